@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------
+      *-Layout de REG-CHECKPT, um registro de ponto de controle
+      *-(checkpoint) para os jobs batch noturnos (ProgramaP2Juros,
+      *-ProgramaP2Tarifa). Cada job grava seu proprio arquivo de
+      *-checkpoint (JUROSCHK.DAT, TARIFACHK.DAT) com o ultimo CodC
+      *-processado; se o job for interrompido antes de concluir,
+      *-a proxima execucao retoma a partir dali em vez de repetir
+      *-o processamento das contas ja creditadas/tarifadas.
+      *-----------------------------------------------------------
+       01 REG-CHECKPT.
+           02 JobChk pic X(8).
+           02 DataChk.
+               03 AnoChk pic 9(2).
+               03 MesChk pic 9(2).
+               03 DiaChk pic 9(2).
+      *-Largura 6 para caber tambem o NumOrdem de ORDEM.DAT
+      *-(ProgramaP2DebitoOrdens); CodC continua cabendo com zeros
+      *-a esquerda.
+           02 CodChk pic 9(6).
+           02 StatusChk pic X(1).
+               88 Checkpt-Em-Andamento value "A".
+               88 Checkpt-Concluido value "C".
