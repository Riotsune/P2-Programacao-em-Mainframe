@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2RelDormentes.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST.
+
+       SELECT MOVIMENTO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-MOV.
+
+      *-Ficheiro impresso (spool) com as contas dormentes apontadas.
+       SELECT RELATORIO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+       FD  MOVIMENTO LABEL RECORD STANDARD
+           DATA RECORD IS REG-MOVIMENTO
+           VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+
+           COPY MOVIMENTO.
+
+       FD  RELATORIO LABEL RECORD STANDARD
+           DATA RECORD IS LINHA-REL
+           VALUE OF FILE-ID IS "DORMENTES.LST".
+       01 LINHA-REL pic X(80).
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST pic X(2).
+           01 ARQST-MOV pic X(2).
+           01 ARQST-REL pic X(2).
+
+           01 DATA-SIS.
+               02 Ano pic 99.
+               02 Mes pic 99.
+               02 Dia pic 99.
+
+      *-Quantos meses sem movimentacao para considerar a conta
+      *-dormente.
+           01 WS-Limite-Meses pic 9(3).
+           01 WS-AnoMes-Atual pic 9(5).
+           01 WS-AnoMes-Corte pic 9(5).
+
+           01 WS-Tab-Qtd pic 9(4) value zeros.
+           01 WS-Tab-Mov OCCURS 500 TIMES INDEXED BY WS-Idx.
+               02 WS-Mov-CodC pic 9(4).
+               02 WS-Mov-AnoMes pic 9(5).
+
+           01 WS-Achou-Conta pic X value "N".
+               88 Conta-Encontrada value "S".
+
+           01 WS-AnoMes-Mov pic 9(5).
+           01 WS-Saldo-Edt pic -ZZZ.ZZZ.ZZ9,99.
+           01 WS-Contador pic 9(6) value zeros.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           DISPLAY "RELATORIO DE CONTAS DORMENTES".
+           DISPLAY "Meses sem movimentacao para considerar dormente: "
+               WITH NO ADVANCING.
+           ACCEPT WS-Limite-Meses.
+           ACCEPT DATA-SIS FROM DATE.
+           COMPUTE WS-AnoMes-Atual = ANO * 12 + MES.
+           COMPUTE WS-AnoMes-Corte = WS-AnoMes-Atual - WS-Limite-Meses.
+           PERFORM 01-ABRE-ARQ.
+           PERFORM 02-APURA-MOVIMENTOS UNTIL ARQST-MOV = "10".
+           CLOSE MOVIMENTO.
+           PERFORM 03-ANALISA-CONTAS UNTIL ARQST = "10".
+           CLOSE CC RELATORIO.
+           DISPLAY "Relatorio gravado em DORMENTES.LST".
+           DISPLAY "Contas dormentes encontradas: " WS-Contador.
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN INPUT CC.
+           OPEN INPUT MOVIMENTO.
+           OPEN OUTPUT RELATORIO.
+
+       02-APURA-MOVIMENTOS.
+           READ MOVIMENTO NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST-MOV
+               NOT AT END
+                   COMPUTE WS-AnoMes-Mov = AnoMov * 12 + MesMov
+                   PERFORM 04-ACUMULA-MOVIMENTO
+           END-READ.
+
+       04-ACUMULA-MOVIMENTO.
+           MOVE "N" TO WS-Achou-Conta.
+           PERFORM VARYING WS-Idx FROM 1 BY 1
+               UNTIL WS-Idx > WS-Tab-Qtd
+               IF WS-Mov-CodC(WS-Idx) = CodC-Mov
+                   IF WS-AnoMes-Mov > WS-Mov-AnoMes(WS-Idx)
+                       MOVE WS-AnoMes-Mov TO WS-Mov-AnoMes(WS-Idx)
+                   END-IF
+                   MOVE "S" TO WS-Achou-Conta
+                   MOVE WS-Tab-Qtd TO WS-Idx
+               END-IF
+           END-PERFORM.
+           IF NOT Conta-Encontrada
+               IF WS-Tab-Qtd < 500
+                   ADD 1 TO WS-Tab-Qtd
+                   MOVE CodC-Mov TO WS-Mov-CodC(WS-Tab-Qtd)
+                   MOVE WS-AnoMes-Mov TO WS-Mov-AnoMes(WS-Tab-Qtd)
+               ELSE
+                   DISPLAY "TABELA DE CONTAS CHEIA (500), CONTA "
+                       CodC-Mov " IGNORADA NA ANALISE"
+               END-IF
+           END-IF.
+
+       03-ANALISA-CONTAS.
+           READ CC NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST
+               NOT AT END
+                   IF Conta-Ativa
+                       PERFORM 05-VERIFICA-DORMENTE
+                   END-IF
+           END-READ.
+
+       05-VERIFICA-DORMENTE.
+           MOVE "N" TO WS-Achou-Conta.
+           PERFORM VARYING WS-Idx FROM 1 BY 1
+               UNTIL WS-Idx > WS-Tab-Qtd
+               IF WS-Mov-CodC(WS-Idx) = CodC
+                   MOVE "S" TO WS-Achou-Conta
+                   IF WS-Mov-AnoMes(WS-Idx) < WS-AnoMes-Corte
+                       PERFORM 06-IMPRIME-DORMENTE
+                   END-IF
+                   MOVE WS-Tab-Qtd TO WS-Idx
+               END-IF
+           END-PERFORM.
+      *-Conta sem nenhum movimento em MOVIMENTO.DAT: dormente desde
+      *-a abertura.
+           IF NOT Conta-Encontrada
+               PERFORM 06-IMPRIME-DORMENTE
+           END-IF.
+
+       06-IMPRIME-DORMENTE.
+           MOVE SaldoC TO WS-Saldo-Edt.
+           MOVE SPACES TO LINHA-REL.
+           STRING "CONTA " CodC " (" NomeC ") - SALDO " WS-Saldo-Edt
+               " - SEM MOVIMENTACAO HA MAIS DE "
+               WS-Limite-Meses " MESES"
+               DELIMITED BY SIZE INTO LINHA-REL.
+           WRITE LINHA-REL.
+           ADD 1 TO WS-Contador.
