@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------
+      *-Layout de REG-MOVIMENTO (MOVIMENTO.DAT) - ficheiro de
+      *-lancamentos, um registro por alteracao de saldo feita em
+      *-CC.DAT. Chave logica: CodC-Mov + NumSeq-Mov (data+hora).
+      *-----------------------------------------------------------
+       01 REG-MOVIMENTO.
+           02 CodC-Mov pic 9(4).
+           02 NumSeq-Mov pic 9(8).
+           02 DataMov.
+               03 AnoMov pic 9(2).
+               03 MesMov pic 9(2).
+               03 DiaMov pic 9(2).
+           02 SaldoAnteriorMov pic S9(7)V99.
+           02 SaldoNovoMov pic S9(7)V99.
+      *-Origem do lancamento: C = debito de compra a credito
+      *-(ProgramaP2DebitoCrediario), O = debito automatico de ordem
+      *-recorrente (ProgramaP2DebitoOrdens), espaco = demais
+      *-lancamentos feitos pelo ProgramaP2.
+           02 OrigemMov pic X(1).
