@@ -9,7 +9,54 @@
        ORGANIZATION INDEXED
        ACCESS MODE DYNAMIC
        RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
        FILE STATUS ARQST.
+      *-Segundo cursor sobre CC.DAT, so para 28-Verifica-Duplicidade
+      *-varrer as outras contas sem mexer no buffer de REG-CONTA que
+      *-07-RECEBE esta preenchendo.
+       SELECT CC-DUP ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC-Scan
+       ALTERNATE RECORD KEY NomeC-Scan WITH DUPLICATES
+       FILE STATUS ARQST-DUP.
+       SELECT MOVIMENTO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-MOV.
+       SELECT AUDITORIA ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-AUD.
+       SELECT HISTORICO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-HIST.
+      *-Historico persistente das mensagens de entrada invalida.
+       SELECT ERRLOG ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-ERR.
+      *-Alertas de saldo zero/abaixo do minimo, gravados por
+      *-33-Grava-Alerta-Saldo.
+       SELECT ALERTA ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-ALE.
+      *-Comprovante de abertura de conta, um arquivo por conta
+      *-(RECIBOcccc.DAT), montado em WS-Nome-Recibo antes do OPEN.
+       SELECT RECIBO ASSIGN TO WS-Nome-Recibo
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-REC.
+      *-Ordens de debito automatico cadastradas contra uma conta;
+      *-debitadas pelo job ProgramaP2DebitoOrdens.
+       SELECT ORDEM ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY NumOrdem
+       ALTERNATE RECORD KEY CodC-Ord WITH DUPLICATES
+       FILE STATUS ARQST-ORD.
        DATA DIVISION.
        FILE SECTION.
        FD  CC LABEL RECORD STANDARD
@@ -17,29 +64,316 @@
            VALUE OF FILE-ID IS "CC.DAT".
 
       *-Aqui são os dados que vão ficar salvos no .DAT
-       01 REG-CONTA.
-           02 CodC pic 9(4).
-           02 NomeC pic A(30).
-           02 CodBancoC pic 9(4).
-           02 CodAgenciaC pic 9(4).
-           02 CodContaC pic 9(6).
-           02 SaldoC pic 9(7).
+           COPY CONTA.
+
+       FD  CC-DUP LABEL RECORD STANDARD
+           DATA RECORD IS REG-CONTA-SCAN
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA REPLACING
+               ==REG-CONTA== BY ==REG-CONTA-SCAN==
+               ==CodC== BY ==CodC-Scan==
+               ==NomeC== BY ==NomeC-Scan==
+               ==CodBancoC== BY ==CodBancoC-Scan==
+               ==CodAgenciaC== BY ==CodAgenciaC-Scan==
+               ==CodContaC== BY ==CodContaC-Scan==
+               ==SaldoC== BY ==SaldoC-Scan==
+               ==LimiteChequeEspecialC==
+               BY ==LimiteChequeEspecialC-Scan==
+               ==CpfCnpjC== BY ==CpfCnpjC-Scan==
+               ==StatusContaC== BY ==StatusContaC-Scan==
+               ==Conta-Ativa== BY ==Conta-Ativa-Scan==
+               ==Conta-Bloqueada== BY ==Conta-Bloqueada-Scan==
+               ==Conta-Encerrada== BY ==Conta-Encerrada-Scan==
+               ==TipoContaC== BY ==TipoContaC-Scan==
+               ==Conta-Corrente== BY ==Conta-Corrente-Scan==
+               ==Conta-Poupanca== BY ==Conta-Poupanca-Scan==
+               ==DataAberturaC== BY ==DataAberturaC-Scan==
+               ==AnoAberturaC== BY ==AnoAberturaC-Scan==
+               ==MesAberturaC== BY ==MesAberturaC-Scan==
+               ==DiaAberturaC== BY ==DiaAberturaC-Scan==
+               ==CepC== BY ==CepC-Scan==
+               ==EnderecoC== BY ==EnderecoC-Scan==
+               ==UfC== BY ==UfC-Scan==
+               ==TelefoneC== BY ==TelefoneC-Scan==
+               ==EmailC== BY ==EmailC-Scan==
+               ==SegundoTitularC== BY ==SegundoTitularC-Scan==
+               ==CpfCnpjSegundoTitularC==
+                   BY ==CpfCnpjSegundoTitularC-Scan==
+               ==ContaConjuntaC== BY ==ContaConjuntaC-Scan==
+               ==Conta-Conjunta== BY ==Conta-Conjunta-Scan==
+               ==Conta-Titular-Unico== BY ==Conta-Titular-Unico-Scan==
+               ==MoedaC== BY ==MoedaC-Scan==.
+
+       FD  MOVIMENTO LABEL RECORD STANDARD
+           DATA RECORD IS REG-MOVIMENTO
+           VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+
+      *-Lancamentos (ledger) que sustentam cada troca de SaldoC.
+           COPY MOVIMENTO.
+
+       FD  AUDITORIA LABEL RECORD STANDARD
+           DATA RECORD IS REG-AUDITORIA
+           VALUE OF FILE-ID IS "AUDITORIA.DAT".
+
+      *-Trilha de auditoria (antes/depois) de cada Editar gravado.
+           COPY AUDITORIA.
+
+       FD  HISTORICO LABEL RECORD STANDARD
+           DATA RECORD IS REG-HISTORICO
+           VALUE OF FILE-ID IS "HISTORICO.DAT".
+
+      *-Copia pesquisavel de cada conta encerrada em 06-Excluir.
+           COPY HISTORICO.
+
+       FD  ERRLOG LABEL RECORD STANDARD
+           DATA RECORD IS REG-ERRLOG
+           VALUE OF FILE-ID IS "ERRLOG.DAT".
+
+      *-Mensagens de entrada invalida gravadas por 32-Grava-Log-Erro.
+           COPY ERRLOG.
+
+       FD  ALERTA LABEL RECORD STANDARD
+           DATA RECORD IS REG-ALERTA
+           VALUE OF FILE-ID IS "ALERTA.DAT".
+
+      *-Alertas de saldo zero/abaixo do minimo gravados por
+      *-33-Grava-Alerta-Saldo.
+           COPY ALERTA.
+
+       FD  RECIBO LABEL RECORD STANDARD
+           DATA RECORD IS LINHA-REC.
+       01 LINHA-REC pic X(80).
+
+       FD  ORDEM LABEL RECORD STANDARD
+           DATA RECORD IS REG-ORDEM
+           VALUE OF FILE-ID IS "ORDEM.DAT".
+
+      *-Ordens de debito automatico incluidas/canceladas em 40-Ordens.
+           COPY ORDEM.
 
        WORKING-STORAGE SECTION.
 
            01 ARQST pic X(2).
+           01 ARQST-DUP pic X(2).
+           01 ARQST-MOV pic X(2).
+           01 ARQST-AUD pic X(2).
+           01 ARQST-HIST pic X(2).
+           01 ARQST-ERR pic X(2).
+           01 ARQST-ALE pic X(2).
+           01 ARQST-REC pic X(2).
+           01 ARQST-ORD pic X(2).
+
+      *-Nome no formato RECIBOcccc.DAT, ex.: RECIBO0001.DAT.
+           01 WS-Nome-Recibo pic X(14).
+           01 WS-Msg-Erro pic X(40) value spaces.
+           01 WS-Operador pic X(8) value spaces.
+      *-Mesmo saldo minimo exigido por ProgramaP2Tarifa; abaixo
+      *-dele, 33-Grava-Alerta-Saldo registra um alerta em
+      *-ALERTA.DAT em vez de so piscar a mensagem na tela.
+           01 WS-Saldo-Minimo pic S9(7)V99 value 100,00.
+           01 WS-Comando-Backup pic X(60) value spaces.
+           01 SaldoC-Antes pic S9(7)V99.
+           01 NomeC-Antes pic A(40).
+           01 CodBancoC-Antes pic 9(4).
+           01 CodAgenciaC-Antes pic 9(4).
+           01 CodContaC-Antes pic 9(6).
+           01 HORA-SIS.
+               02 HH-SIS pic 99.
+               02 MM-SIS pic 99.
+               02 SS-SIS pic 99.
+               02 CC-SIS pic 99.
+
+      *-Tabela de bancos validos, usada por 10-VCodBanco.
+           COPY BANCOS.
+
+      *-Tabela de UFs validas, usada por 10-VUf.
+           COPY UFVALIDA.
+
+      *-Tabela de moedas validas, usada por 10-VMoeda.
+           COPY MOEDAS.
            01 Escolha pic 9(1).
+           01 WS-Escolha-Rel pic X(1) value spaces.
            01 Opc pic x(1) value spaces.
            01 Salva pic x(1) value spaces.
            01 Espaco pic x(60) values spaces.
 
            01 Dados-Editados.
            02 Cod pic 9999.
-           02 Nome pic A(30) values spaces.
+           02 Nome pic A(40) values spaces.
            02 CodBanco pic 9999.
            02 CodAgencia pic 9999.
            02 CodConta pic 999999.
-           02 Saldo pic z999.999,99.
+           02 Saldo pic -ZZZ.ZZZ.ZZ9,99.
+           02 SaldoConfirma pic -ZZZ.ZZZ.ZZ9,99.
+           02 Limite pic ZZZ.ZZZ.ZZ9,99.
+           02 CpfCnpj pic 9(14) values zeros.
+           02 Tipo pic X(1) values spaces.
+           02 Cep pic 9(8) values zeros.
+           02 Endereco pic X(30) values spaces.
+           02 Uf pic X(2) values spaces.
+           02 Telefone pic X(15) values spaces.
+           02 Email pic X(40) values spaces.
+           02 SegundoTitular pic A(40) values spaces.
+           02 CpfCnpjSegundoTitular pic 9(14) values zeros.
+           02 Moeda pic X(3) values spaces.
+
+      *-Suporte a validacao de CPF/CNPJ por digito verificador
+      *-(modulo 11). CpfCnpjC guarda 14 digitos sempre; um CPF
+      *-(11 digitos) fica alinhado a direita, com zeros a esquerda.
+           01 WS-Doc-Aux.
+               02 WS-Doc-Digit pic 9 occurs 14 times.
+           01 WS-Doc-Soma pic 9(4).
+           01 WS-Doc-Quociente pic 9(4).
+           01 WS-Doc-Resto pic 9(2).
+           01 WS-Doc-DV1 pic 9.
+           01 WS-Doc-DV2 pic 9.
+           01 WS-Doc-Idx pic 9(2).
+           01 WS-Doc-Achou pic X value 'N'.
+               88 Documento-Valido value 'S'.
+      *-Tipo do documento informado pelo proprio operador (F/J), em
+      *-vez de inferir CPF/CNPJ pelos zeros a esquerda: um CNPJ que
+      *-comece com "000" (ex.: 00.000.000/0001-91) seria confundido
+      *-com CPF se a distincao dependesse so dos digitos.
+           01 WS-Tipo-Doc pic X value SPACE.
+               88 Doc-Fisica value 'F'.
+               88 Doc-Juridica value 'J'.
+
+           01 WS-Pesos-CPF1-Ini.
+               02 FILLER pic 99 value 10.
+               02 FILLER pic 99 value 9.
+               02 FILLER pic 99 value 8.
+               02 FILLER pic 99 value 7.
+               02 FILLER pic 99 value 6.
+               02 FILLER pic 99 value 5.
+               02 FILLER pic 99 value 4.
+               02 FILLER pic 99 value 3.
+               02 FILLER pic 99 value 2.
+           01 WS-Pesos-CPF1 REDEFINES WS-Pesos-CPF1-Ini.
+               02 WS-Peso-CPF1 pic 99 occurs 9 times.
+
+           01 WS-Pesos-CPF2-Ini.
+               02 FILLER pic 99 value 11.
+               02 FILLER pic 99 value 10.
+               02 FILLER pic 99 value 9.
+               02 FILLER pic 99 value 8.
+               02 FILLER pic 99 value 7.
+               02 FILLER pic 99 value 6.
+               02 FILLER pic 99 value 5.
+               02 FILLER pic 99 value 4.
+               02 FILLER pic 99 value 3.
+               02 FILLER pic 99 value 2.
+           01 WS-Pesos-CPF2 REDEFINES WS-Pesos-CPF2-Ini.
+               02 WS-Peso-CPF2 pic 99 occurs 10 times.
+
+           01 WS-Pesos-CNPJ1-Ini.
+               02 FILLER pic 9 value 5.
+               02 FILLER pic 9 value 4.
+               02 FILLER pic 9 value 3.
+               02 FILLER pic 9 value 2.
+               02 FILLER pic 9 value 9.
+               02 FILLER pic 9 value 8.
+               02 FILLER pic 9 value 7.
+               02 FILLER pic 9 value 6.
+               02 FILLER pic 9 value 5.
+               02 FILLER pic 9 value 4.
+               02 FILLER pic 9 value 3.
+               02 FILLER pic 9 value 2.
+           01 WS-Pesos-CNPJ1 REDEFINES WS-Pesos-CNPJ1-Ini.
+               02 WS-Peso-CNPJ1 pic 9 occurs 12 times.
+
+           01 WS-Pesos-CNPJ2-Ini.
+               02 FILLER pic 9 value 6.
+               02 FILLER pic 9 value 5.
+               02 FILLER pic 9 value 4.
+               02 FILLER pic 9 value 3.
+               02 FILLER pic 9 value 2.
+               02 FILLER pic 9 value 9.
+               02 FILLER pic 9 value 8.
+               02 FILLER pic 9 value 7.
+               02 FILLER pic 9 value 6.
+               02 FILLER pic 9 value 5.
+               02 FILLER pic 9 value 4.
+               02 FILLER pic 9 value 3.
+               02 FILLER pic 9 value 2.
+           01 WS-Pesos-CNPJ2 REDEFINES WS-Pesos-CNPJ2-Ini.
+               02 WS-Peso-CNPJ2 pic 9 occurs 13 times.
+
+           01 WS-Dup-Achou pic X value 'N'.
+               88 Duplicidade-Achada value 'S'.
+
+      *-Permite ao operador desistir do cadastro em 06-Incluir sem
+      *-preencher os campos restantes: codigo 9999 ou nome
+      *-"CANCELAR" interrompem 07-RECEBE (08-Testa-Cod/10-VNome).
+           01 WS-Cancela-Incluir pic X value 'N'.
+               88 Cancela-Incluir value 'S'.
+
+      *-07-RECEBE e compartilhado por 06-Incluir e 07-Editar; em modo
+      *-de edicao os campos que nao fazem parte do laco obrigatorio
+      *-(Limite/CPF-CNPJ/segundo titular) nao sao zerados no inicio
+      *-de 07-RECEBE, e 07-Editar pre-carrega os campos de tela com o
+      *-valor atual do registro, para que o operador possa aceitar o
+      *-valor exibido em vez de ter que redigitar tudo a cada edicao.
+           01 WS-Editando-Cadastro pic X value 'N'.
+               88 Editando-Cadastro value 'S'.
+
+      *-Texto exibido em Tela-Reabrir com a situacao atual da conta.
+           01 WS-Situacao-Atual pic X(20) value spaces.
+
+      *-PIN de supervisor exigido para encerrar conta e para editar
+      *-o Saldo de uma conta ja cadastrada.
+           01 WS-Pin-Supervisor pic 9(4) value 1234.
+           01 WS-Pin-Digitado pic 9(4) value zeros.
+           01 WS-Pin-Achou pic X value 'N'.
+               88 Pin-Valido value 'S'.
+
+      *-Edicoes de Saldo acima deste valor exigem, alem do PIN do
+      *-supervisor, um segundo PIN de um segundo aprovador.
+           01 WS-Limite-Edicao-Grande pic S9(7)V99 value 10000,00.
+           01 WS-Delta-Edicao pic S9(7)V99 value zeros.
+           01 WS-Pin-Segundo-Aprovador pic 9(4) value 4321.
+           01 WS-Pin2-Digitado pic 9(4) value zeros.
+           01 WS-Pin2-Achou pic X value 'S'.
+               88 Pin2-Valido value 'S'.
+
+      *-Saldo inicial acima deste valor exige que o operador
+      *-redigite o saldo para confirmar (dupla digitacao), em
+      *-38-Confirma-Saldo-Inicial, antes de 07-RECEBE aceitar o
+      *-cadastro.
+           01 WS-Limite-Confirmacao-Saldo pic S9(7)V99 value 10000,00.
+           01 WS-Saldo-Confirma pic S9(7)V99 value zeros.
+           01 WS-Confirma-Achou pic X value 'S'.
+               88 Saldo-Confirmado value 'S'.
+
+      *-Suporte a desfazer a ultima alteracao (33-Desfazer), lida de
+      *-AUDITORIA.DAT (sequencial, precisa varrer o ficheiro todo
+      *-para achar o ultimo registro daquela conta).
+           01 WS-Aud-Achou pic X value 'N'.
+               88 Auditoria-Achada value 'S'.
+           01 WS-Desfaz-Nome pic A(40) value spaces.
+           01 WS-Desfaz-CodBanco pic 9(4) value zeros.
+           01 WS-Desfaz-CodAgencia pic 9(4) value zeros.
+           01 WS-Desfaz-CodConta pic 9(6) value zeros.
+           01 WS-Desfaz-Saldo pic S9(7)V99 value zeros.
+           01 WS-Desfaz-Confirma pic X(1) value spaces.
+
+      *-Suporte a transferencia entre contas (06-Transferir).
+           01 WS-Cod-Origem pic 9999 value zeros.
+           01 WS-Cod-Destino pic 9999 value zeros.
+           01 WS-Valor-Transf pic 9(7)V99 value zeros.
+           01 WS-Saldo-Origem pic S9(7)V99 value zeros.
+           01 WS-Limite-Origem pic 9(7)V99 value zeros.
+
+      *-Suporte a ordens de debito automatico (40-Ordens).
+           01 WS-Escolha-Ord pic X(1) value spaces.
+           01 WS-Ord-CodC pic 9999 value zeros.
+           01 WS-Ord-Descricao pic X(30) value spaces.
+           01 WS-Ord-Valor pic 9(7)V99 value zeros.
+           01 WS-Ord-Dia pic 99 value zeros.
+           01 WS-Ord-Numero pic 9(6) value zeros.
+           01 WS-Ord-Confirma pic X(1) value spaces.
+           01 WS-Ord-Seq pic 99 value zeros.
+           01 WS-Ord-Seq-Atual pic 99 value zeros.
 
        01 DATA-SIS.
            02 Ano pic 99.
@@ -48,7 +382,7 @@
 
        SCREEN SECTION.
 
-       01 Menu.
+       01 Tela-Menu.
            02 Blank Screen.
            02 LINE 2 COL 5 VALUE "  /  / ".
            02 COL 29 VALUE
@@ -58,13 +392,109 @@
            FOREGROUND-COLOR 3.
            02 LINE 5 COL 18 VALUE "| Escolha uma opcao:   |"
            FOREGROUND-COLOR 6.
+           02 LINE 6 COL 19 VALUE "0. Sair do Programa."
+           FOREGROUND-COLOR 6.
            02 LINE 8 COL 19 VALUE "1. Incluir uma conta."
            FOREGROUND-COLOR 6.
            02 LINE 10 COL 19 VALUE "2. Excluir uma conta."
            FOREGROUND-COLOR 6.
-           02 LINE 12 COL 19 VALUE "3. Editar uma conta ."
+           02 LINE 12 COL 19 VALUE "3. Consultar uma conta."
+           FOREGROUND-COLOR 6.
+           02 LINE 14 COL 19 VALUE "4. Editar uma conta."
            FOREGROUND-COLOR 6.
-           02 LINE 14 COL 19 VALUE "4. Sair do Programa."
+           02 LINE 16 COL 19 VALUE "5. Transferir entre contas."
+           FOREGROUND-COLOR 6.
+           02 LINE 18 COL 19 VALUE "6. Relatorios."
+           FOREGROUND-COLOR 6.
+           02 LINE 20 COL 19 VALUE "7. Desfazer ultima alteracao."
+           FOREGROUND-COLOR 6.
+           02 LINE 22 COL 19 VALUE "8. Ordens de debito automatico."
+           FOREGROUND-COLOR 6.
+           02 LINE 24 COL 19 VALUE "9. Reabrir ou desbloquear conta."
+           FOREGROUND-COLOR 6.
+
+      *-Submenu de ordens de debito automatico, no mesmo molde do
+      *-submenu de Relatorios.
+       01 Tela-Ordens-Menu.
+           02 Blank Screen.
+           02 LINE 2 COL 5 VALUE "  /  / ".
+           02 COL 29 VALUE
+           "=                                             =".
+           02 COL 30 VALUE
+           " ORDENS DE DEBITO AUTOMATICO "
+           FOREGROUND-COLOR 3.
+           02 LINE 5 COL 18 VALUE "| Escolha uma opcao:   |"
+           FOREGROUND-COLOR 6.
+           02 LINE 8 COL 19 VALUE "1. Incluir ordem de debito."
+           FOREGROUND-COLOR 6.
+           02 LINE 10 COL 19 VALUE "2. Cancelar ordem de debito."
+           FOREGROUND-COLOR 6.
+           02 LINE 12 COL 19 VALUE
+           "3. Consultar ordens (ProgramaP2ConsultaOrdens)."
+           FOREGROUND-COLOR 6.
+           02 LINE 18 COL 19 VALUE "0. Voltar ao menu principal."
+           FOREGROUND-COLOR 6.
+
+       01 Tela-Ordem-Incluir.
+           02 Blank Screen.
+           02 LINE 2 COL 5 VALUE "  /  / ".
+           02 COL 29 VALUE
+           "=                                             =".
+           02 COL 30 VALUE
+           " INCLUIR ORDEM DE DEBITO AUTOMATICO "
+           FOREGROUND-COLOR 3.
+           02 LINE 4 COL 19 VALUE "Codigo da conta:".
+           02 LINE 6 COL 19 VALUE "Descricao:".
+           02 LINE 8 COL 19 VALUE "Valor:".
+           02 LINE 10 COL 19 VALUE "Dia de vencimento (1-28):".
+           02 LINE 12 COL 25 VALUE "Mensagem:".
+
+       01 Tela-Ordem-Cancelar.
+           02 Blank Screen.
+           02 LINE 2 COL 5 VALUE "  /  / ".
+           02 COL 29 VALUE
+           "=                                             =".
+           02 COL 30 VALUE
+           " CANCELAR ORDEM DE DEBITO AUTOMATICO "
+           FOREGROUND-COLOR 3.
+           02 LINE 4 COL 19 VALUE "Numero da ordem:".
+           02 LINE 6 COL 19 VALUE "Confirma cancelamento (S/N)?".
+           02 LINE 8 COL 25 VALUE "Mensagem:".
+
+      *-Submenu de relatorios, para nao continuar crescendo a
+      *-lista 1-N do Tela-Menu a cada novo relatorio batch.
+       01 Tela-Relatorios.
+           02 Blank Screen.
+           02 LINE 2 COL 5 VALUE "  /  / ".
+           02 COL 29 VALUE
+           "=                                             =".
+           02 COL 30 VALUE
+           " RELATORIOS DISPONIVEIS "
+           FOREGROUND-COLOR 3.
+           02 LINE 5 COL 18 VALUE "| Escolha um relatorio: |"
+           FOREGROUND-COLOR 6.
+           02 LINE 8 COL 19 VALUE
+           "1. Extrato de conta (ProgramaP2Extrato)."
+           FOREGROUND-COLOR 6.
+           02 LINE 10 COL 19 VALUE
+           "2. Resumo por agencia (ProgramaP2RelAgencia)."
+           FOREGROUND-COLOR 6.
+           02 LINE 12 COL 19 VALUE
+           "3. Contas suspeitas (ProgramaP2RelSuspeitas)."
+           FOREGROUND-COLOR 6.
+           02 LINE 14 COL 19 VALUE
+           "4. Contas abertas no periodo (ProgramaP2RelAbertura)."
+           FOREGROUND-COLOR 6.
+           02 LINE 16 COL 19 VALUE
+           "5. Reconciliacao do crediario (ProgramaP2RelCrediario)."
+           FOREGROUND-COLOR 6.
+           02 LINE 18 COL 19 VALUE
+           "6. Exportar CC.DAT em CSV (ProgramaP2ExportCSV)."
+           FOREGROUND-COLOR 6.
+           02 LINE 20 COL 19 VALUE
+           "7. Contas dormentes (ProgramaP2RelDormentes)."
+           FOREGROUND-COLOR 6.
+           02 LINE 22 COL 19 VALUE "0. Voltar ao menu principal."
            FOREGROUND-COLOR 6.
 
        01 Tela-Incluir.
@@ -78,11 +508,53 @@
            FOREGROUND-COLOR 3.
            02 LINE 4 COL 19 VALUE "Codigo da conta:".
            02 LINE 6 COL 19 VALUE "Nome do usuario:".
-           02 LINE 8 COL 19 VALUE "Banco:".
-           02 LINE 10 COL 19 VALUE "Agencia:".
-           02 LINE 12 COL 19 VALUE "Conta (sem hifen):".
-           02 LINE 14 COL 19 VALUE "Saldo:".
-           02 LINE 16 COL 25 VALUE "Mensagem:".
+           02 LINE 8 COL 19 VALUE "CPF/CNPJ:".
+           02 LINE 10 COL 19 VALUE "Tipo (C=Corrente/P=Poupanca):".
+           02 LINE 12 COL 19 VALUE "Banco:".
+           02 LINE 14 COL 19 VALUE "Agencia:".
+           02 LINE 16 COL 19 VALUE "Conta (sem hifen):".
+           02 LINE 18 COL 19 VALUE "Saldo:".
+           02 LINE 20 COL 19 VALUE "Limite Cheque Especial:".
+           02 LINE 22 COL 25 VALUE "Mensagem:".
+
+      *-Linhas impares para nao dividir a mesma linha com o campo
+      *-Nome, que agora ocupa ate a coluna 76 (largura 40).
+           02 LINE 5 COL 50 VALUE "CEP:".
+           02 LINE 7 COL 50 VALUE "Endereco:".
+           02 LINE 9 COL 50 VALUE "UF:".
+           02 LINE 11 COL 50 VALUE "Telefone:".
+           02 LINE 13 COL 50 VALUE "Email:".
+
+      *-Segundo titular (conta conjunta), opcional - em branco fica
+      *-conta de titular unico.
+           02 LINE 15 COL 50 VALUE "2o Titular:".
+           02 LINE 17 COL 50 VALUE "CPF/CNPJ 2o Tit.:".
+           02 LINE 19 COL 50 VALUE "Moeda:".
+
+      *-Redigitacao do saldo, exigida so quando o saldo inicial
+      *-informado for maior que WS-Limite-Confirmacao-Saldo.
+           02 LINE 21 COL 50 VALUE "Confirma Saldo:".
+
+      *-Derivado de SegundoTitularC/ContaConjuntaC, so exibicao.
+           02 LINE 23 COL 50 VALUE "Titularidade:".
+
+       01 Tela-Mostrar.
+           02 Blank Screen.
+           02 LINE 2 COL 5 VALUE "  /  / ".
+           02 COL 29 VALUE
+           "=                                             =".
+           02 COL 30 VALUE
+           " PROGRAMA DE MANIPULACAO DE CONTAS CORRENTES "
+           FOREGROUND-COLOR 3.
+           02 LINE 4 COL 19 VALUE "Codigo da conta:".
+           02 LINE 6 COL 19 VALUE "Nome do usuario:".
+           02 LINE 8 COL 19 VALUE "CPF/CNPJ:".
+           02 LINE 10 COL 19 VALUE "Tipo (C=Corrente/P=Poupanca):".
+           02 LINE 12 COL 19 VALUE "Banco:".
+           02 LINE 14 COL 19 VALUE "Agencia:".
+           02 LINE 16 COL 19 VALUE "Conta (sem hifen):".
+           02 LINE 18 COL 19 VALUE "Saldo:".
+           02 LINE 20 COL 25 VALUE "Mensagem:".
 
        01 Tela-Excluir.
            02 Blank Screen.
@@ -93,6 +565,29 @@
            " PROGRAMA DE MANIPULACAO DE CONTAS CORRENTES "
            FOREGROUND-COLOR 3.
            02 LINE 4 COL 29 VALUE "Codigo da conta:".
+           02 LINE 6 COL 29 VALUE "Nome:".
+           02 LINE 8 COL 29 VALUE "Banco:".
+           02 LINE 10 COL 29 VALUE "Agencia:".
+           02 LINE 12 COL 29 VALUE "Saldo:".
+           02 LINE 14 COL 29 VALUE "Confirma encerramento (S/N)?".
+
+      *-Caminho inverso de Tela-Excluir: reabre uma conta ENCERRADA
+      *-ou desbloqueia uma conta BLOQUEADA, devolvendo-a a ATIVA.
+       01 Tela-Reabrir.
+           02 Blank Screen.
+           02 LINE 2 COL 5 VALUE "  /  / ".
+           02 COL 29 VALUE
+           "=                                             =".
+           02 COL 30 VALUE
+           " PROGRAMA DE MANIPULACAO DE CONTAS CORRENTES "
+           FOREGROUND-COLOR 3.
+           02 LINE 4 COL 29 VALUE "Codigo da conta:".
+           02 LINE 6 COL 29 VALUE "Nome:".
+           02 LINE 8 COL 29 VALUE "Banco:".
+           02 LINE 10 COL 29 VALUE "Agencia:".
+           02 LINE 12 COL 29 VALUE "Saldo:".
+           02 LINE 14 COL 29 VALUE "Situacao atual:".
+           02 LINE 16 COL 29 VALUE "Confirma reabertura (S/N)?".
 
        01 Tela-Editar.
            02 Blank Screen.
@@ -106,20 +601,53 @@
            FOREGROUND-COLOR 6.
            02 LINE 8 COL 10 VALUE "Codigo da conta:".
            02 LINE 10 COL 10 VALUE "Nome do usuario:".
-           02 LINE 12 COL 10 VALUE "Banco:".
-           02 LINE 14 COL 10 VALUE "Agencia:".
-           02 LINE 16 COL 10 VALUE "Conta (sem hifen):".
-           02 LINE 18 COL 10 VALUE "Saldo:".
-           02 LINE 22 COL 20 VALUE "Mensagem:".
+           02 LINE 12 COL 10 VALUE "CPF/CNPJ:".
+           02 LINE 14 COL 10 VALUE "Banco:".
+           02 LINE 16 COL 10 VALUE "Agencia:".
+           02 LINE 18 COL 10 VALUE "Conta (sem hifen):".
+           02 LINE 20 COL 10 VALUE "Saldo:".
+           02 LINE 22 COL 10 VALUE "Limite Cheque Especial:".
+           02 LINE 24 COL 20 VALUE "Mensagem:".
 
            02 LINE 6 COL 65 VALUE "=Coloque novos dados="
            FOREGROUND-COLOR 6.
            02 LINE 8 COL 65 VALUE "Codigo da conta:".
            02 LINE 10 COL 65 VALUE "Nome do usuario:".
-           02 LINE 12 COL 65 VALUE "Banco:".
-           02 LINE 14 COL 65 VALUE "Agencia:".
-           02 LINE 16 COL 65 VALUE "Conta (sem hifen):".
-           02 LINE 18 COL 65 VALUE "Saldo:".
+           02 LINE 12 COL 65 VALUE "CPF/CNPJ:".
+           02 LINE 14 COL 65 VALUE "Banco:".
+           02 LINE 16 COL 65 VALUE "Agencia:".
+           02 LINE 18 COL 65 VALUE "Conta (sem hifen):".
+           02 LINE 20 COL 65 VALUE "Saldo:".
+           02 LINE 22 COL 65 VALUE "Limite Cheque Especial:".
+
+       01 Tela-Transferir.
+           02 Blank Screen.
+           02 LINE 2 COL 5 VALUE "  /  / ".
+           02 COL 29 VALUE
+           "=                                             =".
+           02 COL 30 VALUE
+           " PROGRAMA DE MANIPULACAO DE CONTAS CORRENTES "
+           FOREGROUND-COLOR 3.
+           02 LINE 4 COL 29 VALUE "Conta de origem:".
+           02 LINE 6 COL 29 VALUE "Conta de destino:".
+           02 LINE 8 COL 29 VALUE "Valor a transferir:".
+           02 LINE 10 COL 29 VALUE "Confirma transferencia (S/N)?".
+           02 LINE 12 COL 25 VALUE "Mensagem:".
+
+      *-Desfaz a ultima alteracao gravada em AUDITORIA.DAT para a
+      *-conta informada, voltando Nome/Banco/Agencia/Conta/Saldo
+      *-aos valores de antes daquele Editar.
+       01 Tela-Desfazer.
+           02 Blank Screen.
+           02 LINE 2 COL 5 VALUE "  /  / ".
+           02 COL 29 VALUE
+           "=                                             =".
+           02 COL 30 VALUE
+           " PROGRAMA DE MANIPULACAO DE CONTAS CORRENTES "
+           FOREGROUND-COLOR 3.
+           02 LINE 4 COL 29 VALUE "Codigo da conta:".
+           02 LINE 6 COL 29 VALUE "Desfazer ultima alteracao (S/N)?".
+           02 LINE 8 COL 25 VALUE "Mensagem:".
 
        01 Tela-Fim.
               02 Blank Screen.
@@ -129,25 +657,457 @@
        PROCEDURE DIVISION.
 
        03-INICIO.
+           DISPLAY "Identificacao do operador:" AT 1005.
+           ACCEPT WS-Operador AT 1032 WITH PROMPT AUTO.
            PERFORM 04-ABRE-ARQ.
            PERFORM 05-MENU UNTIL OPC = "N" or 'n'.
            PERFORM 30-Fim.
 
        04-ABRE-ARQ.
            OPEN I-O CC.
-           IF ARQST NOT = "00"
-           CLOSE CC
-           OPEN OUTPUT CC.
+           EVALUATE ARQST
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+      * ------- CC.DAT ainda nao existe (primeira execucao): nao ha
+      * ------- nada para perder, pode criar o ficheiro vazio.
+                   CLOSE CC
+                   OPEN OUTPUT CC
+                   CLOSE CC
+                   OPEN I-O CC
+               WHEN OTHER
+      * ------- status inesperado (ficheiro trancado/danificado):
+      * ------- tira copia de seguranca ANTES de recriar o ficheiro.
+                   PERFORM 15-Backup-CC
+                   DISPLAY "ARQST INESPERADO AO ABRIR CC.DAT: " ARQST
+                       AT 1005
+                   CLOSE CC
+                   OPEN OUTPUT CC
+                   CLOSE CC
+                   OPEN I-O CC
+           END-EVALUATE.
+           OPEN INPUT CC-DUP.
+           OPEN EXTEND MOVIMENTO.
+           EVALUATE ARQST-MOV
+               WHEN "00"
+                   CONTINUE
+               WHEN "05"
+               WHEN "35"
+                   CLOSE MOVIMENTO
+                   OPEN OUTPUT MOVIMENTO
+                   CLOSE MOVIMENTO
+                   OPEN EXTEND MOVIMENTO
+               WHEN OTHER
+                   PERFORM 53-Backup-Movimento
+                   DISPLAY "ARQST INESPERADO AO ABRIR MOVIMENTO.DAT: "
+                       ARQST-MOV AT 1105
+                   CLOSE MOVIMENTO
+                   OPEN OUTPUT MOVIMENTO
+                   CLOSE MOVIMENTO
+                   OPEN EXTEND MOVIMENTO
+           END-EVALUATE.
+           OPEN EXTEND AUDITORIA.
+           EVALUATE ARQST-AUD
+               WHEN "00"
+                   CONTINUE
+               WHEN "05"
+               WHEN "35"
+                   CLOSE AUDITORIA
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               WHEN OTHER
+                   PERFORM 54-Backup-Auditoria
+                   DISPLAY "ARQST INESPERADO AO ABRIR AUDITORIA.DAT: "
+                       ARQST-AUD AT 1205
+                   CLOSE AUDITORIA
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+           END-EVALUATE.
+           OPEN EXTEND HISTORICO.
+           EVALUATE ARQST-HIST
+               WHEN "00"
+                   CONTINUE
+               WHEN "05"
+               WHEN "35"
+                   CLOSE HISTORICO
+                   OPEN OUTPUT HISTORICO
+                   CLOSE HISTORICO
+                   OPEN EXTEND HISTORICO
+               WHEN OTHER
+                   PERFORM 55-Backup-Historico
+                   DISPLAY "ARQST INESPERADO AO ABRIR HISTORICO.DAT: "
+                       ARQST-HIST AT 1305
+                   CLOSE HISTORICO
+                   OPEN OUTPUT HISTORICO
+                   CLOSE HISTORICO
+                   OPEN EXTEND HISTORICO
+           END-EVALUATE.
+           OPEN EXTEND ERRLOG.
+           EVALUATE ARQST-ERR
+               WHEN "00"
+                   CONTINUE
+               WHEN "05"
+               WHEN "35"
+                   CLOSE ERRLOG
+                   OPEN OUTPUT ERRLOG
+                   CLOSE ERRLOG
+                   OPEN EXTEND ERRLOG
+               WHEN OTHER
+                   PERFORM 56-Backup-Errlog
+                   DISPLAY "ARQST INESPERADO AO ABRIR ERRLOG.DAT: "
+                       ARQST-ERR AT 1405
+                   CLOSE ERRLOG
+                   OPEN OUTPUT ERRLOG
+                   CLOSE ERRLOG
+                   OPEN EXTEND ERRLOG
+           END-EVALUATE.
+           OPEN EXTEND ALERTA.
+           EVALUATE ARQST-ALE
+               WHEN "00"
+                   CONTINUE
+               WHEN "05"
+               WHEN "35"
+                   CLOSE ALERTA
+                   OPEN OUTPUT ALERTA
+                   CLOSE ALERTA
+                   OPEN EXTEND ALERTA
+               WHEN OTHER
+                   PERFORM 57-Backup-Alerta
+                   DISPLAY "ARQST INESPERADO AO ABRIR ALERTA.DAT: "
+                       ARQST-ALE AT 1505
+                   CLOSE ALERTA
+                   OPEN OUTPUT ALERTA
+                   CLOSE ALERTA
+                   OPEN EXTEND ALERTA
+           END-EVALUATE.
+           OPEN I-O ORDEM.
+           EVALUATE ARQST-ORD
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   CLOSE ORDEM
+                   OPEN OUTPUT ORDEM
+                   CLOSE ORDEM
+                   OPEN I-O ORDEM
+               WHEN OTHER
+                   PERFORM 58-Backup-Ordem
+                   DISPLAY "ARQST INESPERADO AO ABRIR ORDEM.DAT: "
+                       ARQST-ORD AT 1605
+                   CLOSE ORDEM
+                   OPEN OUTPUT ORDEM
+                   CLOSE ORDEM
+                   OPEN I-O ORDEM
+           END-EVALUATE.
+
+       15-Backup-CC.
+      * ------- copia CC.DAT para CC.DAT.BAKaammdd antes de qualquer
+      * ------- OPEN OUTPUT que possa apagar o conteudo do ficheiro.
+      * ------- Usa "cp" via CALL "SYSTEM" (dependencia de ambiente
+      * ------- tipo Unix, exige permissao de escrita no diretorio)
+      * ------- em vez de uma copia registro-a-registro, porque o
+      * ------- proprio motivo do backup e um ARQST inesperado - o
+      * ------- ficheiro pode estar com o indice danificado demais
+      * ------- para ser lido registro a registro com seguranca.
+           ACCEPT DATA-SIS FROM DATE.
+           STRING "cp CC.DAT CC.DAT.BAK" DELIMITED BY SIZE
+               Ano DELIMITED BY SIZE
+               Mes DELIMITED BY SIZE
+               Dia DELIMITED BY SIZE
+               INTO WS-Comando-Backup.
+           CALL "SYSTEM" USING WS-Comando-Backup.
+
+       53-Backup-Movimento.
+      * ------- mesma logica de 15-Backup-CC, para MOVIMENTO.DAT.
+           ACCEPT DATA-SIS FROM DATE.
+           STRING "cp MOVIMENTO.DAT MOVIMENTO.DAT.BAK" DELIMITED BY SIZE
+               Ano DELIMITED BY SIZE
+               Mes DELIMITED BY SIZE
+               Dia DELIMITED BY SIZE
+               INTO WS-Comando-Backup.
+           CALL "SYSTEM" USING WS-Comando-Backup.
+
+       54-Backup-Auditoria.
+      * ------- mesma logica de 15-Backup-CC, para AUDITORIA.DAT.
+           ACCEPT DATA-SIS FROM DATE.
+           STRING "cp AUDITORIA.DAT AUDITORIA.DAT.BAK" DELIMITED BY SIZE
+               Ano DELIMITED BY SIZE
+               Mes DELIMITED BY SIZE
+               Dia DELIMITED BY SIZE
+               INTO WS-Comando-Backup.
+           CALL "SYSTEM" USING WS-Comando-Backup.
+
+       55-Backup-Historico.
+      * ------- mesma logica de 15-Backup-CC, para HISTORICO.DAT.
+           ACCEPT DATA-SIS FROM DATE.
+           STRING "cp HISTORICO.DAT HISTORICO.DAT.BAK" DELIMITED BY SIZE
+               Ano DELIMITED BY SIZE
+               Mes DELIMITED BY SIZE
+               Dia DELIMITED BY SIZE
+               INTO WS-Comando-Backup.
+           CALL "SYSTEM" USING WS-Comando-Backup.
+
+       56-Backup-Errlog.
+      * ------- mesma logica de 15-Backup-CC, para ERRLOG.DAT.
+           ACCEPT DATA-SIS FROM DATE.
+           STRING "cp ERRLOG.DAT ERRLOG.DAT.BAK" DELIMITED BY SIZE
+               Ano DELIMITED BY SIZE
+               Mes DELIMITED BY SIZE
+               Dia DELIMITED BY SIZE
+               INTO WS-Comando-Backup.
+           CALL "SYSTEM" USING WS-Comando-Backup.
+
+       57-Backup-Alerta.
+      * ------- mesma logica de 15-Backup-CC, para ALERTA.DAT.
+           ACCEPT DATA-SIS FROM DATE.
+           STRING "cp ALERTA.DAT ALERTA.DAT.BAK" DELIMITED BY SIZE
+               Ano DELIMITED BY SIZE
+               Mes DELIMITED BY SIZE
+               Dia DELIMITED BY SIZE
+               INTO WS-Comando-Backup.
+           CALL "SYSTEM" USING WS-Comando-Backup.
+
+       58-Backup-Ordem.
+      * ------- mesma logica de 15-Backup-CC, para ORDEM.DAT.
+           ACCEPT DATA-SIS FROM DATE.
+           STRING "cp ORDEM.DAT ORDEM.DAT.BAK" DELIMITED BY SIZE
+               Ano DELIMITED BY SIZE
+               Mes DELIMITED BY SIZE
+               Dia DELIMITED BY SIZE
+               INTO WS-Comando-Backup.
+           CALL "SYSTEM" USING WS-Comando-Backup.
 
        05-MENU.
-           Display Menu.
+           Display Tela-Menu.
            PERFORM 05-Mostra-Data.
            Accept ESCOLHA at 0539 with prompt.
-           if ESCOLHA = '1' PERFORM 06-INCLUIR
-             else if ESCOLHA = '2' PERFORM 06-Excluir
-               else if ESCOLHA = '3' PERFORM 06-Mostrar
-               else if ESCOLHA = '4' PERFORM 07-Editar
-                 else PERFORM 20-CONTINUA.
+           if ESCOLHA = '0' MOVE 'N' TO OPC
+             else if ESCOLHA = '1' PERFORM 06-INCLUIR
+               else if ESCOLHA = '2' PERFORM 06-Excluir
+                 else if ESCOLHA = '3' PERFORM 06-Mostrar
+                 else if ESCOLHA = '4' PERFORM 07-Editar
+                   else if ESCOLHA = '5' PERFORM 06-Transferir
+                     else if ESCOLHA = '6' PERFORM 09-Relatorios
+                       else if ESCOLHA = '7' PERFORM 33-Desfazer
+                         else if ESCOLHA = '8' PERFORM 40-Ordens
+                           else if ESCOLHA = '9' PERFORM 06-Reabrir
+                             else PERFORM 20-CONTINUA.
+
+       09-Relatorios.
+      *-Submenu de relatorios: cada novo relatorio batch ganha uma
+      *-linha aqui em vez de crescer o Tela-Menu principal.
+           MOVE SPACES TO WS-Escolha-Rel.
+           PERFORM 09-Relatorios-Menu UNTIL WS-Escolha-Rel = '0'.
+
+       09-Relatorios-Menu.
+           DISPLAY Tela-Relatorios.
+           ACCEPT WS-Escolha-Rel AT 0539 WITH PROMPT.
+           EVALUATE WS-Escolha-Rel
+               WHEN '1'
+                   DISPLAY "EXECUTE O JOB ProgramaP2Extrato" AT 2005
+               WHEN '2'
+                   DISPLAY "EXECUTE O JOB ProgramaP2RelAgencia" AT 2005
+               WHEN '3'
+                   DISPLAY "EXECUTE O JOB ProgramaP2RelSuspeitas"
+                       AT 2005
+               WHEN '4'
+                   DISPLAY "EXECUTE O JOB ProgramaP2RelAbertura" AT 2005
+               WHEN '5'
+                   DISPLAY "EXECUTE O JOB ProgramaP2RelCrediario"
+                       AT 2005
+               WHEN '6'
+                   DISPLAY "EXECUTE O JOB ProgramaP2ExportCSV"
+                       AT 2005
+               WHEN '7'
+                   DISPLAY "EXECUTE O JOB ProgramaP2RelDormentes"
+                       AT 2005
+               WHEN '0'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA" AT 2005
+           END-EVALUATE.
+
+       40-Ordens.
+      *-Submenu de ordens de debito automatico: Incluir/Cancelar
+      *-mexem em ORDEM.DAT na hora, no mesmo estilo do Desfazer;
+      *-Consultar fica num programa a parte (ProgramaP2ConsultaOrdens),
+      *-no molde do ProgramaP2ConsultaHistorico.
+           MOVE SPACES TO WS-Escolha-Ord.
+           PERFORM 40-Ordens-Menu UNTIL WS-Escolha-Ord = '0'.
+
+       40-Ordens-Menu.
+           DISPLAY Tela-Ordens-Menu.
+           ACCEPT WS-Escolha-Ord AT 0539 WITH PROMPT.
+           EVALUATE WS-Escolha-Ord
+               WHEN '1'
+                   PERFORM 41-Incluir-Ordem
+               WHEN '2'
+                   PERFORM 42-Cancelar-Ordem
+               WHEN '3'
+                   DISPLAY "EXECUTE O JOB ProgramaP2ConsultaOrdens"
+                       AT 2005
+               WHEN '0'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA" AT 2005
+           END-EVALUATE.
+
+       41-Incluir-Ordem.
+           DISPLAY Tela-Ordem-Incluir.
+           PERFORM 05-Mostra-Data.
+           MOVE ZEROS TO WS-Ord-CodC.
+           MOVE SPACES TO WS-Ord-Descricao.
+           MOVE ZEROS TO WS-Ord-Valor.
+           MOVE ZEROS TO WS-Ord-Dia.
+           PERFORM 44-VOrdCodC UNTIL WS-Ord-CodC > 0.
+           PERFORM 45-VOrdDescricao UNTIL WS-Ord-Descricao NOT = SPACES.
+           PERFORM 46-VOrdValor UNTIL WS-Ord-Valor > ZEROS.
+           PERFORM 47-VOrdDia
+               UNTIL WS-Ord-Dia >= 1 AND WS-Ord-Dia <= 28.
+           PERFORM 48-Grava-Ordem.
+
+       44-VOrdCodC.
+           ACCEPT WS-Ord-CodC AT 0438 WITH PROMPT AUTO.
+           IF WS-Ord-CodC = ZEROS
+               MOVE "CODIGO NAO PODE SER ZERO" TO WS-Msg-Erro
+               DISPLAY WS-Msg-Erro AT 1236
+               PERFORM 32-Grava-Log-Erro
+           ELSE
+               MOVE WS-Ord-CodC TO CodC
+               READ CC
+                   INVALID KEY
+                       MOVE "CONTA NAO CADASTRADA" TO WS-Msg-Erro
+                       DISPLAY WS-Msg-Erro AT 1236
+                       PERFORM 32-Grava-Log-Erro
+                       MOVE ZEROS TO WS-Ord-CodC
+                   NOT INVALID KEY
+                       IF NOT Conta-Ativa
+                           MOVE "CONTA BLOQUEADA OU ENCERRADA"
+                               TO WS-Msg-Erro
+                           DISPLAY WS-Msg-Erro AT 1236
+                           PERFORM 32-Grava-Log-Erro
+                           MOVE ZEROS TO WS-Ord-CodC
+                       ELSE
+                           DISPLAY ESPACO AT 1236
+                       END-IF
+               END-READ
+           END-IF.
+
+       45-VOrdDescricao.
+           ACCEPT WS-Ord-Descricao AT 0631 WITH PROMPT AUTO.
+           IF WS-Ord-Descricao = SPACES
+               MOVE "DIGITE UMA DESCRICAO" TO WS-Msg-Erro
+               DISPLAY WS-Msg-Erro AT 1236
+               PERFORM 32-Grava-Log-Erro
+           ELSE
+               DISPLAY ESPACO AT 1236
+           END-IF.
+
+       46-VOrdValor.
+           ACCEPT WS-Ord-Valor AT 0827 WITH PROMPT AUTO.
+           IF WS-Ord-Valor = ZEROS
+               MOVE "VALOR NAO PODE SER ZERO" TO WS-Msg-Erro
+               DISPLAY WS-Msg-Erro AT 1236
+               PERFORM 32-Grava-Log-Erro
+           ELSE
+               DISPLAY ESPACO AT 1236
+           END-IF.
+
+       47-VOrdDia.
+           ACCEPT WS-Ord-Dia AT 1046 WITH PROMPT AUTO.
+           IF WS-Ord-Dia < 1 OR WS-Ord-Dia > 28
+               MOVE "DIA DEVE SER DE 1 A 28" TO WS-Msg-Erro
+               DISPLAY WS-Msg-Erro AT 1236
+               PERFORM 32-Grava-Log-Erro
+           ELSE
+               DISPLAY ESPACO AT 1236
+           END-IF.
+
+       48-Grava-Ordem.
+           PERFORM 49-Proximo-Numero-Ordem.
+           MOVE WS-Ord-CodC TO CodC-Ord.
+           MOVE WS-Ord-Descricao TO DescricaoOrd.
+           MOVE WS-Ord-Valor TO ValorOrd.
+           MOVE WS-Ord-Dia TO DiaVencimentoOrd.
+           MOVE 'A' TO StatusOrd.
+           MOVE ZEROS TO UltimaExecOrd.
+           WRITE REG-ORDEM
+               INVALID KEY
+                   MOVE "ERRO AO GRAVAR ORDEM" TO WS-Msg-Erro
+                   DISPLAY WS-Msg-Erro AT 1236
+               NOT INVALID KEY
+                   DISPLAY "ORDEM " NumOrdem " INCLUIDA" AT 1236
+           END-WRITE.
+
+       49-Proximo-Numero-Ordem.
+      *-NumOrdem = CodC*100 + sequencia (01-99) daquela conta, achada
+      *-varrendo pela chave alternada CodC-Ord - nao ha contador
+      *-separado, no mesmo espirito de 34-Localiza-Ultima-Alteracao
+      *-varrer AUDITORIA.DAT em vez de manter um indice a parte.
+           MOVE ZEROS TO WS-Ord-Seq.
+           MOVE WS-Ord-CodC TO CodC-Ord.
+           START ORDEM KEY IS = CodC-Ord
+               INVALID KEY MOVE "10" TO ARQST-ORD
+               NOT INVALID KEY MOVE "00" TO ARQST-ORD
+           END-START.
+           PERFORM 50-Acha-Maior-Sequencia UNTIL ARQST-ORD = "10".
+           ADD 1 TO WS-Ord-Seq.
+           COMPUTE NumOrdem = WS-Ord-CodC * 100 + WS-Ord-Seq.
+
+       50-Acha-Maior-Sequencia.
+           READ ORDEM NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST-ORD
+               NOT AT END
+                   IF CodC-Ord = WS-Ord-CodC
+                       COMPUTE WS-Ord-Seq-Atual =
+                           NumOrdem - (WS-Ord-CodC * 100)
+                       IF WS-Ord-Seq-Atual > WS-Ord-Seq
+                           MOVE WS-Ord-Seq-Atual TO WS-Ord-Seq
+                       END-IF
+                   ELSE
+                       MOVE "10" TO ARQST-ORD
+                   END-IF
+           END-READ.
+
+       42-Cancelar-Ordem.
+           DISPLAY Tela-Ordem-Cancelar.
+           PERFORM 05-Mostra-Data.
+           MOVE ZEROS TO WS-Ord-Numero.
+           PERFORM 51-VOrdNumero UNTIL WS-Ord-Numero > ZEROS.
+           ACCEPT WS-Ord-Confirma AT 0649 WITH PROMPT AUTO.
+           IF WS-Ord-Confirma = 'S' OR = 's'
+               MOVE 'C' TO StatusOrd
+               REWRITE REG-ORDEM
+                   INVALID KEY
+                       DISPLAY "ERRO AO CANCELAR ORDEM" AT 0836
+                   NOT INVALID KEY
+                       DISPLAY "ORDEM CANCELADA" AT 0836
+               END-REWRITE
+           ELSE
+               DISPLAY ESPACO AT 0836
+           END-IF.
+
+       51-VOrdNumero.
+           ACCEPT WS-Ord-Numero AT 0438 WITH PROMPT AUTO.
+           MOVE WS-Ord-Numero TO NumOrdem.
+           READ ORDEM
+               INVALID KEY
+                   MOVE "ORDEM NAO ENCONTRADA" TO WS-Msg-Erro
+                   DISPLAY WS-Msg-Erro AT 0836
+                   PERFORM 32-Grava-Log-Erro
+                   MOVE ZEROS TO WS-Ord-Numero
+               NOT INVALID KEY
+                   IF Ordem-Cancelada
+                       MOVE "ORDEM JA CANCELADA" TO WS-Msg-Erro
+                       DISPLAY WS-Msg-Erro AT 0836
+                       PERFORM 32-Grava-Log-Erro
+                       MOVE ZEROS TO WS-Ord-Numero
+                   ELSE
+                       DISPLAY ESPACO AT 0836
+                   END-IF
+           END-READ.
 
        05-Mostra-Data.
            ACCEPT DATA-SIS FROM DATE.
@@ -157,19 +1117,33 @@
 
        05-ABERTURA.
       * ----------------------------- Inicialização das variáveis
-           MOVE ZEROS TO CodC.
            MOVE SPACE TO Opc Salva.
            MOVE SPACES TO NomeC Nome.
-           MOVE ZEROS TO CodC Cod.
+           PERFORM 08-Gera-Codigo.
+           MOVE CodC TO Cod.
+           DISPLAY Cod AT 0438.
            MOVE ZEROS TO CodBancoC CodBanco.
            MOVE ZEROS TO CodAgenciaC CodAgencia.
            MOVE ZEROS TO CodContaC CodConta.
            MOVE ZEROS TO SaldoC Saldo.
-           DISPLAY ESPACO AT 1635.
+           MOVE ZEROS TO LimiteChequeEspecialC Limite.
+           MOVE ZEROS TO CpfCnpjC CpfCnpj.
+           MOVE 'A' TO StatusContaC.
+           MOVE SPACES TO TipoContaC Tipo.
+           MOVE ANO TO AnoAberturaC.
+           MOVE MES TO MesAberturaC.
+           MOVE DIA TO DiaAberturaC.
+           MOVE ZEROS TO CepC Cep.
+           MOVE SPACES TO EnderecoC Endereco.
+           MOVE SPACES TO UfC Uf.
+           MOVE SPACES TO TelefoneC Telefone.
+           MOVE SPACES TO EmailC Email.
+           DISPLAY ESPACO AT 2235.
 
        06-Incluir.
            DISPLAY Tela-Incluir.
            PERFORM 05-Mostra-Data.
+           MOVE 'N' TO WS-Editando-Cadastro.
            PERFORM 05-ABERTURA.
            PERFORM 07-RECEBE.
 
@@ -179,23 +1153,80 @@
            MOVE ZEROS TO CodContaC CodConta
            MOVE ZEROS TO SaldoC Saldo
            MOVE SPACES TO NomeC Nome
-           PERFORM 08-Testa-Cod UNTIL CodC > 0.
-           PERFORM 10-VNome UNTIL NomeC NOT = SPACES.
-           PERFORM 10-VCodBanco UNTIL CodBancoC NOT = ZEROS.
-           PERFORM 10-VCodAgencia UNTIL CodAgenciaC NOT = ZEROS.
-           PERFORM 10-VCodConta UNTIL CodContaC NOT = ZEROS.
-           PERFORM 10-VSaldo UNTIL SaldoC NOT = ZEROS.
-           PERFORM 11-GRAVA UNTIL SALVA = "S" OR = "N".
+           IF NOT Editando-Cadastro
+               MOVE ZEROS TO LimiteChequeEspecialC Limite
+               MOVE ZEROS TO CpfCnpjC CpfCnpj
+               MOVE SPACES TO SegundoTitularC SegundoTitular
+               MOVE ZEROS TO CpfCnpjSegundoTitularC
+                   CpfCnpjSegundoTitular
+           END-IF
+           MOVE 'N' TO WS-Cancela-Incluir.
+           IF NOT Editando-Cadastro
+               PERFORM 08-Testa-Cod WITH TEST AFTER UNTIL CodC > 0
+           END-IF.
+           IF NOT Cancela-Incluir
+               PERFORM 10-VNome UNTIL NomeC NOT = SPACES OR
+                   Cancela-Incluir
+           END-IF.
+           IF NOT Cancela-Incluir
+               PERFORM 10-VCPF WITH TEST AFTER
+                   UNTIL CpfCnpjC NOT = ZEROS
+               PERFORM 10-VTipo WITH TEST AFTER
+                   UNTIL TipoContaC = 'C' OR = 'P'
+               PERFORM 27-Combo-Banco-Agencia-Conta
+                   UNTIL NOT Duplicidade-Achada OR Cancela-Incluir
+           END-IF.
+           IF NOT Cancela-Incluir
+               PERFORM 10-VSaldo UNTIL (SaldoC NOT = ZEROS
+                   AND Saldo-Confirmado) OR Cancela-Incluir
+           END-IF.
+           IF NOT Cancela-Incluir
+               PERFORM 10-VLimite
+               PERFORM 10-VCep
+               PERFORM 10-VEndereco
+               PERFORM 10-VUf
+               PERFORM 10-VTelefone
+               PERFORM 10-VEmail
+               PERFORM 10-VSegundoTitular
+               PERFORM 10-VCpfCnpjSegundoTitular
+               PERFORM 10-VMoeda
+               PERFORM 11-GRAVA UNTIL SALVA = "S" OR = "N"
+           ELSE
+               DISPLAY "CADASTRO CANCELADO PELO OPERADOR" AT 1830
+           END-IF.
+
+       08-Gera-Codigo.
+      * ------- Proximo CodC livre = maior CodC ja cadastrado + 1.
+      * ------- Operador nao escolhe mais o codigo da conta.
+           MOVE 9999 TO CodC.
+           START CC KEY IS LESS THAN CodC
+               INVALID KEY
+                   MOVE 1 TO CodC
+               NOT INVALID KEY
+                   READ CC NEXT RECORD
+                   ADD 1 TO CodC
+           END-START.
 
        08-Testa-Cod.
+      *-Codigo 9999 desiste do cadastro (10-VNome tambem aceita a
+      *-palavra "CANCELAR"), em vez de forcar o operador a terminar
+      *-de preencher todos os campos obrigatorios.
            ACCEPT Cod AT 0438 WITH PROMPT AUTO.
            MOVE Cod TO CodC.
+           IF CodC = 9999
+           MOVE 'S' TO WS-Cancela-Incluir
+           DISPLAY ESPACO AT 2235
+           ELSE
            IF CodC = ZEROS
            THEN
-            DISPLAY "CODIGO IGUAL ZERO" AT 1635
+            MOVE "CODIGO IGUAL ZERO" TO WS-Msg-Erro
+            DISPLAY WS-Msg-Erro AT 2235
+            PERFORM 32-Grava-Log-Erro
            ELSE
            READ CC NOT INVALID KEY
-           DISPLAY "JA CADASTRADO" AT 1635
+           MOVE "JA CADASTRADO" TO WS-Msg-Erro
+           DISPLAY WS-Msg-Erro AT 2235
+           PERFORM 32-Grava-Log-Erro
            MOVE ZEROS TO CodC Cod
            MOVE ZEROS TO CodBancoC CodBanco
            MOVE ZEROS TO CodAgenciaC CodAgencia
@@ -203,85 +1234,869 @@
            MOVE ZEROS TO SaldoC Saldo
            MOVE SPACES TO NomeC Nome
            END-READ
+           END-IF
            END-IF.
 
        10-VNome.
            ACCEPT NOME AT 0636 WITH PROMPT AUTO.
            MOVE Nome TO NomeC.
+           IF NomeC = "CANCELAR"
+           MOVE 'S' TO WS-Cancela-Incluir
+           DISPLAY ESPACO AT 2235
+           ELSE
            IF NomeC = SPACES
-           DISPLAY "DIGITE O NOME DO USUARIO" AT 1635
+           MOVE "DIGITE O NOME DO USUARIO" TO WS-Msg-Erro
+           DISPLAY WS-Msg-Erro AT 2235
+           PERFORM 32-Grava-Log-Erro
+           ELSE
+           DISPLAY ESPACO AT 2235
+           END-IF.
+
+       10-VCPF.
+           ACCEPT CpfCnpj AT 0836 WITH PROMPT AUTO.
+           MOVE CpfCnpj TO CpfCnpjC.
+           IF CpfCnpjC = ZEROS
+           MOVE "DIGITE O CPF OU CNPJ" TO WS-Msg-Erro
+           DISPLAY WS-Msg-Erro AT 2235
+           PERFORM 32-Grava-Log-Erro
+           ELSE
+      *-O operador informa o tipo do documento (nao inferimos pelos
+      *-zeros a esquerda, que confundiriam um CNPJ como o do Banco
+      *-do Brasil, 00.000.000/0001-91, com um CPF).
+           DISPLAY "TIPO (F=CPF/J=CNPJ):" AT 0855
+           ACCEPT WS-Tipo-Doc AT 0877 WITH PROMPT AUTO
+           MOVE FUNCTION UPPER-CASE(WS-Tipo-Doc) TO WS-Tipo-Doc
+           DISPLAY ESPACO AT 0855
+           IF NOT Doc-Fisica AND NOT Doc-Juridica
+               MOVE "TIPO INVALIDO, USE F OU J" TO WS-Msg-Erro
+               DISPLAY WS-Msg-Erro AT 2235
+               PERFORM 32-Grava-Log-Erro
+               MOVE ZEROS TO CpfCnpjC CpfCnpj
+           ELSE
+               PERFORM 16-Valida-Documento
+               IF NOT Documento-Valido
+                   MOVE "CPF/CNPJ INVALIDO" TO WS-Msg-Erro
+                   DISPLAY WS-Msg-Erro AT 2235
+                   PERFORM 32-Grava-Log-Erro
+                   MOVE ZEROS TO CpfCnpjC CpfCnpj
+               ELSE
+                   DISPLAY ESPACO AT 2235
+               END-IF
+           END-IF.
+
+       10-VTipo.
+           ACCEPT Tipo AT 1049 WITH PROMPT AUTO.
+           MOVE FUNCTION UPPER-CASE(Tipo) TO Tipo.
+           MOVE Tipo TO TipoContaC.
+           IF TipoContaC NOT = 'C' AND NOT = 'P'
+               MOVE "TIPO INVALIDO, USE C OU P" TO WS-Msg-Erro
+               DISPLAY WS-Msg-Erro AT 2235
+               PERFORM 32-Grava-Log-Erro
+               MOVE SPACES TO TipoContaC Tipo
+           ELSE
+               DISPLAY ESPACO AT 2235
+           END-IF.
+
+       16-Valida-Documento.
+           MOVE CpfCnpjC TO WS-Doc-Aux.
+           IF Doc-Fisica
+               PERFORM 17-Valida-CPF
+           ELSE
+               PERFORM 18-Valida-CNPJ
+           END-IF.
+
+       17-Valida-CPF.
+      * ------- CPF: 11 digitos uteis (posicoes 4 a 14 de
+      * ------- WS-Doc-Digit), com dois digitos verificadores
+      * ------- calculados por modulo 11.
+           MOVE 'N' TO WS-Doc-Achou.
+           MOVE ZEROS TO WS-Doc-Soma.
+           PERFORM VARYING WS-Doc-Idx FROM 1 BY 1
+               UNTIL WS-Doc-Idx > 9
+               COMPUTE WS-Doc-Soma = WS-Doc-Soma +
+                   WS-Doc-Digit(WS-Doc-Idx + 3)
+                   * WS-Peso-CPF1(WS-Doc-Idx)
+           END-PERFORM.
+           DIVIDE WS-Doc-Soma BY 11 GIVING WS-Doc-Quociente
+               REMAINDER WS-Doc-Resto.
+           IF WS-Doc-Resto < 2
+               MOVE 0 TO WS-Doc-DV1
            ELSE
-           DISPLAY ESPACO AT 1635.
+               COMPUTE WS-Doc-DV1 = 11 - WS-Doc-Resto
+           END-IF.
+           IF WS-Doc-DV1 = WS-Doc-Digit(13)
+               MOVE ZEROS TO WS-Doc-Soma
+               PERFORM VARYING WS-Doc-Idx FROM 1 BY 1
+                   UNTIL WS-Doc-Idx > 10
+                   COMPUTE WS-Doc-Soma = WS-Doc-Soma +
+                       WS-Doc-Digit(WS-Doc-Idx + 3)
+                       * WS-Peso-CPF2(WS-Doc-Idx)
+               END-PERFORM
+               DIVIDE WS-Doc-Soma BY 11 GIVING WS-Doc-Quociente
+                   REMAINDER WS-Doc-Resto
+               IF WS-Doc-Resto < 2
+                   MOVE 0 TO WS-Doc-DV2
+               ELSE
+                   COMPUTE WS-Doc-DV2 = 11 - WS-Doc-Resto
+               END-IF
+               IF WS-Doc-DV2 = WS-Doc-Digit(14)
+                   MOVE 'S' TO WS-Doc-Achou
+               END-IF
+           END-IF.
+
+       18-Valida-CNPJ.
+      * ------- CNPJ: 14 digitos uteis, com dois digitos
+      * ------- verificadores calculados por modulo 11.
+           MOVE 'N' TO WS-Doc-Achou.
+           MOVE ZEROS TO WS-Doc-Soma.
+           PERFORM VARYING WS-Doc-Idx FROM 1 BY 1
+               UNTIL WS-Doc-Idx > 12
+               COMPUTE WS-Doc-Soma = WS-Doc-Soma +
+                   WS-Doc-Digit(WS-Doc-Idx)
+                   * WS-Peso-CNPJ1(WS-Doc-Idx)
+           END-PERFORM.
+           DIVIDE WS-Doc-Soma BY 11 GIVING WS-Doc-Quociente
+               REMAINDER WS-Doc-Resto.
+           IF WS-Doc-Resto < 2
+               MOVE 0 TO WS-Doc-DV1
+           ELSE
+               COMPUTE WS-Doc-DV1 = 11 - WS-Doc-Resto
+           END-IF.
+           IF WS-Doc-DV1 = WS-Doc-Digit(13)
+               MOVE ZEROS TO WS-Doc-Soma
+               PERFORM VARYING WS-Doc-Idx FROM 1 BY 1
+                   UNTIL WS-Doc-Idx > 13
+                   COMPUTE WS-Doc-Soma = WS-Doc-Soma +
+                       WS-Doc-Digit(WS-Doc-Idx)
+                       * WS-Peso-CNPJ2(WS-Doc-Idx)
+               END-PERFORM
+               DIVIDE WS-Doc-Soma BY 11 GIVING WS-Doc-Quociente
+                   REMAINDER WS-Doc-Resto
+               IF WS-Doc-Resto < 2
+                   MOVE 0 TO WS-Doc-DV2
+               ELSE
+                   COMPUTE WS-Doc-DV2 = 11 - WS-Doc-Resto
+               END-IF
+               IF WS-Doc-DV2 = WS-Doc-Digit(14)
+                   MOVE 'S' TO WS-Doc-Achou
+               END-IF
+           END-IF.
 
        10-VCodBanco.
-           ACCEPT CodBanco AT 0836 WITH PROMPT AUTO.
+      *-Codigo 9999 desiste do cadastro, mesmo sentinela usado por
+      *-08-Testa-Cod, ja que este prompt tambem fica dentro do laco
+      *-de repeticao de 27-Combo-Banco-Agencia-Conta.
+           ACCEPT CodBanco AT 1236 WITH PROMPT AUTO.
            MOVE CodBanco TO CodBancoC.
+           IF CodBancoC = 9999
+           MOVE 'S' TO WS-Cancela-Incluir
+           DISPLAY ESPACO AT 2235
+           ELSE
            IF CodBancoC = ZEROS
-           DISPLAY "DIGITE CODIGO CARAI" AT 1635
+           MOVE "DIGITE CODIGO CARAI" TO WS-Msg-Erro
+           DISPLAY WS-Msg-Erro AT 2235
+           PERFORM 32-Grava-Log-Erro
+           ELSE
+           PERFORM 13-Valida-Banco
+           IF NOT Banco-Encontrado
+               MOVE "BANCO INEXISTENTE" TO WS-Msg-Erro
+               DISPLAY WS-Msg-Erro AT 2235
+               PERFORM 32-Grava-Log-Erro
+               MOVE ZEROS TO CodBancoC CodBanco
            ELSE
-           DISPLAY ESPACO AT 1635.
+               DISPLAY ESPACO AT 2235
+           END-IF
+           END-IF.
+
+       13-Valida-Banco.
+           MOVE 'N' TO WS-Banco-Achou
+           PERFORM VARYING WS-Banco-Idx FROM 1 BY 1
+               UNTIL WS-Banco-Idx > 23 OR Banco-Encontrado
+               IF BANCO-T-COD(WS-Banco-Idx) = CodBancoC
+                   MOVE 'S' TO WS-Banco-Achou
+               END-IF
+           END-PERFORM.
+
+       27-Combo-Banco-Agencia-Conta.
+           PERFORM 10-VCodBanco UNTIL CodBancoC NOT = ZEROS
+               OR Cancela-Incluir.
+           IF NOT Cancela-Incluir
+               PERFORM 10-VCodAgencia UNTIL CodAgenciaC NOT = ZEROS
+                   OR Cancela-Incluir
+           END-IF.
+           IF NOT Cancela-Incluir
+               PERFORM 10-VCodConta UNTIL CodContaC NOT = ZEROS
+                   OR Cancela-Incluir
+           END-IF.
+           IF NOT Cancela-Incluir
+               PERFORM 28-Verifica-Duplicidade
+               IF Duplicidade-Achada
+                   MOVE "BANCO/AGENCIA/CONTA JA CADASTRADO" TO
+                       WS-Msg-Erro
+                   DISPLAY WS-Msg-Erro AT 2235
+                   PERFORM 32-Grava-Log-Erro
+                   MOVE ZEROS TO CodBancoC CodBanco
+                   MOVE ZEROS TO CodAgenciaC CodAgencia
+                   MOVE ZEROS TO CodContaC CodConta
+               END-IF
+           END-IF.
+
+       28-Verifica-Duplicidade.
+      *-Confere se outra conta (CodC diferente) ja usa o mesmo
+      *-Banco+Agencia+Conta, varrendo CC-DUP (segundo cursor sobre
+      *-CC.DAT) para nao sobrescrever o REG-CONTA que 07-RECEBE
+      *-esta preenchendo.
+           MOVE 'N' TO WS-Dup-Achou.
+           MOVE ZEROS TO CodC-Scan.
+           START CC-DUP KEY IS NOT LESS THAN CodC-Scan
+               INVALID KEY
+                   MOVE "10" TO ARQST-DUP
+               NOT INVALID KEY
+                   MOVE "00" TO ARQST-DUP
+           END-START.
+           PERFORM 29-Varre-Duplicidade
+               UNTIL ARQST-DUP = "10" OR Duplicidade-Achada.
+
+       29-Varre-Duplicidade.
+           READ CC-DUP NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST-DUP
+               NOT AT END
+                   IF CodC-Scan NOT = CodC
+                       AND CodBancoC-Scan = CodBancoC
+                       AND CodAgenciaC-Scan = CodAgenciaC
+                       AND CodContaC-Scan = CodContaC
+                       MOVE 'S' TO WS-Dup-Achou
+                   END-IF
+           END-READ.
 
        10-VCodAgencia.
-           ACCEPT CodAgencia AT 1036 WITH PROMPT AUTO.
+      *-Codigo 9999 desiste do cadastro, mesmo sentinela usado por
+      *-08-Testa-Cod/10-VCodBanco.
+           ACCEPT CodAgencia AT 1436 WITH PROMPT AUTO.
            MOVE CodAgencia TO CodAgenciaC.
+           IF CodAgenciaC = 9999
+           MOVE 'S' TO WS-Cancela-Incluir
+           DISPLAY ESPACO AT 2235
+           ELSE
            IF CodAgenciaC = ZEROS
-           DISPLAY "DIGITE!" AT 1635
+           MOVE "DIGITE!" TO WS-Msg-Erro
+           DISPLAY WS-Msg-Erro AT 2235
+           PERFORM 32-Grava-Log-Erro
            ELSE
-           DISPLAY ESPACO AT 1635.
+           DISPLAY ESPACO AT 2235
+           END-IF.
 
        10-VCodConta.
-           ACCEPT CodConta AT 1236 WITH PROMPT AUTO.
+      *-Codigo 9999 desiste do cadastro, mesmo sentinela usado por
+      *-08-Testa-Cod/10-VCodBanco.
+           ACCEPT CodConta AT 1636 WITH PROMPT AUTO.
            MOVE CodConta TO CodContaC.
+           IF CodContaC = 9999
+           MOVE 'S' TO WS-Cancela-Incluir
+           DISPLAY ESPACO AT 2235
+           ELSE
            IF CodContaC = ZEROS
-           DISPLAY "JUST MONIKA" AT 1635
+           MOVE "JUST MONIKA" TO WS-Msg-Erro
+           DISPLAY WS-Msg-Erro AT 2235
+           PERFORM 32-Grava-Log-Erro
            ELSE
-           DISPLAY ESPACO AT 1635.
+           DISPLAY ESPACO AT 2235
+           END-IF.
 
        10-VSaldo.
-           ACCEPT Saldo AT 1436 WITH PROMPT AUTO.
+      *-Saldo -9999999 (o menor valor representavel no campo) desiste
+      *-do cadastro, mesmo espirito do sentinela 9999 usado pelos
+      *-demais campos de 07-RECEBE - nenhum saldo inicial legitimo
+      *-chega a esse extremo.
+           MOVE 'S' TO WS-Confirma-Achou.
+           ACCEPT Saldo AT 1836 WITH PROMPT AUTO.
            MOVE Saldo TO SaldoC.
+           IF SaldoC = -9999999
+               MOVE 'S' TO WS-Cancela-Incluir
+               DISPLAY ESPACO AT 2235
+           ELSE
            IF SaldoC = ZEROS
-           DISPLAY "FELIZ NAVIDAD" AT 1635
+               MOVE "SALDO INICIAL NAO PODE SER ZERO" TO WS-Msg-Erro
+               DISPLAY WS-Msg-Erro AT 2235
+               PERFORM 32-Grava-Log-Erro
+               MOVE "Z" TO TipoAlerta
+               PERFORM 33-Grava-Alerta-Saldo
            ELSE
-           DISPLAY ESPACO AT 1635.
+               IF SaldoC < WS-Saldo-Minimo
+                   MOVE "SALDO ABAIXO DO MINIMO, ALERTA REGISTRADO" TO
+                       WS-Msg-Erro
+                   DISPLAY WS-Msg-Erro AT 2235
+                   MOVE "B" TO TipoAlerta
+                   PERFORM 33-Grava-Alerta-Saldo
+               ELSE
+                   DISPLAY ESPACO AT 2235
+                   IF SaldoC > WS-Limite-Confirmacao-Saldo
+                       PERFORM 38-Confirma-Saldo-Inicial
+                   END-IF
+               END-IF
+           END-IF
+           END-IF.
 
-       06-Excluir.
+       38-Confirma-Saldo-Inicial.
+           ACCEPT SaldoConfirma AT 2166 WITH PROMPT AUTO.
+           MOVE SaldoConfirma TO WS-Saldo-Confirma.
+           IF WS-Saldo-Confirma = SaldoC
+               MOVE 'S' TO WS-Confirma-Achou
+               DISPLAY ESPACO AT 2235
+           ELSE
+               MOVE 'N' TO WS-Confirma-Achou
+               MOVE "SALDO E CONFIRMACAO NAO CONFEREM, REDIGITE" TO
+                   WS-Msg-Erro
+               DISPLAY WS-Msg-Erro AT 2235
+               PERFORM 32-Grava-Log-Erro
+           END-IF.
+
+       10-VLimite.
+      *-Limite de cheque especial: zero e valido (conta sem
+      *-cheque especial aprovado), por isso nao entra em loop.
+           ACCEPT Limite AT 2038 WITH PROMPT AUTO.
+           MOVE Limite TO LimiteChequeEspecialC.
+           DISPLAY ESPACO AT 2235.
+
+      *-Endereco/contato do titular: nao bloqueiam a gravacao, servem
+      *-so para correspondencia, por isso sem loop de obrigatoriedade.
+       10-VCep.
+           ACCEPT Cep AT 0561 WITH PROMPT AUTO.
+           MOVE Cep TO CepC.
+
+       10-VEndereco.
+           ACCEPT Endereco AT 0761 WITH PROMPT AUTO.
+           MOVE Endereco TO EnderecoC.
+
+       10-VUf.
+      *-UF em branco e valido (endereco ainda nao preenchido); UF
+      *-digitada tem que bater com uma sigla real da tabela.
+           ACCEPT Uf AT 0961 WITH PROMPT AUTO.
+           MOVE FUNCTION UPPER-CASE(Uf) TO Uf.
+           MOVE Uf TO UfC.
+           IF UfC NOT = SPACES
+               PERFORM 19-Valida-Uf
+               IF NOT Uf-Encontrada
+                   MOVE "UF INEXISTENTE" TO WS-Msg-Erro
+                   DISPLAY WS-Msg-Erro AT 2235
+                   PERFORM 32-Grava-Log-Erro
+                   MOVE SPACES TO UfC Uf
+                   PERFORM 10-VUf
+               ELSE
+                   DISPLAY ESPACO AT 2235
+               END-IF
+           END-IF.
+
+       19-Valida-Uf.
+           MOVE 'N' TO WS-Uf-Achou
+           PERFORM VARYING WS-Uf-Idx FROM 1 BY 1
+               UNTIL WS-Uf-Idx > 27 OR Uf-Encontrada
+               IF UF-T(WS-Uf-Idx) = UfC
+                   MOVE 'S' TO WS-Uf-Achou
+               END-IF
+           END-PERFORM.
+
+       10-VTelefone.
+           ACCEPT Telefone AT 1161 WITH PROMPT AUTO.
+           MOVE Telefone TO TelefoneC.
+
+       10-VEmail.
+           ACCEPT Email AT 1361 WITH PROMPT AUTO.
+           MOVE Email TO EmailC.
+
+       10-VSegundoTitular.
+      *-Segundo titular e opcional (conta conjunta); em branco fica
+      *-conta de titular unico, sem CPF/CNPJ exigido.
+           ACCEPT SegundoTitular AT 1561 WITH PROMPT AUTO.
+           MOVE SegundoTitular TO SegundoTitularC.
 
+       10-VCpfCnpjSegundoTitular.
+           IF SegundoTitularC = SPACES
+               MOVE ZEROS TO CpfCnpjSegundoTitular
+               MOVE ZEROS TO CpfCnpjSegundoTitularC
+               MOVE 'N' TO ContaConjuntaC
+           ELSE
+               ACCEPT CpfCnpjSegundoTitular AT 1768 WITH PROMPT AUTO
+               MOVE CpfCnpjSegundoTitular TO CpfCnpjSegundoTitularC
+               MOVE 'S' TO ContaConjuntaC
+           END-IF.
+           IF Conta-Conjunta
+               DISPLAY "CONTA CONJUNTA" AT 2364
+           ELSE
+               DISPLAY "TITULAR UNICO " AT 2364
+           END-IF.
+
+       10-VMoeda.
+      *-Moeda em branco assume BRL, a grande maioria do cadastro;
+      *-se digitada, tem que bater com um codigo real da tabela.
+           ACCEPT Moeda AT 1957 WITH PROMPT AUTO.
+           MOVE FUNCTION UPPER-CASE(Moeda) TO Moeda.
+           IF Moeda = SPACES
+               MOVE "BRL" TO Moeda MoedaC
+           ELSE
+               MOVE Moeda TO MoedaC
+               PERFORM 20-Valida-Moeda
+               IF NOT Moeda-Encontrada
+                   MOVE "MOEDA INEXISTENTE" TO WS-Msg-Erro
+                   DISPLAY WS-Msg-Erro AT 2235
+                   PERFORM 32-Grava-Log-Erro
+                   MOVE SPACES TO MoedaC Moeda
+                   PERFORM 10-VMoeda
+               ELSE
+                   DISPLAY ESPACO AT 2235
+               END-IF
+           END-IF.
+
+       20-Valida-Moeda.
+           MOVE 'N' TO WS-Moeda-Achou
+           PERFORM VARYING WS-Moeda-Idx FROM 1 BY 1
+               UNTIL WS-Moeda-Idx > 7 OR Moeda-Encontrada
+               IF MOEDA-T(WS-Moeda-Idx) = MoedaC
+                   MOVE 'S' TO WS-Moeda-Achou
+               END-IF
+           END-PERFORM.
+
+       06-Excluir.
+      *-Nao apaga mais o registro: marca a conta como ENCERRADA para
+      *-preservar nome/banco/agencia/saldo final para consulta futura.
+      *-Mostra os dados da conta e pede confirmacao antes de encerrar.
+      *-Exige PIN de supervisor antes de aceitar o encerramento.
            Display Tela-Excluir.
            Perform 05-Mostra-Data.
              ACCEPT Cod AT 0446.
                MOVE Cod to CodC
-               delete CC Record
+               READ CC
                    INVALID Key
                        DISPLAY "Tem esse nao" AT 1830
                        Display ESPACO at 1333
                    NOT INVALID KEY
-                       DISPLAY "Registro removido com sucesso." AT 1830
-                       Display ESPACO at 1333
-               END-DELETE.
-
-       06-Mostrar.
+                       MOVE NomeC TO Nome
+                       DISPLAY Nome AT 0640
+                       MOVE CodBancoC TO CodBanco
+                       DISPLAY CodBanco AT 0840
+                       MOVE CodAgenciaC TO CodAgencia
+                       DISPLAY CodAgencia AT 1040
+                       MOVE SaldoC TO Saldo
+                       DISPLAY Saldo AT 1240
+                       IF SaldoC NOT = ZEROS
+                           DISPLAY "SALDO NAO ZERO, NAO PODE ENCERRAR"
+                               AT 1830
+                           Display ESPACO at 1333
+                       ELSE
+                           PERFORM 31-Valida-Pin-Supervisor
+                           IF NOT Pin-Valido
+                               DISPLAY "PIN INCORRETO, OPERACAO"
+                                   AT 1830
+                               DISPLAY "CANCELADA" AT 1333
+                           ELSE
+                           ACCEPT Opc AT 1460 WITH PROMPT AUTO
+                           IF Opc = "S" OR = "s"
+                               MOVE 'E' TO StatusContaC
+                               REWRITE REG-CONTA
+                                   INVALID KEY
+                                       DISPLAY "ERRO AO ENCERRAR CONTA"
+                                           AT 1830
+                                       Display ESPACO at 1333
+                                   NOT INVALID KEY
+                                       PERFORM 26-Grava-Historico
+                                       DISPLAY "Conta encerrada."
+                                           AT 1830
+                                       Display ESPACO at 1333
+                               END-REWRITE
+                           ELSE
+                               DISPLAY "OPERACAO CANCELADA" AT 1830
+                               Display ESPACO at 1333
+                           END-IF
+                           END-IF
+                       END-IF
+               END-READ.
 
-           Display Tela-Editar.
+       06-Reabrir.
+      *-Devolve para ATIVA uma conta ENCERRADA ou BLOQUEADA. Mesma
+      *-exigencia de PIN de supervisor que 06-Excluir, ja que reverte
+      *-uma operacao sensivel.
+           Display Tela-Reabrir.
            Perform 05-Mostra-Data.
-           Accept Cod
-           Move Cod to CodC
+             ACCEPT Cod AT 0446.
+               MOVE Cod to CodC
+               READ CC
+                   INVALID Key
+                       DISPLAY "Tem esse nao" AT 1830
+                       Display ESPACO at 1533
+                   NOT INVALID KEY
+                       MOVE NomeC TO Nome
+                       DISPLAY Nome AT 0640
+                       MOVE CodBancoC TO CodBanco
+                       DISPLAY CodBanco AT 0840
+                       MOVE CodAgenciaC TO CodAgencia
+                       DISPLAY CodAgencia AT 1040
+                       MOVE SaldoC TO Saldo
+                       DISPLAY Saldo AT 1240
+                       IF Conta-Ativa
+                           MOVE "JA ESTA ATIVA" TO WS-Situacao-Atual
+                           DISPLAY WS-Situacao-Atual AT 1440
+                           DISPLAY "CONTA JA ESTA ATIVA" AT 1830
+                           Display ESPACO at 1533
+                       ELSE
+                           IF Conta-Encerrada
+                               MOVE "ENCERRADA" TO WS-Situacao-Atual
+                           ELSE
+                               MOVE "BLOQUEADA" TO WS-Situacao-Atual
+                           END-IF
+                           DISPLAY WS-Situacao-Atual AT 1440
+                           PERFORM 31-Valida-Pin-Supervisor
+                           IF NOT Pin-Valido
+                               DISPLAY "PIN INCORRETO, OPERACAO"
+                                   AT 1830
+                               DISPLAY "CANCELADA" AT 1533
+                           ELSE
+                           ACCEPT Opc AT 1656 WITH PROMPT AUTO
+                           IF Opc = "S" OR = "s"
+                               MOVE 'A' TO StatusContaC
+                               REWRITE REG-CONTA
+                                   INVALID KEY
+                                       DISPLAY "ERRO AO REABRIR CONTA"
+                                           AT 1830
+                                       Display ESPACO at 1533
+                                   NOT INVALID KEY
+                                       DISPLAY "Conta reaberta."
+                                           AT 1830
+                                       Display ESPACO at 1533
+                               END-REWRITE
+                           ELSE
+                               DISPLAY "OPERACAO CANCELADA" AT 1830
+                               Display ESPACO at 1533
+                           END-IF
+                           END-IF
+                       END-IF
+               END-READ.
+
+       31-Valida-Pin-Supervisor.
+           MOVE 'N' TO WS-Pin-Achou.
+           MOVE ZEROS TO WS-Pin-Digitado.
+           DISPLAY "PIN DO SUPERVISOR:" AT 1560.
+           ACCEPT WS-Pin-Digitado AT 1579 WITH PROMPT AUTO.
+           IF WS-Pin-Digitado = WS-Pin-Supervisor
+               MOVE 'S' TO WS-Pin-Achou
+           END-IF.
+           DISPLAY ESPACO AT 1560.
+
+       32-Grava-Log-Erro.
+      *-Grava em ERRLOG.DAT a mensagem de entrada invalida que a
+      *-tela acabou de mostrar, para o supervisor poder consultar
+      *-depois quais erros de digitacao um operador vem cometendo.
+           ACCEPT DATA-SIS FROM DATE.
+           ACCEPT HORA-SIS FROM TIME.
+           MOVE ANO TO AnoErrLog.
+           MOVE MES TO MesErrLog.
+           MOVE DIA TO DiaErrLog.
+           COMPUTE HoraErrLog = HH-SIS * 10000 + MM-SIS * 100 + SS-SIS.
+           MOVE WS-Operador TO OperadorErrLog.
+           MOVE CodC TO CodErrLog.
+           MOVE WS-Msg-Erro TO MensagemErrLog.
+           WRITE REG-ERRLOG.
+
+       33-Grava-Alerta-Saldo.
+      *-Grava em ALERTA.DAT o saldo zerado/abaixo do minimo que a
+      *-tela acabou de mostrar, para o supervisor acompanhar as
+      *-contas de saldo baixo em vez da mensagem so piscar e se
+      *-perder no proximo ACCEPT. TipoAlerta ja vem preenchido
+      *-("Z" ou "B") por quem chamou este paragrafo.
+           ACCEPT DATA-SIS FROM DATE.
+           ACCEPT HORA-SIS FROM TIME.
+           MOVE ANO TO AnoAlerta.
+           MOVE MES TO MesAlerta.
+           MOVE DIA TO DiaAlerta.
+           COMPUTE HoraAlerta = HH-SIS * 10000 + MM-SIS * 100 + SS-SIS.
+           MOVE CodC TO CodAlerta.
+           MOVE SaldoC TO SaldoAlerta.
+           WRITE REG-ALERTA.
+
+       37-Imprime-Recibo.
+      *-Comprovante de abertura, gravado logo apos o 06-Incluir
+      *-gravar REG-CONTA com sucesso; um arquivo por conta, para o
+      *-operador poder entregar/imprimir depois.
+           ACCEPT DATA-SIS FROM DATE.
+           STRING "RECIBO" DELIMITED BY SIZE
+               CodC DELIMITED BY SIZE
+               ".DAT" DELIMITED BY SIZE
+               INTO WS-Nome-Recibo.
+           OPEN OUTPUT RECIBO.
+           MOVE SaldoC TO Saldo.
+           MOVE SPACES TO LINHA-REC.
+           STRING "COMPROVANTE DE ABERTURA DE CONTA" DELIMITED BY SIZE
+               INTO LINHA-REC.
+           WRITE LINHA-REC.
+           MOVE SPACES TO LINHA-REC.
+           STRING "DATA: " DIA "/" MES "/" ANO DELIMITED BY SIZE
+               INTO LINHA-REC.
+           WRITE LINHA-REC.
+           MOVE SPACES TO LINHA-REC.
+           STRING "CONTA: " CodC "  TITULAR: " NomeC
+               DELIMITED BY SIZE INTO LINHA-REC.
+           WRITE LINHA-REC.
+           MOVE SPACES TO LINHA-REC.
+           STRING "BANCO: " CodBancoC "  AGENCIA: " CodAgenciaC
+               "  CONTA: " CodContaC DELIMITED BY SIZE INTO LINHA-REC.
+           WRITE LINHA-REC.
+           MOVE SPACES TO LINHA-REC.
+           STRING "SALDO INICIAL: " Saldo DELIMITED BY SIZE
+               INTO LINHA-REC.
+           WRITE LINHA-REC.
+           CLOSE RECIBO.
+
+       26-Grava-Historico.
+      *-Copia a conta encerrada para HISTORICO.DAT, pesquisavel por
+      *-CodC-Hist/NomeC-Hist mesmo depois de a conta ficar ENCERRADA.
+           ACCEPT DATA-SIS FROM DATE.
+           MOVE CodC TO CodC-Hist.
+           MOVE NomeC TO NomeC-Hist.
+           MOVE CodBancoC TO CodBancoC-Hist.
+           MOVE CodAgenciaC TO CodAgenciaC-Hist.
+           MOVE CodContaC TO CodContaC-Hist.
+           MOVE SaldoC TO SaldoC-Hist.
+           MOVE CpfCnpjC TO CpfCnpjC-Hist.
+           MOVE TipoContaC TO TipoContaC-Hist.
+           MOVE AnoAberturaC TO AnoAberturaC-Hist.
+           MOVE MesAberturaC TO MesAberturaC-Hist.
+           MOVE DiaAberturaC TO DiaAberturaC-Hist.
+           MOVE ANO TO AnoEncerramentoC-Hist.
+           MOVE MES TO MesEncerramentoC-Hist.
+           MOVE DIA TO DiaEncerramentoC-Hist.
+           WRITE REG-HISTORICO.
 
+       33-Desfazer.
+           DISPLAY Tela-Desfazer.
+           PERFORM 05-Mostra-Data.
+           ACCEPT Cod AT 0446 WITH PROMPT AUTO.
+           MOVE Cod TO CodC.
            READ CC
-               Invalid Key Display "deu"
+               INVALID KEY
+                   DISPLAY "CONTA NAO ENCONTRADA" AT 0835
+               NOT INVALID KEY
+                   PERFORM 34-Localiza-Ultima-Alteracao
+                   IF Auditoria-Achada
+                       ACCEPT WS-Desfaz-Confirma AT 0663
+                           WITH PROMPT AUTO
+                       IF WS-Desfaz-Confirma = 'S' OR = 's'
+                           PERFORM 35-Aplica-Desfazer
+                           DISPLAY "ALTERACAO DESFEITA" AT 0835
+                       ELSE
+                           DISPLAY "OPERACAO CANCELADA" AT 0835
+                       END-IF
+                   ELSE
+                       DISPLAY "SEM ALTERACAO REGISTRADA PARA ESSA"
+                           AT 0835
+                       DISPLAY "CONTA" AT 0935
+                   END-IF
+           END-READ.
+           DISPLAY "Tecle ENTER para voltar ao Menu." AT 2230.
+           ACCEPT Opc AT 2250.
+
+       34-Localiza-Ultima-Alteracao.
+      *-AUDITORIA.DAT e sequencial: para achar a ultima alteracao de
+      *-CodC e preciso varrer o ficheiro inteiro ate o fim, guardando
+      *-o registro mais recente que bater com a conta.
+           MOVE 'N' TO WS-Aud-Achou.
+           CLOSE AUDITORIA.
+           OPEN INPUT AUDITORIA.
+           PERFORM UNTIL ARQST-AUD = "10"
+               READ AUDITORIA NEXT RECORD
+                   AT END
+                       MOVE "10" TO ARQST-AUD
+                   NOT AT END
+                       IF CodC-Aud = CodC
+                           MOVE 'S' TO WS-Aud-Achou
+                           MOVE NomeAntesAud TO WS-Desfaz-Nome
+                           MOVE CodBancoAntesAud TO WS-Desfaz-CodBanco
+                           MOVE CodAgenciaAntesAud
+                               TO WS-Desfaz-CodAgencia
+                           MOVE CodContaAntesAud
+                               TO WS-Desfaz-CodConta
+                           MOVE SaldoAntesAud TO WS-Desfaz-Saldo
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+
+       35-Aplica-Desfazer.
+      *-Restaura Nome/Banco/Agencia/Conta/Saldo aos valores de antes
+      *-da ultima alteracao, gravando o proprio desfazer como uma
+      *-nova auditoria e, se o Saldo mudar, um novo lancamento.
+           MOVE NomeC TO NomeC-Antes.
+           MOVE CodBancoC TO CodBancoC-Antes.
+           MOVE CodAgenciaC TO CodAgenciaC-Antes.
+           MOVE CodContaC TO CodContaC-Antes.
+           MOVE SaldoC TO SaldoC-Antes.
+           MOVE WS-Desfaz-Nome TO NomeC.
+           MOVE WS-Desfaz-CodBanco TO CodBancoC.
+           MOVE WS-Desfaz-CodAgencia TO CodAgenciaC.
+           MOVE WS-Desfaz-CodConta TO CodContaC.
+           MOVE WS-Desfaz-Saldo TO SaldoC.
+           REWRITE REG-CONTA
+               INVALID KEY
+                   DISPLAY "ERRO AO DESFAZER ALTERACAO" AT 0835
+               NOT INVALID KEY
+                   PERFORM 12-Grava-Movimento
+                   PERFORM 14-Grava-Auditoria
+           END-REWRITE.
+
+       06-Transferir.
+      *-Debita a conta de origem e credita a conta de destino, com
+      *-um lancamento em MOVIMENTO.DAT para cada lado (reaproveita
+      *-12-Grava-Movimento, que ja compara SaldoC-Antes com SaldoC).
+           Display Tela-Transferir.
+           Perform 05-Mostra-Data.
+           MOVE ZEROS TO WS-Cod-Origem WS-Cod-Destino WS-Valor-Transf.
+           ACCEPT WS-Cod-Origem AT 0446 WITH PROMPT AUTO.
+           MOVE WS-Cod-Origem TO CodC.
+           READ CC
+               INVALID KEY
+                   DISPLAY "CONTA DE ORIGEM NAO EXISTE" AT 1235
+               NOT INVALID KEY
+                   IF NOT Conta-Ativa
+                       DISPLAY "CONTA DE ORIGEM BLOQUEADA OU ENCERRADA"
+                           AT 1235
+                   ELSE
+                       MOVE SaldoC TO WS-Saldo-Origem
+                       MOVE LimiteChequeEspecialC TO WS-Limite-Origem
+                       PERFORM 21-Le-Conta-Destino
+                   END-IF
+           END-READ.
+
+       21-Le-Conta-Destino.
+           ACCEPT WS-Cod-Destino AT 0647 WITH PROMPT AUTO.
+           IF WS-Cod-Destino = WS-Cod-Origem
+               DISPLAY "DESTINO IGUAL A ORIGEM" AT 1235
+           ELSE
+               MOVE WS-Cod-Destino TO CodC
+               READ CC
+                   INVALID KEY
+                       DISPLAY "CONTA DE DESTINO NAO EXISTE" AT 1235
+                   NOT INVALID KEY
+                       IF NOT Conta-Ativa
+                           DISPLAY "DESTINO BLOQUEADO OU ENCERRADO"
+                               AT 1235
+                       ELSE
+                           PERFORM 22-Pede-Valor
+                       END-IF
+               END-READ
+           END-IF.
+
+       22-Pede-Valor.
+           ACCEPT WS-Valor-Transf AT 0850 WITH PROMPT AUTO.
+           IF WS-Valor-Transf = ZEROS
+               DISPLAY "VALOR TEM QUE SER MAIOR QUE ZERO" AT 1235
+           ELSE
+               IF WS-Valor-Transf >
+                   WS-Saldo-Origem + WS-Limite-Origem
+                   DISPLAY "SALDO INSUFICIENTE NA ORIGEM" AT 1235
+               ELSE
+                   DISPLAY ESPACO AT 1235
+                   PERFORM 23-Confirma-Transferencia
+               END-IF
+           END-IF.
+
+       23-Confirma-Transferencia.
+           ACCEPT Opc AT 1060 WITH PROMPT AUTO.
+           IF Opc = "S" OR = "s"
+               PERFORM 24-Debita-Origem
+               PERFORM 25-Credita-Destino
+               DISPLAY "TRANSFERENCIA REALIZADA" AT 1235
+           ELSE
+               DISPLAY "OPERACAO CANCELADA" AT 1235
+           END-IF.
+
+       24-Debita-Origem.
+           MOVE WS-Cod-Origem TO CodC.
+           READ CC.
+           MOVE SaldoC TO SaldoC-Antes.
+           COMPUTE SaldoC = SaldoC - WS-Valor-Transf.
+           REWRITE REG-CONTA
+               NOT INVALID KEY
+                   PERFORM 12-Grava-Movimento
+           END-REWRITE.
+
+       25-Credita-Destino.
+           MOVE WS-Cod-Destino TO CodC.
+           READ CC.
+           MOVE SaldoC TO SaldoC-Antes.
+           COMPUTE SaldoC = SaldoC + WS-Valor-Transf.
+           REWRITE REG-CONTA
+               INVALID KEY
+                   DISPLAY "ERRO AO CREDITAR DESTINO, ESTORNANDO"
+                       AT 1235
+                   DISPLAY "A ORIGEM" AT 1335
+                   PERFORM 52-Estorna-Origem
+               NOT INVALID KEY
+                   PERFORM 12-Grava-Movimento
+           END-REWRITE.
+
+       52-Estorna-Origem.
+      *-25-Credita-Destino falhou depois que 24-Debita-Origem ja
+      *-tinha gravado o debito: devolve o valor a origem para a
+      *-transferencia nao ficar com o dinheiro perdido.
+           MOVE WS-Cod-Origem TO CodC.
+           READ CC.
+           MOVE SaldoC TO SaldoC-Antes.
+           COMPUTE SaldoC = SaldoC + WS-Valor-Transf.
+           REWRITE REG-CONTA
+               NOT INVALID KEY
+                   PERFORM 12-Grava-Movimento
+           END-REWRITE.
+
+       06-Mostrar.
+      *-Consulta pura: le e exibe a conta, nunca grava nada em CC.
+           Display Tela-Mostrar.
+           Perform 05-Mostra-Data.
+           DISPLAY "(deixe o codigo 0000 para buscar pelo nome)" AT 2019.
+           Accept Cod at 0436 with prompt auto.
+           Move Cod to CodC.
+
+           IF CodC = ZEROS
+               PERFORM 09-Busca-Por-Nome
+           ELSE
+               READ CC
+                   Invalid Key
+                       Display "CONTA NAO ENCONTRADA" AT 2035
+                   Not Invalid Key
+                       PERFORM 09-Mostra-Dados-Conta
+               END-READ
+           END-IF.
+           DISPLAY "Tecle ENTER para voltar ao Menu." AT 2230.
+           ACCEPT Opc AT 2250.
+
+       09-Busca-Por-Nome.
+           DISPLAY ESPACO AT 2019.
+           Accept Nome at 0636 with prompt auto.
+           Move Nome to NomeC.
+           READ CC KEY IS NomeC
+               Invalid Key
+                   Display "NOME NAO CADASTRADO" AT 2035
                Not Invalid Key
-               Move NomeC to Nome
-               Display Nome at 0303
-               Move CodBancoC to CodBanco
-               Display CodBanco at 0403
-               Move CodAgenciaC to CodAgencia
-               Display CodAgencia at 0503
-               Move CodContaC to CodConta
-               Display CodConta at 0603
-
-               Display "Updatado"
+                   Move CodC to Cod
+                   Display Cod at 0436
+                   PERFORM 09-Mostra-Dados-Conta
            END-READ.
-           PERFORM 11-GRAVA.
+
+       09-Mostra-Dados-Conta.
+           Display ESPACO AT 2035.
+           Move NomeC to Nome
+           Display Nome at 0636
+           Move CpfCnpjC to CpfCnpj
+           Display CpfCnpj at 0836
+           Move TipoContaC to Tipo
+           Display Tipo at 1049
+           Move CodBancoC to CodBanco
+           Display CodBanco at 1236
+           Move CodAgenciaC to CodAgencia
+           Display CodAgencia at 1436
+           Move CodContaC to CodConta
+           Display CodConta at 1636
+           Move SaldoC to Saldo
+           Display Saldo at 1836.
 
        07-Editar.
            Accept Cod.
@@ -292,22 +2107,141 @@
 
                END-READ.
 
+                   MOVE SaldoC TO SaldoC-Antes.
+                   MOVE NomeC TO NomeC-Antes.
+                   MOVE CodBancoC TO CodBancoC-Antes.
+                   MOVE CodAgenciaC TO CodAgenciaC-Antes.
+                   MOVE CodContaC TO CodContaC-Antes.
+      *-Pre-carrega os campos de tela com o valor atual do registro,
+      *-para 07-RECEBE mostrar cada um como default aceitavel (mesma
+      *-tecnica de 05-ABERTURA exibindo o Cod gerado antes do
+      *-08-Testa-Cod aceitar) em vez de sempre pedir tudo de novo.
+                   MOVE LimiteChequeEspecialC TO Limite.
+                   MOVE CpfCnpjC TO CpfCnpj.
+                   MOVE TipoContaC TO Tipo.
+                   MOVE CepC TO Cep.
+                   MOVE EnderecoC TO Endereco.
+                   MOVE UfC TO Uf.
+                   MOVE TelefoneC TO Telefone.
+                   MOVE EmailC TO Email.
+                   MOVE SegundoTitularC TO SegundoTitular.
+                   MOVE CpfCnpjSegundoTitularC TO CpfCnpjSegundoTitular.
+                   MOVE MoedaC TO Moeda.
+                   MOVE 'S' TO WS-Editando-Cadastro.
                    Perform 07-RECEBE.
+                   MOVE 'N' TO WS-Editando-Cadastro.
+
+      *-Editar o Saldo exige PIN de supervisor; os demais campos nao.
+      *-Edicoes grandes exigem tambem um segundo PIN, de um segundo
+      *-aprovador, alem do supervisor (36-Verifica-Edicao-Grande).
+                   MOVE 'S' TO WS-Pin2-Achou.
+                   IF SaldoC-Antes NOT = SaldoC
+                       PERFORM 31-Valida-Pin-Supervisor
+                       IF Pin-Valido
+                           PERFORM 36-Verifica-Edicao-Grande
+                       END-IF
+                   ELSE
+                       MOVE 'S' TO WS-Pin-Achou
+                   END-IF.
 
+                   IF Pin-Valido AND Pin2-Valido
                    REWRITE REG-CONTA
                    INVALID KEY
                        Display "aaa"
                    NOT INVALID KEY
                        DISPLAY "Deu"
+                       PERFORM 12-Grava-Movimento
+                       PERFORM 14-Grava-Auditoria
                        Perform 11-GRAVA
-               END-REWRITE.
+               END-REWRITE
+                   ELSE
+                       IF NOT Pin2-Valido
+                           DISPLAY "PIN DO SEGUNDO APROVADOR INCORRETO"
+                               AT 1830
+                           DISPLAY "EDICAO CANCELADA" AT 1833
+                       ELSE
+                           DISPLAY "PIN INCORRETO, EDICAO DE SALDO"
+                               AT 1830
+                           DISPLAY "CANCELADA" AT 1833
+                       END-IF
+                   END-IF.
+
+       36-Verifica-Edicao-Grande.
+           IF SaldoC-Antes > SaldoC
+               COMPUTE WS-Delta-Edicao = SaldoC-Antes - SaldoC
+           ELSE
+               COMPUTE WS-Delta-Edicao = SaldoC - SaldoC-Antes
+           END-IF.
+           IF WS-Delta-Edicao > WS-Limite-Edicao-Grande
+               PERFORM 35-Valida-Pin-Segundo-Aprovador
+           END-IF.
+
+       35-Valida-Pin-Segundo-Aprovador.
+           MOVE 'N' TO WS-Pin2-Achou.
+           MOVE ZEROS TO WS-Pin2-Digitado.
+           DISPLAY "EDICAO GRANDE - PIN DO SEGUNDO APROVADOR:" AT 1510.
+           ACCEPT WS-Pin2-Digitado AT 1552 WITH PROMPT AUTO.
+           IF WS-Pin2-Digitado = WS-Pin-Segundo-Aprovador
+               MOVE 'S' TO WS-Pin2-Achou
+           END-IF.
+           DISPLAY ESPACO AT 1510.
+
+       14-Grava-Auditoria.
+           ACCEPT DATA-SIS FROM DATE
+           ACCEPT HORA-SIS FROM TIME
+           MOVE CodC TO CodC-Aud
+           MOVE ANO TO AnoAud
+           MOVE MES TO MesAud
+           MOVE DIA TO DiaAud
+           COMPUTE HoraAud = HH-SIS * 10000 + MM-SIS * 100 + SS-SIS
+           MOVE WS-Operador TO OperadorAud
+           MOVE NomeC-Antes TO NomeAntesAud
+           MOVE NomeC TO NomeDepoisAud
+           MOVE CodBancoC-Antes TO CodBancoAntesAud
+           MOVE CodBancoC TO CodBancoDepoisAud
+           MOVE CodAgenciaC-Antes TO CodAgenciaAntesAud
+           MOVE CodAgenciaC TO CodAgenciaDepoisAud
+           MOVE CodContaC-Antes TO CodContaAntesAud
+           MOVE CodContaC TO CodContaDepoisAud
+           MOVE SaldoC-Antes TO SaldoAntesAud
+           MOVE SaldoC TO SaldoDepoisAud
+           WRITE REG-AUDITORIA.
+
+       12-Grava-Movimento.
+           IF SaldoC-Antes NOT = SaldoC
+               ACCEPT DATA-SIS FROM DATE
+               ACCEPT HORA-SIS FROM TIME
+               MOVE CodC TO CodC-Mov
+               MOVE ANO TO AnoMov
+               MOVE MES TO MesMov
+               MOVE DIA TO DiaMov
+               COMPUTE NumSeq-Mov =
+                   HH-SIS * 1000000 + MM-SIS * 10000
+                   + SS-SIS * 100 + CC-SIS
+               MOVE SaldoC-Antes TO SaldoAnteriorMov
+               MOVE SaldoC TO SaldoNovoMov
+               MOVE SPACES TO OrigemMov
+               WRITE REG-MOVIMENTO
+               IF SaldoC < WS-Saldo-Minimo
+                   IF SaldoC = ZEROS
+                       MOVE "Z" TO TipoAlerta
+                   ELSE
+                       MOVE "B" TO TipoAlerta
+                   END-IF
+                   PERFORM 33-Grava-Alerta-Saldo
+               END-IF
+           END-IF.
 
        11-GRAVA.
            DISPLAY "SALVAR (S/N)? [ ]" AT 1830.
            ACCEPT SALVA AT 1845 WITH PROMPT AUTO.
            IF SALVA = "S" or "s"
-           WRITE REG-CONTA INVALID KEY
-           CLOSE CC.
+           WRITE REG-CONTA
+               INVALID KEY
+                   CLOSE CC
+               NOT INVALID KEY
+                   PERFORM 37-Imprime-Recibo
+           END-WRITE.
 
 
        20-CONTINUA.
@@ -324,6 +2258,13 @@
 
        30-Fim.
            DISPLAY Tela-Fim.
+           CLOSE CC-DUP.
+           CLOSE MOVIMENTO.
+           CLOSE AUDITORIA.
+           CLOSE HISTORICO.
+           CLOSE ERRLOG.
+           CLOSE ALERTA.
+           CLOSE ORDEM.
 
            STOP ''.
            STOP Run.
