@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2FechamentoMensal.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST.
+
+      *-Um registro por conta ativa em cada execucao (mensal, via
+      *-JCL agendado), acumulado ao longo dos meses.
+       SELECT FECHMES ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-FCH.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+       FD  FECHMES LABEL RECORD STANDARD
+           DATA RECORD IS REG-FECHMES
+           VALUE OF FILE-ID IS "FECHMES.DAT".
+
+           COPY FECHMES.
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST pic X(2).
+           01 ARQST-FCH pic X(2).
+
+           01 DATA-SIS.
+               02 Ano pic 99.
+               02 Mes pic 99.
+               02 Dia pic 99.
+
+           01 WS-Contador pic 9(6) value zeros.
+           01 WS-Total-Saldo pic S9(9)V99 value zeros.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           ACCEPT DATA-SIS FROM DATE.
+           PERFORM 01-ABRE-ARQ.
+           PERFORM 02-GRAVA-SNAPSHOT UNTIL ARQST = "10".
+           PERFORM 03-RESUMO.
+           CLOSE CC.
+           CLOSE FECHMES.
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN INPUT CC.
+           OPEN EXTEND FECHMES.
+           IF ARQST-FCH NOT = "00"
+               CLOSE FECHMES
+               OPEN OUTPUT FECHMES
+           END-IF.
+
+       02-GRAVA-SNAPSHOT.
+           READ CC NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST
+               NOT AT END
+                   IF Conta-Ativa
+                       PERFORM 04-GRAVA-REGISTRO
+                   END-IF
+           END-READ.
+
+       04-GRAVA-REGISTRO.
+           MOVE ANO TO AnoFechMes.
+           MOVE MES TO MesFechMes.
+           MOVE DIA TO DiaFechMes.
+           MOVE CodC TO CodFechMes.
+           MOVE SaldoC TO SaldoFechMes.
+           WRITE REG-FECHMES.
+           ADD 1 TO WS-Contador.
+           ADD SaldoC TO WS-Total-Saldo.
+
+       03-RESUMO.
+           DISPLAY "===================================================".
+           DISPLAY "  FECHAMENTOMENSAL - CORTE MENSAL DE SALDOS".
+           DISPLAY "  DATA DO PROCESSAMENTO: " DIA "/" MES "/" ANO.
+           DISPLAY "  CONTAS ATIVAS NO CORTE: " WS-Contador.
+           DISPLAY "  SALDO TOTAL NO CORTE: " WS-Total-Saldo.
+           DISPLAY "  REGISTROS ACRESCENTADOS A FECHMES.DAT".
+           DISPLAY "===================================================".
