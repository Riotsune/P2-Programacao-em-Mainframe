@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2DebitoOrdens.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ORDEM ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY NumOrdem
+       ALTERNATE RECORD KEY CodC-Ord WITH DUPLICATES
+       FILE STATUS ARQST-ORD.
+
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST-CC.
+
+       SELECT MOVIMENTO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-MOV.
+
+      *-Ponto de controle do job, para permitir reinicio sem repetir
+      *-ordens ja debitadas caso o processamento seja interrompido.
+       SELECT CHECKPT ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-CHK.
+
+      *-Alertas de saldo zero/abaixo do minimo apos o debito da
+      *-ordem, no mesmo ALERTA.DAT consultado pelo ProgramaP2.
+       SELECT ALERTA ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-ALE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDEM LABEL RECORD STANDARD
+           DATA RECORD IS REG-ORDEM
+           VALUE OF FILE-ID IS "ORDEM.DAT".
+
+           COPY ORDEM.
+
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+       FD  MOVIMENTO LABEL RECORD STANDARD
+           DATA RECORD IS REG-MOVIMENTO
+           VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+
+           COPY MOVIMENTO.
+
+       FD  CHECKPT LABEL RECORD STANDARD
+           DATA RECORD IS REG-CHECKPT
+           VALUE OF FILE-ID IS "ORDEMCHK.DAT".
+
+           COPY CHECKPT.
+
+       FD  ALERTA LABEL RECORD STANDARD
+           DATA RECORD IS REG-ALERTA
+           VALUE OF FILE-ID IS "ALERTA.DAT".
+
+           COPY ALERTA.
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST-ORD pic X(2).
+           01 ARQST-CC pic X(2).
+           01 ARQST-MOV pic X(2).
+           01 ARQST-CHK pic X(2).
+           01 ARQST-ALE pic X(2).
+
+      *-Mesmo saldo minimo exigido por ProgramaP2Tarifa/ProgramaP2.
+           01 WS-Saldo-Minimo pic S9(7)V99 value 100,00.
+
+           01 DATA-SIS.
+               02 Ano pic 99.
+               02 Mes pic 99.
+               02 Dia pic 99.
+           01 HORA-SIS.
+               02 HH-SIS pic 99.
+               02 MM-SIS pic 99.
+               02 SS-SIS pic 99.
+               02 CC-SIS pic 99.
+
+           01 SaldoC-Antes pic S9(7)V99.
+           01 WS-Contador pic 9(6) value zeros.
+           01 WS-Nao-Debitadas pic 9(6) value zeros.
+           01 WS-Total-Debitado pic 9(9)V99 value zeros.
+           01 WS-Erro-Grava-Ordem pic 9(6) value zeros.
+
+      *-Reinicio: se um checkpoint em andamento for encontrado, o
+      *-processamento retoma a partir da ordem seguinte a CodChk
+      *-(aqui reaproveitado para guardar NumOrdem, nao CodC).
+           01 WS-Ordem-Reinicio pic 9(6) value zeros.
+           01 WS-Retomando pic X value 'N'.
+               88 Retomando-Processamento value 'S'.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           PERFORM 01-ABRE-ARQ.
+           ACCEPT DATA-SIS FROM DATE.
+           PERFORM 01-LE-CHECKPOINT.
+           IF Retomando-Processamento
+               DISPLAY "RETOMANDO PROCESSAMENTO APOS A ORDEM "
+                   WS-Ordem-Reinicio
+               MOVE WS-Ordem-Reinicio TO NumOrdem
+               START ORDEM KEY IS GREATER THAN NumOrdem
+                   INVALID KEY MOVE "10" TO ARQST-ORD
+               END-START
+           END-IF.
+           PERFORM 02-PROCESSA-ORDEM UNTIL ARQST-ORD = "10".
+           PERFORM 04-CHECKPOINT-CONCLUIDO.
+           PERFORM 03-RESUMO.
+           CLOSE ORDEM.
+           CLOSE CC.
+           CLOSE MOVIMENTO.
+           CLOSE ALERTA.
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN I-O ORDEM.
+           OPEN I-O CC.
+           OPEN EXTEND MOVIMENTO.
+           IF ARQST-MOV NOT = "00"
+               CLOSE MOVIMENTO
+               OPEN OUTPUT MOVIMENTO
+           END-IF.
+           OPEN EXTEND ALERTA.
+           IF ARQST-ALE NOT = "00"
+               CLOSE ALERTA
+               OPEN OUTPUT ALERTA
+           END-IF.
+
+       01-LE-CHECKPOINT.
+           MOVE ZEROS TO WS-Ordem-Reinicio.
+           MOVE 'N' TO WS-Retomando.
+           OPEN INPUT CHECKPT.
+           IF ARQST-CHK = "00"
+               READ CHECKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF Checkpt-Em-Andamento
+                           MOVE CodChk TO WS-Ordem-Reinicio
+                           MOVE 'S' TO WS-Retomando
+                       END-IF
+               END-READ
+               CLOSE CHECKPT
+           END-IF.
+
+       02-PROCESSA-ORDEM.
+           READ ORDEM NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST-ORD
+               NOT AT END
+                   IF Ordem-Ativa AND DiaVencimentoOrd = DIA
+                       AND (AnoUltimaExecOrd NOT = ANO
+                           OR MesUltimaExecOrd NOT = MES)
+                       PERFORM 06-DEBITA-ORDEM
+                   END-IF
+                   PERFORM 05-GRAVA-CHECKPOINT
+           END-READ.
+
+       06-DEBITA-ORDEM.
+           MOVE CodC-Ord TO CodC.
+           READ CC
+               INVALID KEY
+                   ADD 1 TO WS-Nao-Debitadas
+               NOT INVALID KEY
+                   IF Conta-Ativa AND SaldoC >= ValorOrd
+                       MOVE SaldoC TO SaldoC-Antes
+                       SUBTRACT ValorOrd FROM SaldoC
+                       REWRITE REG-CONTA
+                           INVALID KEY
+                               ADD 1 TO WS-Nao-Debitadas
+                           NOT INVALID KEY
+                               PERFORM 07-GRAVA-MOVIMENTO
+                               IF SaldoC < WS-Saldo-Minimo
+                                   PERFORM 08-GRAVA-ALERTA-SALDO
+                               END-IF
+                               MOVE ANO TO AnoUltimaExecOrd
+                               MOVE MES TO MesUltimaExecOrd
+                               MOVE DIA TO DiaUltimaExecOrd
+                               REWRITE REG-ORDEM
+                                   INVALID KEY
+                                       DISPLAY "ERRO AO GRAVAR ORDEM "
+                                           NumOrdem
+                                       ADD 1 TO WS-Erro-Grava-Ordem
+                               END-REWRITE
+                               ADD 1 TO WS-Contador
+                               ADD ValorOrd TO WS-Total-Debitado
+                       END-REWRITE
+                   ELSE
+                       ADD 1 TO WS-Nao-Debitadas
+                   END-IF
+           END-READ.
+
+       07-GRAVA-MOVIMENTO.
+           ACCEPT HORA-SIS FROM TIME.
+           MOVE CodC TO CodC-Mov.
+           MOVE ANO TO AnoMov.
+           MOVE MES TO MesMov.
+           MOVE DIA TO DiaMov.
+           COMPUTE NumSeq-Mov =
+               HH-SIS * 1000000 + MM-SIS * 10000
+               + SS-SIS * 100 + CC-SIS.
+           MOVE SaldoC-Antes TO SaldoAnteriorMov.
+           MOVE SaldoC TO SaldoNovoMov.
+           MOVE "O" TO OrigemMov.
+           WRITE REG-MOVIMENTO.
+
+       08-GRAVA-ALERTA-SALDO.
+           MOVE ANO TO AnoAlerta.
+           MOVE MES TO MesAlerta.
+           MOVE DIA TO DiaAlerta.
+           COMPUTE HoraAlerta = HH-SIS * 10000 + MM-SIS * 100 + SS-SIS.
+           MOVE CodC TO CodAlerta.
+           MOVE SaldoC TO SaldoAlerta.
+           IF SaldoC = ZEROS
+               MOVE "Z" TO TipoAlerta
+           ELSE
+               MOVE "B" TO TipoAlerta
+           END-IF.
+           WRITE REG-ALERTA.
+
+       05-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPT.
+           MOVE "ORDENS" TO JobChk.
+           MOVE ANO TO AnoChk.
+           MOVE MES TO MesChk.
+           MOVE DIA TO DiaChk.
+           MOVE NumOrdem TO CodChk.
+           MOVE "A" TO StatusChk.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
+
+       04-CHECKPOINT-CONCLUIDO.
+           OPEN OUTPUT CHECKPT.
+           MOVE "ORDENS" TO JobChk.
+           MOVE ANO TO AnoChk.
+           MOVE MES TO MesChk.
+           MOVE DIA TO DiaChk.
+           MOVE ZEROS TO CodChk.
+           MOVE "C" TO StatusChk.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
+
+       03-RESUMO.
+           DISPLAY "===================================================".
+           DISPLAY "  PROGRAMAP2DEBITOORDENS - DEBITO DE ORDENS DO DIA".
+           DISPLAY "  DATA DO PROCESSAMENTO: " DIA "/" MES "/" ANO.
+           DISPLAY "  ORDENS DEBITADAS: " WS-Contador.
+           DISPLAY "  ORDENS NAO DEBITADAS (CONTA/SALDO): "
+               WS-Nao-Debitadas.
+           DISPLAY "  ORDENS COM ERRO NA ATUALIZACAO: "
+               WS-Erro-Grava-Ordem.
+           DISPLAY "  TOTAL DEBITADO: " WS-Total-Debitado.
+           DISPLAY "===================================================".
