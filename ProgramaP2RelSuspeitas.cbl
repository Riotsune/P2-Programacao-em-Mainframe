@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2RelSuspeitas.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST.
+
+       SELECT MOVIMENTO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-MOV.
+
+      *-Ficheiro impresso (spool) com as contas suspeitas apontadas.
+       SELECT RELATORIO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+       FD  MOVIMENTO LABEL RECORD STANDARD
+           DATA RECORD IS REG-MOVIMENTO
+           VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+
+           COPY MOVIMENTO.
+
+       FD  RELATORIO LABEL RECORD STANDARD
+           DATA RECORD IS LINHA-REL
+           VALUE OF FILE-ID IS "SUSPEITAS.LST".
+       01 LINHA-REL pic X(80).
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST pic X(2).
+           01 ARQST-MOV pic X(2).
+           01 ARQST-REL pic X(2).
+
+           01 WS-Limite-Saldo pic 9(9)V99.
+           01 WS-Limite-Qtd-Mov pic 9(4).
+           01 WS-Limite-Delta pic 9(9)V99.
+
+           01 WS-Tab-Qtd pic 9(4) value zeros.
+           01 WS-Tab-Mov OCCURS 500 TIMES INDEXED BY WS-Idx.
+               02 WS-Mov-CodC pic 9(4).
+               02 WS-Mov-Qtd pic 9(6).
+               02 WS-Mov-Maior-Delta pic 9(9)V99.
+
+           01 WS-Achou-Conta pic X value "N".
+               88 Conta-Encontrada value "S".
+
+           01 WS-Delta-Abs pic 9(9)V99.
+
+           01 WS-Saldo-Edt pic -ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           DISPLAY "RELATORIO DE CONTAS SUSPEITAS".
+           DISPLAY "Saldo considerado suspeito acima de: " WITH
+               NO ADVANCING.
+           ACCEPT WS-Limite-Saldo.
+           DISPLAY "Qtd de movimentos suspeita a partir de: " WITH
+               NO ADVANCING.
+           ACCEPT WS-Limite-Qtd-Mov.
+           DISPLAY "Valor de movimento unico suspeito acima de: " WITH
+               NO ADVANCING.
+           ACCEPT WS-Limite-Delta.
+           PERFORM 01-ABRE-ARQ.
+           PERFORM 02-APURA-MOVIMENTOS UNTIL ARQST-MOV = "10".
+           CLOSE MOVIMENTO.
+           PERFORM 03-ANALISA-CONTAS UNTIL ARQST = "10".
+           CLOSE CC RELATORIO.
+           DISPLAY "Relatorio gravado em SUSPEITAS.LST".
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN INPUT CC.
+           OPEN INPUT MOVIMENTO.
+           OPEN OUTPUT RELATORIO.
+
+       02-APURA-MOVIMENTOS.
+           READ MOVIMENTO NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST-MOV
+               NOT AT END
+                   IF SaldoNovoMov >= SaldoAnteriorMov
+                       COMPUTE WS-Delta-Abs =
+                           SaldoNovoMov - SaldoAnteriorMov
+                   ELSE
+                       COMPUTE WS-Delta-Abs =
+                           SaldoAnteriorMov - SaldoNovoMov
+                   END-IF
+                   PERFORM 04-ACUMULA-MOVIMENTO
+           END-READ.
+
+       04-ACUMULA-MOVIMENTO.
+           MOVE "N" TO WS-Achou-Conta.
+           PERFORM VARYING WS-Idx FROM 1 BY 1
+               UNTIL WS-Idx > WS-Tab-Qtd
+               IF WS-Mov-CodC(WS-Idx) = CodC-Mov
+                   ADD 1 TO WS-Mov-Qtd(WS-Idx)
+                   IF WS-Delta-Abs > WS-Mov-Maior-Delta(WS-Idx)
+                       MOVE WS-Delta-Abs TO WS-Mov-Maior-Delta(WS-Idx)
+                   END-IF
+                   MOVE "S" TO WS-Achou-Conta
+                   MOVE WS-Tab-Qtd TO WS-Idx
+               END-IF
+           END-PERFORM.
+           IF NOT Conta-Encontrada
+               IF WS-Tab-Qtd < 500
+                   ADD 1 TO WS-Tab-Qtd
+                   MOVE CodC-Mov TO WS-Mov-CodC(WS-Tab-Qtd)
+                   MOVE 1 TO WS-Mov-Qtd(WS-Tab-Qtd)
+                   MOVE WS-Delta-Abs TO WS-Mov-Maior-Delta(WS-Tab-Qtd)
+               ELSE
+                   DISPLAY "TABELA DE CONTAS CHEIA (500), CONTA "
+                       CodC-Mov " IGNORADA NA ANALISE"
+               END-IF
+           END-IF.
+
+       03-ANALISA-CONTAS.
+           READ CC NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST
+               NOT AT END
+                   IF SaldoC > WS-Limite-Saldo
+                       PERFORM 05-IMPRIME-SUSPEITA-SALDO
+                   END-IF
+                   PERFORM VARYING WS-Idx FROM 1 BY 1
+                       UNTIL WS-Idx > WS-Tab-Qtd
+                       IF WS-Mov-CodC(WS-Idx) = CodC
+                           IF WS-Mov-Qtd(WS-Idx) >= WS-Limite-Qtd-Mov
+                            OR WS-Mov-Maior-Delta(WS-Idx) >
+                               WS-Limite-Delta
+                               PERFORM 06-IMPRIME-SUSPEITA-MOV
+                           END-IF
+                           MOVE WS-Tab-Qtd TO WS-Idx
+                       END-IF
+                   END-PERFORM
+           END-READ.
+
+       05-IMPRIME-SUSPEITA-SALDO.
+           MOVE SaldoC TO WS-Saldo-Edt.
+           MOVE SPACES TO LINHA-REL.
+           STRING "CONTA " CodC " (" NomeC ") - SALDO SUSPEITO: "
+               WS-Saldo-Edt DELIMITED BY SIZE INTO LINHA-REL.
+           WRITE LINHA-REL.
+
+       06-IMPRIME-SUSPEITA-MOV.
+           MOVE SPACES TO LINHA-REL.
+           STRING "CONTA " CodC " (" NomeC ") - MOVIMENTACAO SUSPEITA: "
+               WS-Mov-Qtd(WS-Idx) " MOVIMENTOS, MAIOR VALOR "
+               WS-Mov-Maior-Delta(WS-Idx)
+               DELIMITED BY SIZE INTO LINHA-REL.
+           WRITE LINHA-REL.
