@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2Backup.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST.
+
+      *-Nome do arquivo de backup montado em WS-Nome-Backup antes do
+      *-OPEN, com a data do dia embutida, para reter um arquivo por
+      *-dia em vez de sobrescrever o backup anterior.
+       SELECT BACKUP-CC ASSIGN TO WS-Nome-Backup
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-BKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+      *-Copia integral de REG-CONTA, registro a registro, para
+      *-permitir reconstruir CC.DAT em caso de perda/corrupcao.
+       FD  BACKUP-CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CONTA-BKP.
+
+           COPY CONTA REPLACING ==REG-CONTA== BY ==REG-CONTA-BKP==.
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST pic X(2).
+           01 ARQST-BKP pic X(2).
+
+           01 DATA-SIS.
+               02 Ano pic 99.
+               02 Mes pic 99.
+               02 Dia pic 99.
+
+      *-Nome no formato CCBKAAMMDD.DAT, ex.: CCBK260808.DAT.
+           01 WS-Nome-Backup pic X(14).
+
+           01 WS-Contador pic 9(6) value zeros.
+
+      *-Quantas geracoes (arquivos CCBKAAMMDD.DAT) manter; as mais
+      *-antigas sao apagadas apos o backup do dia ser gravado.
+           01 WS-Geracoes pic 9(3) value zeros.
+           01 WS-Comando-Prune pic X(80) value spaces.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           ACCEPT DATA-SIS FROM DATE.
+           STRING "CCBK" DELIMITED BY SIZE
+               Ano DELIMITED BY SIZE
+               Mes DELIMITED BY SIZE
+               Dia DELIMITED BY SIZE
+               ".DAT" DELIMITED BY SIZE
+               INTO WS-Nome-Backup.
+           DISPLAY "GERACOES DE BACKUP A MANTER: " WITH NO ADVANCING.
+           ACCEPT WS-Geracoes.
+           PERFORM 01-ABRE-ARQ.
+           PERFORM 02-COPIA-CONTA UNTIL ARQST = "10".
+           PERFORM 04-PRUNE-BACKUPS.
+           PERFORM 03-RESUMO.
+           CLOSE CC.
+           CLOSE BACKUP-CC.
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN INPUT CC.
+           OPEN OUTPUT BACKUP-CC.
+
+       02-COPIA-CONTA.
+           READ CC NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST
+               NOT AT END
+                   MOVE REG-CONTA TO REG-CONTA-BKP
+                   WRITE REG-CONTA-BKP
+                   ADD 1 TO WS-Contador
+           END-READ.
+
+       04-PRUNE-BACKUPS.
+      *-Mantem so as WS-Geracoes copias mais recentes de CCBK*.DAT,
+      *-apagando as demais - mesma dependencia de ambiente Unix do
+      *-CALL "SYSTEM" ja usado para copiar CC.DAT/MOVIMENTO.DAT/etc.
+      *-antes de um OPEN OUTPUT inesperado (ProgramaP2's 15-Backup-CC
+      *-e correlatas). Zero geracoes desativa a poda.
+           IF WS-Geracoes > ZEROS
+               STRING "ls CCBK??????.DAT 2>/dev/null | sort | head -n -"
+                   DELIMITED BY SIZE
+                   WS-Geracoes DELIMITED BY SIZE
+                   " | xargs -r rm --" DELIMITED BY SIZE
+                   INTO WS-Comando-Prune
+               CALL "SYSTEM" USING WS-Comando-Prune
+           END-IF.
+
+       03-RESUMO.
+           DISPLAY "================================================".
+           DISPLAY "  PROGRAMAP2BACKUP - BACKUP DIARIO DE CC.DAT".
+           DISPLAY "  ARQUIVO GERADO: " WS-Nome-Backup.
+           DISPLAY "  CONTAS COPIADAS: " WS-Contador.
+           IF WS-Geracoes > ZEROS
+               DISPLAY "  GERACOES MANTIDAS: " WS-Geracoes
+           ELSE
+               DISPLAY "  PODA DE BACKUPS DESATIVADA (0 GERACOES)"
+           END-IF.
+           DISPLAY "================================================".
