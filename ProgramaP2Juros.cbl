@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2Juros.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST.
+      *-Ponto de controle do job, para permitir reinicio sem repetir
+      *-contas ja creditadas caso o processamento seja interrompido.
+       SELECT CHECKPT ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-CHK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+       FD  CHECKPT LABEL RECORD STANDARD
+           DATA RECORD IS REG-CHECKPT
+           VALUE OF FILE-ID IS "JUROSCHK.DAT".
+
+           COPY CHECKPT.
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST pic X(2).
+           01 ARQST-CHK pic X(2).
+           01 DATA-SIS.
+               02 Ano pic 99.
+               02 Mes pic 99.
+               02 Dia pic 99.
+
+      *-Taxa de juros mensal aplicada ao saldo de cada conta, de
+      *-acordo com o tipo (corrente rende menos que poupanca).
+           01 WS-Taxa-Juros-Corrente pic 9V9999 value 0,0050.
+           01 WS-Taxa-Juros-Poupanca pic 9V9999 value 0,0100.
+           01 WS-Taxa-Aplicada pic 9V9999 value zeros.
+           01 WS-Juros pic 9(7)V99.
+           01 WS-Contador pic 9(6) value zeros.
+           01 WS-Total-Juros pic 9(9)V99 value zeros.
+
+      *-Reinicio: se um checkpoint em andamento for encontrado, o
+      *-processamento retoma a partir da conta seguinte a CodChk.
+           01 WS-Cod-Reinicio pic 9999 value zeros.
+           01 WS-Retomando pic X value 'N'.
+               88 Retomando-Processamento value 'S'.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           PERFORM 01-ABRE-ARQ.
+           ACCEPT DATA-SIS FROM DATE.
+           PERFORM 01-LE-CHECKPOINT.
+           IF Retomando-Processamento
+               DISPLAY "RETOMANDO PROCESSAMENTO APOS A CONTA "
+                   WS-Cod-Reinicio
+               MOVE WS-Cod-Reinicio TO CodC
+               START CC KEY IS GREATER THAN CodC
+                   INVALID KEY MOVE "10" TO ARQST
+               END-START
+           END-IF.
+           PERFORM 02-PROCESSA-CONTA UNTIL ARQST = "10".
+           PERFORM 04-CHECKPOINT-CONCLUIDO.
+           PERFORM 03-RESUMO.
+           CLOSE CC.
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN I-O CC.
+
+       01-LE-CHECKPOINT.
+           MOVE ZEROS TO WS-Cod-Reinicio.
+           MOVE 'N' TO WS-Retomando.
+           OPEN INPUT CHECKPT.
+           IF ARQST-CHK = "00"
+               READ CHECKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF Checkpt-Em-Andamento
+                           MOVE CodChk TO WS-Cod-Reinicio
+                           MOVE 'S' TO WS-Retomando
+                       END-IF
+               END-READ
+               CLOSE CHECKPT
+           END-IF.
+
+       02-PROCESSA-CONTA.
+           READ CC NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST
+               NOT AT END
+                   IF Conta-Ativa AND SaldoC > ZEROS
+                       IF Conta-Poupanca
+                           MOVE WS-Taxa-Juros-Poupanca
+                               TO WS-Taxa-Aplicada
+                       ELSE
+                           MOVE WS-Taxa-Juros-Corrente
+                               TO WS-Taxa-Aplicada
+                       END-IF
+                       COMPUTE WS-Juros ROUNDED =
+                           SaldoC * WS-Taxa-Aplicada
+                       ADD WS-Juros TO SaldoC
+                       REWRITE REG-CONTA
+                           INVALID KEY
+                               DISPLAY "ERRO NA CONTA " CodC
+                           NOT INVALID KEY
+                               ADD 1 TO WS-Contador
+                               ADD WS-Juros TO WS-Total-Juros
+                       END-REWRITE
+                   END-IF
+                   PERFORM 05-GRAVA-CHECKPOINT
+           END-READ.
+
+       05-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPT.
+           MOVE "JUROS" TO JobChk.
+           MOVE ANO TO AnoChk.
+           MOVE MES TO MesChk.
+           MOVE DIA TO DiaChk.
+           MOVE CodC TO CodChk.
+           MOVE "A" TO StatusChk.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
+
+       04-CHECKPOINT-CONCLUIDO.
+           OPEN OUTPUT CHECKPT.
+           MOVE "JUROS" TO JobChk.
+           MOVE ANO TO AnoChk.
+           MOVE MES TO MesChk.
+           MOVE DIA TO DiaChk.
+           MOVE ZEROS TO CodChk.
+           MOVE "C" TO StatusChk.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
+
+       03-RESUMO.
+           DISPLAY "===================================================".
+           DISPLAY "  PROGRAMAP2JUROS - CREDITO DE JUROS MENSAL".
+           DISPLAY "  DATA DO PROCESSAMENTO: " DIA "/" MES "/" ANO.
+           DISPLAY "  TAXA CONTA CORRENTE: " WS-Taxa-Juros-Corrente.
+           DISPLAY "  TAXA CONTA POUPANCA: " WS-Taxa-Juros-Poupanca.
+           DISPLAY "  CONTAS CREDITADAS: " WS-Contador.
+           DISPLAY "  TOTAL DE JUROS CREDITADOS: " WS-Total-Juros.
+           DISPLAY "===================================================".
