@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------
+      *-Layout de REG-FECHMES (FECHMES.DAT) - um registro por conta
+      *-ativa a cada execucao do fechamento mensal, com o saldo
+      *-apurado naquele corte. Acumulado mes a mes (OPEN EXTEND),
+      *-para permitir montar series historicas de saldo por conta
+      *-em relatorios de tendencia.
+      *-----------------------------------------------------------
+       01 REG-FECHMES.
+           02 DataFechMes.
+               03 AnoFechMes pic 9(2).
+               03 MesFechMes pic 9(2).
+               03 DiaFechMes pic 9(2).
+           02 CodFechMes pic 9(4).
+           02 SaldoFechMes pic S9(7)V99.
