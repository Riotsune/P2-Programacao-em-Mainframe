@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------
+      *-Tabela de nomes dos meses, no mesmo molde da tabela usada
+      *-pelo programa Meses (ProgramaExtra1), para uso em
+      *-cabecalhos de relatorios/extratos impressos com o mes por
+      *-extenso em vez de dois digitos.
+      *-----------------------------------------------------------
+       01 MESES-ANO.
+           02 FILLER PIC X(9) VALUE "Janeiro".
+           02 FILLER PIC X(9) VALUE "Fevereiro".
+           02 FILLER PIC X(9) VALUE "Marco".
+           02 FILLER PIC X(9) VALUE "Abril".
+           02 FILLER PIC X(9) VALUE "Maio".
+           02 FILLER PIC X(9) VALUE "Junho".
+           02 FILLER PIC X(9) VALUE "Julho".
+           02 FILLER PIC X(9) VALUE "Agosto".
+           02 FILLER PIC X(9) VALUE "Setembro".
+           02 FILLER PIC X(9) VALUE "Outubro".
+           02 FILLER PIC X(9) VALUE "Novembro".
+           02 FILLER PIC X(9) VALUE "Dezembro".
+
+       01 TABELA-MESES REDEFINES MESES-ANO.
+           02 MES-T PIC X(9) OCCURS 12 TIMES.
