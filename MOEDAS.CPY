@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------
+      *-Tabela de codigos de moeda validos (ISO 4217), no mesmo
+      *-molde da tabela UF-CADASTRO de UFVALIDA.CPY. Usada para
+      *-validar MoedaC em REG-CONTA.
+      *-----------------------------------------------------------
+       01 MOEDA-CADASTRO.
+           02 FILLER PIC X(3) VALUE "BRL".
+           02 FILLER PIC X(3) VALUE "USD".
+           02 FILLER PIC X(3) VALUE "EUR".
+           02 FILLER PIC X(3) VALUE "GBP".
+           02 FILLER PIC X(3) VALUE "JPY".
+           02 FILLER PIC X(3) VALUE "ARS".
+           02 FILLER PIC X(3) VALUE "CHF".
+
+       01 TABELA-MOEDA REDEFINES MOEDA-CADASTRO.
+           02 MOEDA-T PIC X(3) OCCURS 7 TIMES.
+
+       01 WS-Moeda-Idx pic 9(2) value zeros.
+       01 WS-Moeda-Achou pic X value 'N'.
+           88 Moeda-Encontrada value 'S'.
