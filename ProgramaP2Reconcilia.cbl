@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2Reconcilia.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST.
+
+       SELECT MOVIMENTO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-MOV.
+
+       SELECT CONTROLE ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-CTL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+       FD  MOVIMENTO LABEL RECORD STANDARD
+           DATA RECORD IS REG-MOVIMENTO
+           VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+
+           COPY MOVIMENTO.
+
+       FD  CONTROLE LABEL RECORD STANDARD
+           DATA RECORD IS REG-CONTROLE
+           VALUE OF FILE-ID IS "CONTROLE.DAT".
+
+           COPY CONTROLE.
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST pic X(2).
+           01 ARQST-MOV pic X(2).
+           01 ARQST-CTL pic X(2).
+           01 DATA-SIS.
+               02 Ano pic 99.
+               02 Mes pic 99.
+               02 Dia pic 99.
+
+           01 WS-Qtd-Atual pic 9(6) value zeros.
+           01 WS-Total-Atual pic S9(9)V99 value zeros.
+
+           01 WS-Qtd-Anterior pic 9(6) value zeros.
+           01 WS-Total-Anterior pic S9(9)V99 value zeros.
+           01 WS-Ultimo-Reg-Mov-Anterior pic 9(8) value zeros.
+           01 WS-Reg-Mov-Contador pic 9(8) value zeros.
+           01 WS-Achou-Controle-Anterior pic X value "N".
+               88 Existe-Controle-Anterior value "S".
+
+           01 WS-Soma-Movimentos pic S9(9)V99 value zeros.
+           01 WS-Total-Esperado pic S9(9)V99 value zeros.
+           01 WS-Divergencia pic S9(9)V99 value zeros.
+           01 WS-Controle-OK pic X value "S".
+               88 Fechamento-Confere value "S".
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           ACCEPT DATA-SIS FROM DATE.
+           PERFORM 01-APURA-CC.
+           PERFORM 02-LE-CONTROLE-ANTERIOR.
+           PERFORM 03-APURA-MOVIMENTOS.
+           PERFORM 04-COMPARA.
+           PERFORM 05-GRAVA-CONTROLE.
+           PERFORM 06-RESUMO.
+           STOP RUN.
+
+       01-APURA-CC.
+           OPEN INPUT CC.
+           PERFORM UNTIL ARQST = "10"
+               READ CC NEXT RECORD
+                   AT END
+                       MOVE "10" TO ARQST
+                   NOT AT END
+                       ADD 1 TO WS-Qtd-Atual
+                       ADD SaldoC TO WS-Total-Atual
+               END-READ
+           END-PERFORM.
+           CLOSE CC.
+
+       02-LE-CONTROLE-ANTERIOR.
+           MOVE "00" TO ARQST-CTL.
+           OPEN INPUT CONTROLE.
+           IF ARQST-CTL = "00"
+               PERFORM UNTIL ARQST-CTL = "10"
+                   READ CONTROLE NEXT RECORD
+                       AT END
+                           MOVE "10" TO ARQST-CTL
+                       NOT AT END
+                           MOVE "S" TO WS-Achou-Controle-Anterior
+                           MOVE QtdContasControle TO WS-Qtd-Anterior
+                           MOVE TotalSaldoControle TO WS-Total-Anterior
+                           MOVE UltimoRegMovControle TO
+                               WS-Ultimo-Reg-Mov-Anterior
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROLE
+           END-IF.
+
+       03-APURA-MOVIMENTOS.
+      *-WS-Reg-Mov-Contador conta os registros de MOVIMENTO.DAT na
+      *-ordem em que aparecem no ficheiro (que so recebe gravacoes
+      *-via OPEN EXTEND, nunca reordenado); comparar essa posicao
+      *-com a marca gravada no fechamento anterior, em vez de so a
+      *-data, evita reprocessar ou pular lancamentos quando o job
+      *-roda mais de uma vez no mesmo dia.
+           MOVE "00" TO ARQST-MOV.
+           OPEN INPUT MOVIMENTO.
+           IF ARQST-MOV = "00"
+               PERFORM UNTIL ARQST-MOV = "10"
+                   READ MOVIMENTO NEXT RECORD
+                       AT END
+                           MOVE "10" TO ARQST-MOV
+                       NOT AT END
+                           ADD 1 TO WS-Reg-Mov-Contador
+                           IF NOT Existe-Controle-Anterior
+                              OR WS-Reg-Mov-Contador >
+                                 WS-Ultimo-Reg-Mov-Anterior
+                               COMPUTE WS-Soma-Movimentos =
+                                   WS-Soma-Movimentos
+                                   + SaldoNovoMov - SaldoAnteriorMov
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MOVIMENTO
+           END-IF.
+
+       04-COMPARA.
+           IF Existe-Controle-Anterior
+               COMPUTE WS-Total-Esperado =
+                   WS-Total-Anterior + WS-Soma-Movimentos
+               COMPUTE WS-Divergencia =
+                   WS-Total-Atual - WS-Total-Esperado
+               IF WS-Divergencia NOT = ZEROS
+                   MOVE "N" TO WS-Controle-OK
+               END-IF
+           END-IF.
+
+       05-GRAVA-CONTROLE.
+           OPEN EXTEND CONTROLE.
+           IF ARQST-CTL NOT = "00"
+               CLOSE CONTROLE
+               OPEN OUTPUT CONTROLE
+           END-IF.
+           ACCEPT HoraControle FROM TIME.
+           MOVE Ano TO AnoControle.
+           MOVE Mes TO MesControle.
+           MOVE Dia TO DiaControle.
+           MOVE WS-Qtd-Atual TO QtdContasControle.
+           MOVE WS-Total-Atual TO TotalSaldoControle.
+           MOVE WS-Reg-Mov-Contador TO UltimoRegMovControle.
+           WRITE REG-CONTROLE.
+           CLOSE CONTROLE.
+
+       06-RESUMO.
+           DISPLAY "===================================================".
+           DISPLAY "  PROGRAMAP2RECONCILIA - FECHAMENTO DE CONTROLE".
+           DISPLAY "  DATA DO PROCESSAMENTO: " DIA "/" MES "/" ANO.
+           DISPLAY "  QTD DE CONTAS EM CC.DAT: " WS-Qtd-Atual.
+           DISPLAY "  SALDO TOTAL APURADO: " WS-Total-Atual.
+           IF Existe-Controle-Anterior
+               DISPLAY "  QTD NO FECHAMENTO ANTERIOR: " WS-Qtd-Anterior
+               DISPLAY "  SALDO TOTAL ANTERIOR: " WS-Total-Anterior
+               DISPLAY "  MOVIMENTACAO DO PERIODO: " WS-Soma-Movimentos
+               DISPLAY "  SALDO TOTAL ESPERADO: " WS-Total-Esperado
+               IF Fechamento-Confere
+                   DISPLAY "  RESULTADO: FECHAMENTO CONFERE"
+               ELSE
+                   DISPLAY "  RESULTADO: DIVERGENCIA DE " WS-Divergencia
+               END-IF
+           ELSE
+               DISPLAY "  RESULTADO: PRIMEIRO FECHAMENTO, SEM BASE"
+               DISPLAY "  ANTERIOR"
+           END-IF.
+           DISPLAY "===================================================".
