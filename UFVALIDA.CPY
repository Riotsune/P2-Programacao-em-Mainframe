@@ -0,0 +1,40 @@
+      *-----------------------------------------------------------
+      *-Tabela de UFs validas, no mesmo molde da tabela ESTADOS de
+      *-SiglaDosEstados: uma area de FILLERs redefinida como tabela
+      *-ocorrendo N vezes. Usada para validar UfC em REG-CONTA.
+      *-----------------------------------------------------------
+       01 UF-CADASTRO.
+           02 FILLER PIC X(2) VALUE "AC".
+           02 FILLER PIC X(2) VALUE "AL".
+           02 FILLER PIC X(2) VALUE "AP".
+           02 FILLER PIC X(2) VALUE "AM".
+           02 FILLER PIC X(2) VALUE "BA".
+           02 FILLER PIC X(2) VALUE "CE".
+           02 FILLER PIC X(2) VALUE "ES".
+           02 FILLER PIC X(2) VALUE "GO".
+           02 FILLER PIC X(2) VALUE "MA".
+           02 FILLER PIC X(2) VALUE "MT".
+           02 FILLER PIC X(2) VALUE "MS".
+           02 FILLER PIC X(2) VALUE "MG".
+           02 FILLER PIC X(2) VALUE "PA".
+           02 FILLER PIC X(2) VALUE "PB".
+           02 FILLER PIC X(2) VALUE "PR".
+           02 FILLER PIC X(2) VALUE "PE".
+           02 FILLER PIC X(2) VALUE "PI".
+           02 FILLER PIC X(2) VALUE "RJ".
+           02 FILLER PIC X(2) VALUE "RN".
+           02 FILLER PIC X(2) VALUE "RS".
+           02 FILLER PIC X(2) VALUE "RO".
+           02 FILLER PIC X(2) VALUE "RR".
+           02 FILLER PIC X(2) VALUE "SC".
+           02 FILLER PIC X(2) VALUE "SP".
+           02 FILLER PIC X(2) VALUE "SE".
+           02 FILLER PIC X(2) VALUE "TO".
+           02 FILLER PIC X(2) VALUE "DF".
+
+       01 TABELA-UF REDEFINES UF-CADASTRO.
+           02 UF-T PIC X(2) OCCURS 27 TIMES.
+
+       01 WS-Uf-Idx pic 9(2) value zeros.
+       01 WS-Uf-Achou pic X value 'N'.
+           88 Uf-Encontrada value 'S'.
