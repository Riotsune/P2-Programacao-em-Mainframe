@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2ExportCSV.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST.
+
+       SELECT EXPORT-CSV ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-EXP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+       FD  EXPORT-CSV LABEL RECORD STANDARD
+           DATA RECORD IS LINHA-CSV
+           VALUE OF FILE-ID IS "CCEXPORT.CSV".
+           01 LINHA-CSV pic X(160).
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST pic X(2).
+           01 ARQST-EXP pic X(2).
+           01 WS-Contador pic 9(6) value zeros.
+
+           01 WS-Saldo-Ed pic -(7)9,99.
+           01 WS-Limite-Ed pic Z(7)9,99.
+           01 WS-CpfCnpj-Ed pic Z(13)9.
+           01 WS-Data-Ed pic X(8).
+
+      *-Nome entre aspas, unico campo texto livre do extrato - os
+      *-demais sao numericos ou codigos de tamanho fixo, sem risco
+      *-de conter o separador ";".
+           01 WS-Nome-Qtd pic X(42).
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           PERFORM 01-ABRE-ARQ.
+           PERFORM 02-GRAVA-CABECALHO.
+           PERFORM 03-EXPORTA-CONTAS UNTIL ARQST = "10".
+           PERFORM 04-RESUMO.
+           CLOSE CC.
+           CLOSE EXPORT-CSV.
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN INPUT CC.
+           OPEN OUTPUT EXPORT-CSV.
+
+       02-GRAVA-CABECALHO.
+      *-Cabecalho com nome de coluna, para a planilha reconhecer os
+      *-campos ao importar o CSV. Separador ";" porque o Saldo/
+      *-Limite usam "," como separador decimal (SPECIAL-NAMES acima).
+           STRING "CODC;NOME;CPFCNPJ;TIPO;BANCO;AGENCIA;CONTA;SALDO;"
+               DELIMITED BY SIZE
+               "LIMITE;STATUS;ABERTURA" DELIMITED BY SIZE
+               INTO LINHA-CSV.
+           WRITE LINHA-CSV.
+
+       03-EXPORTA-CONTAS.
+           READ CC NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST
+               NOT AT END
+                   STRING '"' DELIMITED BY SIZE
+                       FUNCTION TRIM(NomeC) DELIMITED BY SIZE
+                       '"' DELIMITED BY SIZE
+                       INTO WS-Nome-Qtd
+                   MOVE SaldoC TO WS-Saldo-Ed
+                   MOVE LimiteChequeEspecialC TO WS-Limite-Ed
+                   MOVE CpfCnpjC TO WS-CpfCnpj-Ed
+                   STRING
+                       DiaAberturaC DELIMITED BY SIZE
+                       "/" DELIMITED BY SIZE
+                       MesAberturaC DELIMITED BY SIZE
+                       "/" DELIMITED BY SIZE
+                       AnoAberturaC DELIMITED BY SIZE
+                       INTO WS-Data-Ed
+                   STRING
+                       CodC DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-Nome-Qtd) DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       WS-CpfCnpj-Ed DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       TipoContaC DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       CodBancoC DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       CodAgenciaC DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       CodContaC DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       WS-Saldo-Ed DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       WS-Limite-Ed DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       StatusContaC DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       WS-Data-Ed DELIMITED BY SIZE
+                       INTO LINHA-CSV
+                   WRITE LINHA-CSV
+                   ADD 1 TO WS-Contador
+           END-READ.
+
+       04-RESUMO.
+           DISPLAY "===================================================".
+           DISPLAY "  PROGRAMAP2EXPORTCSV - EXTRATO CSV DE CC.DAT".
+           DISPLAY "  ARQUIVO GERADO: CCEXPORT.CSV".
+           DISPLAY "  CONTAS EXPORTADAS: " WS-Contador.
+           DISPLAY "===================================================".
