@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2Export.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST.
+
+       SELECT EXPORT-CC ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-EXP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+       FD  EXPORT-CC LABEL RECORD STANDARD
+           DATA RECORD IS LINHA-EXP
+           VALUE OF FILE-ID IS "CCEXPORT.DAT".
+           01 LINHA-EXP pic X(80).
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST pic X(2).
+           01 ARQST-EXP pic X(2).
+           01 WS-Contador pic 9(6) value zeros.
+
+           01 WS-Saldo-Ed pic -(7)9,99.
+           01 WS-Limite-Ed pic Z(7)9,99.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           PERFORM 01-ABRE-ARQ.
+           PERFORM 02-EXPORTA-CONTAS UNTIL ARQST = "10".
+           PERFORM 03-RESUMO.
+           CLOSE CC.
+           CLOSE EXPORT-CC.
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN INPUT CC.
+           OPEN OUTPUT EXPORT-CC.
+
+       02-EXPORTA-CONTAS.
+           READ CC NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST
+               NOT AT END
+                   MOVE SaldoC TO WS-Saldo-Ed
+                   MOVE LimiteChequeEspecialC TO WS-Limite-Ed
+                   STRING
+                       CodC DELIMITED BY SIZE
+                       NomeC DELIMITED BY SIZE
+                       CodBancoC DELIMITED BY SIZE
+                       CodAgenciaC DELIMITED BY SIZE
+                       CodContaC DELIMITED BY SIZE
+                       WS-Saldo-Ed DELIMITED BY SIZE
+                       WS-Limite-Ed DELIMITED BY SIZE
+                       INTO LINHA-EXP
+                   WRITE LINHA-EXP
+                   ADD 1 TO WS-Contador
+           END-READ.
+
+       03-RESUMO.
+           DISPLAY "===================================================".
+           DISPLAY "  PROGRAMAP2EXPORT - EXTRATO SEQUENCIAL DE CC.DAT".
+           DISPLAY "  ARQUIVO GERADO: CCEXPORT.DAT".
+           DISPLAY "  CONTAS EXPORTADAS: " WS-Contador.
+           DISPLAY "===================================================".
