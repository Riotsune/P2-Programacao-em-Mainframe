@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2Extrato.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST.
+       SELECT MOVIMENTO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-MOV.
+      *-Ficheiro impresso (spool) com os extratos gerados.
+       SELECT RELATORIO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+       FD  MOVIMENTO LABEL RECORD STANDARD
+           DATA RECORD IS REG-MOVIMENTO
+           VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+
+           COPY MOVIMENTO.
+
+       FD  RELATORIO LABEL RECORD STANDARD
+           DATA RECORD IS LINHA-REL
+           VALUE OF FILE-ID IS "EXTRATO.LST".
+       01 LINHA-REL pic X(80).
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST pic X(2).
+           01 ARQST-MOV pic X(2).
+           01 ARQST-REL pic X(2).
+           01 DATA-SIS.
+               02 Ano pic 99.
+               02 Mes pic 99.
+               02 Dia pic 99.
+
+           01 WS-Cod-Ini pic 9(4).
+           01 WS-Cod-Fim pic 9(4).
+
+           01 WS-Saldo-Edt pic -ZZZ.ZZ9,99.
+
+      *-Tabela de nomes dos meses, usada no cabecalho do extrato.
+           COPY MESES.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           DISPLAY "EXTRATO DE CONTAS - PROGRAMAP2EXTRATO".
+           DISPLAY "Codigo inicial da conta (0000 = todas): " WITH
+               NO ADVANCING.
+           ACCEPT WS-Cod-Ini.
+           IF WS-Cod-Ini = ZEROS
+               MOVE ZEROS TO WS-Cod-Ini
+               MOVE 9999 TO WS-Cod-Fim
+           ELSE
+               DISPLAY "Codigo final da conta: " WITH NO ADVANCING
+               ACCEPT WS-Cod-Fim
+           END-IF.
+           PERFORM 01-ABRE-ARQ.
+           ACCEPT DATA-SIS FROM DATE.
+           PERFORM 02-PROCESSA-CONTA UNTIL ARQST = "10".
+           CLOSE CC RELATORIO.
+           DISPLAY "Extrato gravado em EXTRATO.LST".
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN INPUT CC.
+           OPEN OUTPUT RELATORIO.
+
+       02-PROCESSA-CONTA.
+           READ CC NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST
+               NOT AT END
+                   IF CodC >= WS-Cod-Ini AND CodC <= WS-Cod-Fim
+                       PERFORM 03-IMPRIME-CABECALHO
+                       PERFORM 04-IMPRIME-MOVIMENTOS
+                   END-IF
+           END-READ.
+
+       03-IMPRIME-CABECALHO.
+           MOVE SPACES TO LINHA-REL
+           STRING "EXTRATO DA CONTA " CodC " - " NomeC
+               DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "EMITIDO EM " DIA " DE " MES-T(MES)
+               " DE 20" ANO DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "BANCO " CodBancoC " AGENCIA " CodAgenciaC
+               " CONTA " CodContaC DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SaldoC TO WS-Saldo-Edt
+           MOVE SPACES TO LINHA-REL
+           STRING "SALDO ATUAL: " WS-Saldo-Edt
+               DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+
+       04-IMPRIME-MOVIMENTOS.
+           MOVE SPACES TO LINHA-REL
+           STRING "  DATA      SALDO ANTERIOR   SALDO NOVO"
+               DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           OPEN INPUT MOVIMENTO
+           PERFORM UNTIL ARQST-MOV = "10"
+               READ MOVIMENTO NEXT RECORD
+                   AT END
+                       MOVE "10" TO ARQST-MOV
+                   NOT AT END
+                       IF CodC-Mov = CodC
+                           MOVE SPACES TO LINHA-REL
+                           STRING "  " DiaMov "/" MesMov "/" AnoMov
+                               "   " SaldoAnteriorMov "   "
+                               SaldoNovoMov
+                               DELIMITED BY SIZE INTO LINHA-REL
+                           WRITE LINHA-REL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MOVIMENTO
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
