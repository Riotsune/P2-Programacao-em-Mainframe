@@ -0,0 +1,386 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2Import.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST.
+
+       SELECT IMPORT-CC ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-IMP.
+
+       SELECT MOVIMENTO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-MOV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+       FD  IMPORT-CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-IMPORT
+           VALUE OF FILE-ID IS "CCIMPORT.DAT".
+           01 REG-IMPORT.
+               02 CodC-Imp pic 9(4).
+               02 NomeC-Imp pic A(40).
+               02 CodBancoC-Imp pic 9(4).
+               02 CodAgenciaC-Imp pic 9(4).
+               02 CodContaC-Imp pic 9(6).
+               02 SaldoC-Imp pic S9(7)V99.
+               02 LimiteC-Imp pic 9(7)V99.
+               02 CpfCnpjC-Imp pic 9(14).
+      *-Tipo do documento (F=CPF/J=CNPJ), mesma distincao que
+      *-ProgramaP2 pede ao operador em 10-VCPF - aqui vem do
+      *-proprio arquivo de carga, ja que nao ha operador para
+      *-perguntar.
+               02 TipoDocC-Imp pic X(1).
+
+       FD  MOVIMENTO LABEL RECORD STANDARD
+           DATA RECORD IS REG-MOVIMENTO
+           VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+
+           COPY MOVIMENTO.
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST pic X(2).
+           01 ARQST-IMP pic X(2).
+           01 ARQST-MOV pic X(2).
+
+           01 DATA-SIS.
+               02 Ano pic 99.
+               02 Mes pic 99.
+               02 Dia pic 99.
+           01 HORA-SIS.
+               02 HH-SIS pic 99.
+               02 MM-SIS pic 99.
+               02 SS-SIS pic 99.
+               02 CC-SIS pic 99.
+
+           01 WS-Qtd-Importadas pic 9(6) value zeros.
+           01 WS-Qtd-Duplicadas pic 9(6) value zeros.
+           01 WS-Qtd-Invalidas pic 9(6) value zeros.
+           01 WS-Qtd-Lidas pic 9(6) value zeros.
+
+      *-Registro valido para gravacao, apurado por 06-Valida-Registro
+      *-com os mesmos testes que ProgramaP2 aplica na digitacao
+      *-(08-Testa-Cod/10-VNome/10-VCPF/10-VCodBanco), ja que a carga
+      *-em lote nao passa pelas telas de ACCEPT do cadastro manual.
+           01 WS-Reg-Achou pic X value 'S'.
+               88 Registro-Valido value 'S'.
+
+      *-Tabela de bancos validos, usada por 13-Valida-Banco.
+           COPY BANCOS.
+
+      *-Suporte a validacao de CPF/CNPJ por digito verificador
+      *-(modulo 11), identico ao usado por ProgramaP2 em
+      *-16-Valida-Documento/17-Valida-CPF/18-Valida-CNPJ.
+           01 WS-Doc-Aux.
+               02 WS-Doc-Digit pic 9 occurs 14 times.
+           01 WS-Doc-Soma pic 9(4).
+           01 WS-Doc-Quociente pic 9(4).
+           01 WS-Doc-Resto pic 9(2).
+           01 WS-Doc-DV1 pic 9.
+           01 WS-Doc-DV2 pic 9.
+           01 WS-Doc-Idx pic 9(2).
+           01 WS-Doc-Achou pic X value 'N'.
+               88 Documento-Valido value 'S'.
+           01 WS-Tipo-Doc pic X value SPACE.
+               88 Doc-Fisica value 'F'.
+               88 Doc-Juridica value 'J'.
+
+           01 WS-Pesos-CPF1-Ini.
+               02 FILLER pic 99 value 10.
+               02 FILLER pic 99 value 9.
+               02 FILLER pic 99 value 8.
+               02 FILLER pic 99 value 7.
+               02 FILLER pic 99 value 6.
+               02 FILLER pic 99 value 5.
+               02 FILLER pic 99 value 4.
+               02 FILLER pic 99 value 3.
+               02 FILLER pic 99 value 2.
+           01 WS-Pesos-CPF1 REDEFINES WS-Pesos-CPF1-Ini.
+               02 WS-Peso-CPF1 pic 99 occurs 9 times.
+
+           01 WS-Pesos-CPF2-Ini.
+               02 FILLER pic 99 value 11.
+               02 FILLER pic 99 value 10.
+               02 FILLER pic 99 value 9.
+               02 FILLER pic 99 value 8.
+               02 FILLER pic 99 value 7.
+               02 FILLER pic 99 value 6.
+               02 FILLER pic 99 value 5.
+               02 FILLER pic 99 value 4.
+               02 FILLER pic 99 value 3.
+               02 FILLER pic 99 value 2.
+           01 WS-Pesos-CPF2 REDEFINES WS-Pesos-CPF2-Ini.
+               02 WS-Peso-CPF2 pic 99 occurs 10 times.
+
+           01 WS-Pesos-CNPJ1-Ini.
+               02 FILLER pic 9 value 5.
+               02 FILLER pic 9 value 4.
+               02 FILLER pic 9 value 3.
+               02 FILLER pic 9 value 2.
+               02 FILLER pic 9 value 9.
+               02 FILLER pic 9 value 8.
+               02 FILLER pic 9 value 7.
+               02 FILLER pic 9 value 6.
+               02 FILLER pic 9 value 5.
+               02 FILLER pic 9 value 4.
+               02 FILLER pic 9 value 3.
+               02 FILLER pic 9 value 2.
+           01 WS-Pesos-CNPJ1 REDEFINES WS-Pesos-CNPJ1-Ini.
+               02 WS-Peso-CNPJ1 pic 9 occurs 12 times.
+
+           01 WS-Pesos-CNPJ2-Ini.
+               02 FILLER pic 9 value 6.
+               02 FILLER pic 9 value 5.
+               02 FILLER pic 9 value 4.
+               02 FILLER pic 9 value 3.
+               02 FILLER pic 9 value 2.
+               02 FILLER pic 9 value 9.
+               02 FILLER pic 9 value 8.
+               02 FILLER pic 9 value 7.
+               02 FILLER pic 9 value 6.
+               02 FILLER pic 9 value 5.
+               02 FILLER pic 9 value 4.
+               02 FILLER pic 9 value 3.
+               02 FILLER pic 9 value 2.
+           01 WS-Pesos-CNPJ2 REDEFINES WS-Pesos-CNPJ2-Ini.
+               02 WS-Peso-CNPJ2 pic 9 occurs 13 times.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           PERFORM 01-ABRE-ARQ.
+           PERFORM 02-IMPORTA-CONTAS UNTIL ARQST-IMP = "10".
+           PERFORM 03-RESUMO.
+           CLOSE CC.
+           CLOSE IMPORT-CC.
+           CLOSE MOVIMENTO.
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN I-O CC.
+           IF ARQST NOT = "00"
+               CLOSE CC
+               OPEN OUTPUT CC
+               CLOSE CC
+               OPEN I-O CC
+           END-IF.
+           OPEN INPUT IMPORT-CC.
+           MOVE "00" TO ARQST-MOV.
+           OPEN EXTEND MOVIMENTO.
+           IF ARQST-MOV NOT = "00"
+               OPEN OUTPUT MOVIMENTO
+           END-IF.
+
+       02-IMPORTA-CONTAS.
+           READ IMPORT-CC NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST-IMP
+               NOT AT END
+                   ADD 1 TO WS-Qtd-Lidas
+                   MOVE CodC-Imp TO CodC
+                   READ CC
+                       INVALID KEY
+                           PERFORM 06-Valida-Registro
+                           IF Registro-Valido
+                               PERFORM 04-GRAVA-NOVA-CONTA
+                           ELSE
+                               ADD 1 TO WS-Qtd-Invalidas
+                           END-IF
+                       NOT INVALID KEY
+                           DISPLAY "CODC " CodC-Imp
+                               " JA CADASTRADO, IGNORADO"
+                           ADD 1 TO WS-Qtd-Duplicadas
+                   END-READ
+           END-READ.
+
+      *-Roda o mesmo conjunto de testes que ProgramaP2 aplica na
+      *-digitacao manual (08-Testa-Cod/10-VNome/10-VCPF/10-VCodBanco),
+      *-para que um registro invalido do arquivo de carga seja
+      *-recusado e registrado em vez de gravado silenciosamente.
+       06-Valida-Registro.
+           MOVE 'S' TO WS-Reg-Achou.
+           IF CodC-Imp = ZEROS
+               DISPLAY "REGISTRO COM CODIGO ZERO, IGNORADO"
+               MOVE 'N' TO WS-Reg-Achou
+           END-IF.
+           IF NomeC-Imp = SPACES
+               DISPLAY "CODC " CodC-Imp " SEM NOME, IGNORADO"
+               MOVE 'N' TO WS-Reg-Achou
+           END-IF.
+           MOVE TipoDocC-Imp TO WS-Tipo-Doc.
+           IF NOT Doc-Fisica AND NOT Doc-Juridica
+               DISPLAY "CODC " CodC-Imp " TIPO DE DOCUMENTO INVALIDO,"
+                   " IGNORADO"
+               MOVE 'N' TO WS-Reg-Achou
+           ELSE
+               MOVE CpfCnpjC-Imp TO WS-Doc-Aux
+               PERFORM 16-Valida-Documento
+               IF NOT Documento-Valido
+                   DISPLAY "CODC " CodC-Imp " CPF/CNPJ INVALIDO,"
+                       " IGNORADO"
+                   MOVE 'N' TO WS-Reg-Achou
+               END-IF
+           END-IF.
+           MOVE CodBancoC-Imp TO CodBancoC.
+           PERFORM 13-Valida-Banco.
+           IF NOT Banco-Encontrado
+               DISPLAY "CODC " CodC-Imp " BANCO INEXISTENTE, IGNORADO"
+               MOVE 'N' TO WS-Reg-Achou
+           END-IF.
+
+       16-Valida-Documento.
+           IF Doc-Fisica
+               PERFORM 17-Valida-CPF
+           ELSE
+               PERFORM 18-Valida-CNPJ
+           END-IF.
+
+       17-Valida-CPF.
+      * ------- CPF: 11 digitos uteis (posicoes 4 a 14 de
+      * ------- WS-Doc-Digit), com dois digitos verificadores
+      * ------- calculados por modulo 11.
+           MOVE 'N' TO WS-Doc-Achou.
+           MOVE ZEROS TO WS-Doc-Soma.
+           PERFORM VARYING WS-Doc-Idx FROM 1 BY 1
+               UNTIL WS-Doc-Idx > 9
+               COMPUTE WS-Doc-Soma = WS-Doc-Soma +
+                   WS-Doc-Digit(WS-Doc-Idx + 3)
+                   * WS-Peso-CPF1(WS-Doc-Idx)
+           END-PERFORM.
+           DIVIDE WS-Doc-Soma BY 11 GIVING WS-Doc-Quociente
+               REMAINDER WS-Doc-Resto.
+           IF WS-Doc-Resto < 2
+               MOVE 0 TO WS-Doc-DV1
+           ELSE
+               COMPUTE WS-Doc-DV1 = 11 - WS-Doc-Resto
+           END-IF.
+           IF WS-Doc-DV1 = WS-Doc-Digit(13)
+               MOVE ZEROS TO WS-Doc-Soma
+               PERFORM VARYING WS-Doc-Idx FROM 1 BY 1
+                   UNTIL WS-Doc-Idx > 10
+                   COMPUTE WS-Doc-Soma = WS-Doc-Soma +
+                       WS-Doc-Digit(WS-Doc-Idx + 3)
+                       * WS-Peso-CPF2(WS-Doc-Idx)
+               END-PERFORM
+               DIVIDE WS-Doc-Soma BY 11 GIVING WS-Doc-Quociente
+                   REMAINDER WS-Doc-Resto
+               IF WS-Doc-Resto < 2
+                   MOVE 0 TO WS-Doc-DV2
+               ELSE
+                   COMPUTE WS-Doc-DV2 = 11 - WS-Doc-Resto
+               END-IF
+               IF WS-Doc-DV2 = WS-Doc-Digit(14)
+                   MOVE 'S' TO WS-Doc-Achou
+               END-IF
+           END-IF.
+
+       18-Valida-CNPJ.
+      * ------- CNPJ: 14 digitos uteis, com dois digitos
+      * ------- verificadores calculados por modulo 11.
+           MOVE 'N' TO WS-Doc-Achou.
+           MOVE ZEROS TO WS-Doc-Soma.
+           PERFORM VARYING WS-Doc-Idx FROM 1 BY 1
+               UNTIL WS-Doc-Idx > 12
+               COMPUTE WS-Doc-Soma = WS-Doc-Soma +
+                   WS-Doc-Digit(WS-Doc-Idx)
+                   * WS-Peso-CNPJ1(WS-Doc-Idx)
+           END-PERFORM.
+           DIVIDE WS-Doc-Soma BY 11 GIVING WS-Doc-Quociente
+               REMAINDER WS-Doc-Resto.
+           IF WS-Doc-Resto < 2
+               MOVE 0 TO WS-Doc-DV1
+           ELSE
+               COMPUTE WS-Doc-DV1 = 11 - WS-Doc-Resto
+           END-IF.
+           IF WS-Doc-DV1 = WS-Doc-Digit(13)
+               MOVE ZEROS TO WS-Doc-Soma
+               PERFORM VARYING WS-Doc-Idx FROM 1 BY 1
+                   UNTIL WS-Doc-Idx > 13
+                   COMPUTE WS-Doc-Soma = WS-Doc-Soma +
+                       WS-Doc-Digit(WS-Doc-Idx)
+                       * WS-Peso-CNPJ2(WS-Doc-Idx)
+               END-PERFORM
+               DIVIDE WS-Doc-Soma BY 11 GIVING WS-Doc-Quociente
+                   REMAINDER WS-Doc-Resto
+               IF WS-Doc-Resto < 2
+                   MOVE 0 TO WS-Doc-DV2
+               ELSE
+                   COMPUTE WS-Doc-DV2 = 11 - WS-Doc-Resto
+               END-IF
+               IF WS-Doc-DV2 = WS-Doc-Digit(14)
+                   MOVE 'S' TO WS-Doc-Achou
+               END-IF
+           END-IF.
+
+       13-Valida-Banco.
+           MOVE 'N' TO WS-Banco-Achou
+           PERFORM VARYING WS-Banco-Idx FROM 1 BY 1
+               UNTIL WS-Banco-Idx > 23 OR Banco-Encontrado
+               IF BANCO-T-COD(WS-Banco-Idx) = CodBancoC
+                   MOVE 'S' TO WS-Banco-Achou
+               END-IF
+           END-PERFORM.
+
+       04-GRAVA-NOVA-CONTA.
+           MOVE CodC-Imp TO CodC.
+           MOVE NomeC-Imp TO NomeC.
+           MOVE CodBancoC-Imp TO CodBancoC.
+           MOVE CodAgenciaC-Imp TO CodAgenciaC.
+           MOVE CodContaC-Imp TO CodContaC.
+           MOVE SaldoC-Imp TO SaldoC.
+           MOVE LimiteC-Imp TO LimiteChequeEspecialC.
+           MOVE CpfCnpjC-Imp TO CpfCnpjC.
+           MOVE 'A' TO StatusContaC.
+           MOVE 'C' TO TipoContaC.
+           ACCEPT DATA-SIS FROM DATE.
+           MOVE Ano TO AnoAberturaC.
+           MOVE Mes TO MesAberturaC.
+           MOVE Dia TO DiaAberturaC.
+           WRITE REG-CONTA
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR CODC " CodC-Imp
+               NOT INVALID KEY
+                   ADD 1 TO WS-Qtd-Importadas
+                   PERFORM 05-GRAVA-MOVIMENTO-ABERTURA
+           END-WRITE.
+
+       05-GRAVA-MOVIMENTO-ABERTURA.
+           ACCEPT DATA-SIS FROM DATE.
+           ACCEPT HORA-SIS FROM TIME.
+           MOVE CodC TO CodC-Mov.
+           MOVE Ano TO AnoMov.
+           MOVE Mes TO MesMov.
+           MOVE Dia TO DiaMov.
+           COMPUTE NumSeq-Mov =
+               HH-SIS * 1000000 + MM-SIS * 10000
+               + SS-SIS * 100 + CC-SIS.
+           MOVE ZEROS TO SaldoAnteriorMov.
+           MOVE SaldoC TO SaldoNovoMov.
+           MOVE SPACES TO OrigemMov.
+           WRITE REG-MOVIMENTO.
+
+       03-RESUMO.
+           DISPLAY "===================================================".
+           DISPLAY "  PROGRAMAP2IMPORT - CARGA EM LOTE DE CONTAS".
+           DISPLAY "  REGISTROS LIDOS: " WS-Qtd-Lidas.
+           DISPLAY "  CONTAS IMPORTADAS: " WS-Qtd-Importadas.
+           DISPLAY "  CONTAS DUPLICADAS (IGNORADAS): " WS-Qtd-Duplicadas.
+           DISPLAY "  CONTAS INVALIDAS (IGNORADAS): " WS-Qtd-Invalidas.
+           DISPLAY "===================================================".
