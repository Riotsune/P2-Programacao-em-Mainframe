@@ -0,0 +1,25 @@
+      *-----------------------------------------------------------
+      *-Layout de REG-HISTORICO (HISTORICO.DAT) - copia da conta no
+      *-momento do encerramento, para consulta futura mesmo que o
+      *-registro em CC.DAT venha um dia a ser expurgado. Um registro
+      *-por encerramento (uma conta reaberta e reencerrada gera mais
+      *-de uma linha, com HISTORICO.DAT ficando pesquisavel por CodC
+      *-ou por NomeC).
+      *-----------------------------------------------------------
+       01 REG-HISTORICO.
+           02 CodC-Hist pic 9(4).
+           02 NomeC-Hist pic A(40).
+           02 CodBancoC-Hist pic 9(4).
+           02 CodAgenciaC-Hist pic 9(4).
+           02 CodContaC-Hist pic 9(6).
+           02 SaldoC-Hist pic S9(7)V99.
+           02 CpfCnpjC-Hist pic 9(14).
+           02 TipoContaC-Hist pic X(1).
+           02 DataAberturaC-Hist.
+               03 AnoAberturaC-Hist pic 9(2).
+               03 MesAberturaC-Hist pic 9(2).
+               03 DiaAberturaC-Hist pic 9(2).
+           02 DataEncerramentoC-Hist.
+               03 AnoEncerramentoC-Hist pic 9(2).
+               03 MesEncerramentoC-Hist pic 9(2).
+               03 DiaEncerramentoC-Hist pic 9(2).
