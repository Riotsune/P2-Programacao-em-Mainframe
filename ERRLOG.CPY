@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------
+      *-Layout de REG-ERRLOG (ERRLOG.DAT) - historico persistente
+      *-das mensagens de "entrada invalida" que antes só apareciam
+      *-piscando na tela (AT 2235) e se perdiam no proximo ACCEPT.
+      *-----------------------------------------------------------
+       01 REG-ERRLOG.
+           02 DataErrLog.
+               03 AnoErrLog pic 9(2).
+               03 MesErrLog pic 9(2).
+               03 DiaErrLog pic 9(2).
+           02 HoraErrLog pic 9(6).
+           02 OperadorErrLog pic X(8).
+           02 CodErrLog pic 9(4).
+           02 MensagemErrLog pic X(40).
