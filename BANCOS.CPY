@@ -0,0 +1,61 @@
+      *-----------------------------------------------------------
+      *-Tabela de bancos validos (codigo COMPE + nome), no mesmo
+      *-molde da tabela ESTADOS de SiglaDosEstados: uma area de
+      *-FILLERs redefinida como tabela ocorrendo N vezes.
+      *-----------------------------------------------------------
+       01 BANCOS-CADASTRO.
+           02 FILLER PIC 9(4) VALUE 0001.
+           02 FILLER PIC A(30) VALUE "Banco do Brasil".
+           02 FILLER PIC 9(4) VALUE 0033.
+           02 FILLER PIC A(30) VALUE "Santander".
+           02 FILLER PIC 9(4) VALUE 0041.
+           02 FILLER PIC A(30) VALUE "Banrisul".
+           02 FILLER PIC 9(4) VALUE 0070.
+           02 FILLER PIC A(30) VALUE "BRB".
+           02 FILLER PIC 9(4) VALUE 0077.
+           02 FILLER PIC A(30) VALUE "Banco Inter".
+           02 FILLER PIC 9(4) VALUE 0104.
+           02 FILLER PIC A(30) VALUE "Caixa Economica Federal".
+           02 FILLER PIC 9(4) VALUE 0121.
+           02 FILLER PIC A(30) VALUE "Agibank".
+           02 FILLER PIC 9(4) VALUE 0208.
+           02 FILLER PIC A(30) VALUE "BTG Pactual".
+           02 FILLER PIC 9(4) VALUE 0212.
+           02 FILLER PIC A(30) VALUE "Banco Original".
+           02 FILLER PIC 9(4) VALUE 0237.
+           02 FILLER PIC A(30) VALUE "Bradesco".
+           02 FILLER PIC 9(4) VALUE 0260.
+           02 FILLER PIC A(30) VALUE "Nubank".
+           02 FILLER PIC 9(4) VALUE 0290.
+           02 FILLER PIC A(30) VALUE "PagBank".
+           02 FILLER PIC 9(4) VALUE 0336.
+           02 FILLER PIC A(30) VALUE "C6 Bank".
+           02 FILLER PIC 9(4) VALUE 0341.
+           02 FILLER PIC A(30) VALUE "Itau Unibanco".
+           02 FILLER PIC 9(4) VALUE 0389.
+           02 FILLER PIC A(30) VALUE "Mercantil do Brasil".
+           02 FILLER PIC 9(4) VALUE 0399.
+           02 FILLER PIC A(30) VALUE "HSBC".
+           02 FILLER PIC 9(4) VALUE 0422.
+           02 FILLER PIC A(30) VALUE "Safra".
+           02 FILLER PIC 9(4) VALUE 0623.
+           02 FILLER PIC A(30) VALUE "Banco Pan".
+           02 FILLER PIC 9(4) VALUE 0633.
+           02 FILLER PIC A(30) VALUE "Rendimento".
+           02 FILLER PIC 9(4) VALUE 0652.
+           02 FILLER PIC A(30) VALUE "Itau Unibanco Holding".
+           02 FILLER PIC 9(4) VALUE 0745.
+           02 FILLER PIC A(30) VALUE "Citibank".
+           02 FILLER PIC 9(4) VALUE 0748.
+           02 FILLER PIC A(30) VALUE "Sicredi".
+           02 FILLER PIC 9(4) VALUE 0756.
+           02 FILLER PIC A(30) VALUE "Sicoob".
+
+       01 TABELA-BANCOS REDEFINES BANCOS-CADASTRO.
+           02 BANCO-T OCCURS 23 TIMES.
+               03 BANCO-T-COD PIC 9(4).
+               03 BANCO-T-NOME PIC A(30).
+
+       01 WS-Banco-Idx pic 9(2) value zeros.
+       01 WS-Banco-Achou pic x value 'N'.
+           88 Banco-Encontrado value 'S'.
