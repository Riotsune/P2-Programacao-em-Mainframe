@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2ConsultaOrdens.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ORDEM ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY NumOrdem
+       ALTERNATE RECORD KEY CodC-Ord WITH DUPLICATES
+       FILE STATUS ARQST-ORD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDEM LABEL RECORD STANDARD
+           DATA RECORD IS REG-ORDEM
+           VALUE OF FILE-ID IS "ORDEM.DAT".
+
+           COPY ORDEM.
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST-ORD pic X(2).
+           01 WS-Cod-Busca pic 9(4).
+           01 WS-Achou pic X(1) value "N".
+               88 WS-Nao-Achou value "N".
+           01 WS-Valor-Edt pic Z(7)9,99.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           DISPLAY "CONSULTA DE ORDENS DE DEBITO AUTOMATICO".
+           DISPLAY "Codigo da conta: " WITH NO ADVANCING.
+           ACCEPT WS-Cod-Busca.
+           PERFORM 01-ABRE-ARQ.
+           MOVE WS-Cod-Busca TO CodC-Ord.
+           START ORDEM KEY IS = CodC-Ord
+               INVALID KEY MOVE "10" TO ARQST-ORD
+               NOT INVALID KEY MOVE "00" TO ARQST-ORD
+           END-START.
+           PERFORM 02-PROCURA UNTIL ARQST-ORD = "10".
+           CLOSE ORDEM.
+           IF WS-Nao-Achou
+               DISPLAY "NENHUMA ORDEM CADASTRADA PARA ESSA CONTA"
+           END-IF.
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN INPUT ORDEM.
+           IF ARQST-ORD NOT = "00"
+               DISPLAY "ORDEM.DAT AINDA NAO EXISTE"
+               MOVE "10" TO ARQST-ORD
+           END-IF.
+
+       02-PROCURA.
+           READ ORDEM NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST-ORD
+               NOT AT END
+                   IF CodC-Ord = WS-Cod-Busca
+                       PERFORM 03-IMPRIME
+                   ELSE
+                       MOVE "10" TO ARQST-ORD
+                   END-IF
+           END-READ.
+
+       03-IMPRIME.
+           MOVE "S" TO WS-Achou.
+           MOVE ValorOrd TO WS-Valor-Edt.
+           DISPLAY "ORDEM " NumOrdem " - " DescricaoOrd.
+           DISPLAY "  VALOR " WS-Valor-Edt
+               "  VENCIMENTO DIA " DiaVencimentoOrd
+               "  STATUS " StatusOrd.
+           IF UltimaExecOrd NOT = ZEROS
+               DISPLAY "  ULTIMA EXECUCAO EM " DiaUltimaExecOrd "/"
+                   MesUltimaExecOrd "/" AnoUltimaExecOrd
+           END-IF.
