@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2RelAgencia.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST.
+      *-Ficheiro impresso (spool) com o resumo por agencia.
+       SELECT RELATORIO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+       FD  RELATORIO LABEL RECORD STANDARD
+           DATA RECORD IS LINHA-REL
+           VALUE OF FILE-ID IS "AGENCIAS.LST".
+       01 LINHA-REL pic X(80).
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST pic X(2).
+           01 ARQST-REL pic X(2).
+
+           01 WS-Tab-Qtd pic 9(4) value zeros.
+           01 WS-Tab-Agencia OCCURS 500 TIMES INDEXED BY WS-Idx.
+               02 WS-Ag-Codigo pic 9(4).
+               02 WS-Ag-Qtd pic 9(6).
+               02 WS-Ag-Total pic S9(9)V99.
+
+           01 WS-Achou-Agencia pic X value "N".
+               88 Agencia-Encontrada value "S".
+
+           01 WS-Total-Geral pic S9(9)V99 value zeros.
+           01 WS-Qtd-Geral pic 9(6) value zeros.
+
+           01 WS-Total-Edt pic -ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           PERFORM 01-ABRE-ARQ.
+           PERFORM 02-PROCESSA-CONTA UNTIL ARQST = "10".
+           PERFORM 03-IMPRIME-RELATORIO.
+           CLOSE CC RELATORIO.
+           DISPLAY "Resumo por agencia gravado em AGENCIAS.LST".
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN INPUT CC.
+           OPEN OUTPUT RELATORIO.
+
+       02-PROCESSA-CONTA.
+           READ CC NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST
+               NOT AT END
+                   PERFORM 04-ACUMULA-AGENCIA
+                   ADD 1 TO WS-Qtd-Geral
+                   ADD SaldoC TO WS-Total-Geral
+           END-READ.
+
+       04-ACUMULA-AGENCIA.
+           MOVE "N" TO WS-Achou-Agencia.
+           PERFORM VARYING WS-Idx FROM 1 BY 1
+               UNTIL WS-Idx > WS-Tab-Qtd
+               IF WS-Ag-Codigo(WS-Idx) = CodAgenciaC
+                   ADD 1 TO WS-Ag-Qtd(WS-Idx)
+                   ADD SaldoC TO WS-Ag-Total(WS-Idx)
+                   MOVE "S" TO WS-Achou-Agencia
+                   MOVE WS-Tab-Qtd TO WS-Idx
+               END-IF
+           END-PERFORM.
+           IF NOT Agencia-Encontrada
+               IF WS-Tab-Qtd < 500
+                   ADD 1 TO WS-Tab-Qtd
+                   MOVE CodAgenciaC TO WS-Ag-Codigo(WS-Tab-Qtd)
+                   MOVE 1 TO WS-Ag-Qtd(WS-Tab-Qtd)
+                   MOVE SaldoC TO WS-Ag-Total(WS-Tab-Qtd)
+               ELSE
+                   DISPLAY "TABELA DE AGENCIAS CHEIA (500), AGENCIA "
+                       CodAgenciaC " IGNORADA NO RESUMO"
+               END-IF
+           END-IF.
+
+       03-IMPRIME-RELATORIO.
+           MOVE SPACES TO LINHA-REL
+           STRING "RESUMO DE SALDOS POR AGENCIA"
+               DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "AGENCIA   QTD CONTAS   SALDO TOTAL"
+               DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           PERFORM VARYING WS-Idx FROM 1 BY 1
+               UNTIL WS-Idx > WS-Tab-Qtd
+               MOVE WS-Ag-Total(WS-Idx) TO WS-Total-Edt
+               MOVE SPACES TO LINHA-REL
+               STRING "  " WS-Ag-Codigo(WS-Idx) "     "
+                   WS-Ag-Qtd(WS-Idx) "     " WS-Total-Edt
+                   DELIMITED BY SIZE INTO LINHA-REL
+               WRITE LINHA-REL
+           END-PERFORM
+           MOVE WS-Total-Geral TO WS-Total-Edt
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL GERAL: " WS-Qtd-Geral " CONTAS, SALDO "
+               WS-Total-Edt DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL.
