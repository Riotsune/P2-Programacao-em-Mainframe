@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------
+      *-Layout de REG-CONTROLE (CONTROLE.DAT) - um registro por
+      *-execucao do fechamento diario, com o total de contas e o
+      *-saldo total apurados em CC.DAT naquela execucao. Usado por
+      *-ProgramaP2Reconcilia para comparar o fechamento de hoje
+      *-contra o fechamento anterior.
+      *-----------------------------------------------------------
+       01 REG-CONTROLE.
+           02 DataControle.
+               03 AnoControle pic 9(2).
+               03 MesControle pic 9(2).
+               03 DiaControle pic 9(2).
+           02 HoraControle pic 9(6).
+           02 QtdContasControle pic 9(6).
+           02 TotalSaldoControle pic S9(9)V99.
+      *-Quantos registros de MOVIMENTO.DAT ja tinham sido somados ate
+      *-este fechamento - marca mais fina que a data, para uma
+      *-segunda execucao no mesmo dia nao recontar nem perder
+      *-lancamentos feitos entre as duas execucoes.
+           02 UltimoRegMovControle pic 9(8).
