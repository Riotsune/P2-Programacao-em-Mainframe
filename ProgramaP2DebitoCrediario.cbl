@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2DebitoCrediario.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-Compras a credito lancadas por ProgramaExtra4, com STATUS-P
+      *-"P" ainda pendentes de debito na conta do cliente.
+       SELECT PRODUTOS ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-PROD.
+
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST-CC.
+
+       SELECT MOVIMENTO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-MOV.
+
+      *-Alertas de saldo zero/abaixo do minimo apos o debito da
+      *-compra, no mesmo ALERTA.DAT consultado pelo ProgramaP2.
+       SELECT ALERTA ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-ALE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUTOS LABEL RECORD STANDARD
+           DATA RECORD IS REG-PROD
+           VALUE OF FILE-ID IS "PRODUTOS.DAT".
+       01 REG-PROD.
+           02 CODIG-P PIC 9(4).
+           02 NOME-P PIC X(30).
+           02 QTDADE-P PIC 9(4).
+           02 UNIT-P PIC 9(5)V99.
+           02 TOTAL-P PIC 9(6)V99.
+           02 CODC-P PIC 9(4).
+      *-Situacao da compra a credito: P = pendente de debito, D =
+      *-debito ja lancado em MOVIMENTO.DAT por este job, espaco =
+      *-venda a vista, sem debito a fazer.
+           02 STATUS-P PIC X(1).
+               88 Compra-Pendente VALUE "P".
+               88 Compra-Debitada VALUE "D".
+      *-Data da compra (AAMMDD), usada por este job e por
+      *-ProgramaP2RelCrediario para filtrar por periodo.
+           02 DataCompra-P.
+               03 AnoCompra-P PIC 9(2).
+               03 MesCompra-P PIC 9(2).
+               03 DiaCompra-P PIC 9(2).
+
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+       FD  MOVIMENTO LABEL RECORD STANDARD
+           DATA RECORD IS REG-MOVIMENTO
+           VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+
+           COPY MOVIMENTO.
+
+       FD  ALERTA LABEL RECORD STANDARD
+           DATA RECORD IS REG-ALERTA
+           VALUE OF FILE-ID IS "ALERTA.DAT".
+
+           COPY ALERTA.
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST-PROD pic X(2).
+           01 ARQST-CC pic X(2).
+           01 ARQST-MOV pic X(2).
+           01 ARQST-ALE pic X(2).
+
+      *-Mesmo saldo minimo exigido por ProgramaP2Tarifa/
+      *-ProgramaP2DebitoOrdens/ProgramaP2.
+           01 WS-Saldo-Minimo pic S9(7)V99 value 100,00.
+
+           01 DATA-SIS.
+               02 Ano pic 99.
+               02 Mes pic 99.
+               02 Dia pic 99.
+           01 HORA-SIS.
+               02 HH-SIS pic 99.
+               02 MM-SIS pic 99.
+               02 SS-SIS pic 99.
+               02 CC-SIS pic 99.
+
+           01 SaldoC-Antes pic S9(7)V99.
+           01 WS-Contador pic 9(6) value zeros.
+           01 WS-Nao-Debitadas pic 9(6) value zeros.
+           01 WS-Total-Debitado pic 9(9)V99 value zeros.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           ACCEPT DATA-SIS FROM DATE.
+           PERFORM 01-ABRE-ARQ.
+           PERFORM 02-PROCESSA-COMPRA UNTIL ARQST-PROD = "10".
+           PERFORM 03-RESUMO.
+           CLOSE PRODUTOS.
+           CLOSE CC.
+           CLOSE MOVIMENTO.
+           CLOSE ALERTA.
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN I-O PRODUTOS.
+           OPEN I-O CC.
+           OPEN EXTEND MOVIMENTO.
+           IF ARQST-MOV NOT = "00"
+               CLOSE MOVIMENTO
+               OPEN OUTPUT MOVIMENTO
+           END-IF.
+           OPEN EXTEND ALERTA.
+           IF ARQST-ALE NOT = "00"
+               CLOSE ALERTA
+               OPEN OUTPUT ALERTA
+           END-IF.
+
+       02-PROCESSA-COMPRA.
+           READ PRODUTOS NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST-PROD
+               NOT AT END
+                   IF Compra-Pendente
+                       PERFORM 06-DEBITA-COMPRA
+                   END-IF
+           END-READ.
+
+       06-DEBITA-COMPRA.
+      *-So debita se a conta estiver ativa e o saldo, somado ao
+      *-limite de cheque especial, cobrir a compra - mesma regra de
+      *-22-Pede-Valor no ProgramaP2 (transferencias).
+           MOVE CODC-P TO CodC.
+           READ CC
+               INVALID KEY
+                   ADD 1 TO WS-Nao-Debitadas
+               NOT INVALID KEY
+                   IF Conta-Ativa AND
+                       SaldoC + LimiteChequeEspecialC >= TOTAL-P
+                       MOVE SaldoC TO SaldoC-Antes
+                       SUBTRACT TOTAL-P FROM SaldoC
+                       REWRITE REG-CONTA
+                           INVALID KEY
+                               ADD 1 TO WS-Nao-Debitadas
+                           NOT INVALID KEY
+                               PERFORM 07-GRAVA-MOVIMENTO
+                               IF SaldoC < WS-Saldo-Minimo
+                                   PERFORM 08-GRAVA-ALERTA-SALDO
+                               END-IF
+                               MOVE "D" TO STATUS-P
+                               REWRITE REG-PROD
+                               ADD 1 TO WS-Contador
+                               ADD TOTAL-P TO WS-Total-Debitado
+                       END-REWRITE
+                   ELSE
+                       ADD 1 TO WS-Nao-Debitadas
+                   END-IF
+           END-READ.
+
+       07-GRAVA-MOVIMENTO.
+           ACCEPT HORA-SIS FROM TIME.
+           MOVE CodC TO CodC-Mov.
+           MOVE ANO TO AnoMov.
+           MOVE MES TO MesMov.
+           MOVE DIA TO DiaMov.
+           COMPUTE NumSeq-Mov =
+               HH-SIS * 1000000 + MM-SIS * 10000
+               + SS-SIS * 100 + CC-SIS.
+           MOVE SaldoC-Antes TO SaldoAnteriorMov.
+           MOVE SaldoC TO SaldoNovoMov.
+           MOVE "C" TO OrigemMov.
+           WRITE REG-MOVIMENTO.
+
+       08-GRAVA-ALERTA-SALDO.
+           MOVE ANO TO AnoAlerta.
+           MOVE MES TO MesAlerta.
+           MOVE DIA TO DiaAlerta.
+           COMPUTE HoraAlerta = HH-SIS * 10000 + MM-SIS * 100 + SS-SIS.
+           MOVE CodC TO CodAlerta.
+           MOVE SaldoC TO SaldoAlerta.
+           IF SaldoC = ZEROS
+               MOVE "Z" TO TipoAlerta
+           ELSE
+               MOVE "B" TO TipoAlerta
+           END-IF.
+           WRITE REG-ALERTA.
+
+       03-RESUMO.
+           DISPLAY "===================================================".
+           DISPLAY "  PROGRAMAP2DEBITOCREDIARIO - DEBITO DE COMPRAS A".
+           DISPLAY "  CREDITO PENDENTES EM PRODUTOS.DAT".
+           DISPLAY "  DATA DO PROCESSAMENTO: " DIA "/" MES "/" ANO.
+           DISPLAY "  COMPRAS DEBITADAS: " WS-Contador.
+           DISPLAY "  COMPRAS NAO DEBITADAS (CONTA/SALDO): "
+               WS-Nao-Debitadas.
+           DISPLAY "  TOTAL DEBITADO: " WS-Total-Debitado.
+           DISPLAY "===================================================".
