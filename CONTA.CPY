@@ -0,0 +1,46 @@
+      *-----------------------------------------------------------
+      *-Layout de REG-CONTA (CC.DAT), compartilhado por todos os
+      *-programas que leem/gravam contas correntes. Qualquer
+      *-mudanca aqui precisa ser sentida por ProgramaP2 e por todos
+      *-os batches/relatorios que fazem COPY CONTA.
+      *-----------------------------------------------------------
+       01 REG-CONTA.
+           02 CodC pic 9(4).
+      *-Largura 40 para caber nomes legais completos; telas/
+      *-relatorios mais antigos que ainda espelham 30 posicoes
+      *-continuam validos, apenas exibem o nome truncado em 30.
+           02 NomeC pic A(40).
+           02 CodBancoC pic 9(4).
+           02 CodAgenciaC pic 9(4).
+           02 CodContaC pic 9(6).
+           02 SaldoC pic S9(7)V99.
+           02 LimiteChequeEspecialC pic 9(7)V99.
+           02 CpfCnpjC pic 9(14).
+           02 StatusContaC pic X(1).
+               88 Conta-Ativa value 'A'.
+               88 Conta-Bloqueada value 'B'.
+               88 Conta-Encerrada value 'E'.
+           02 TipoContaC pic X(1).
+               88 Conta-Corrente value 'C'.
+               88 Conta-Poupanca value 'P'.
+           02 DataAberturaC.
+               03 AnoAberturaC pic 9(2).
+               03 MesAberturaC pic 9(2).
+               03 DiaAberturaC pic 9(2).
+           02 CepC pic 9(8).
+           02 EnderecoC pic X(30).
+           02 UfC pic X(2).
+           02 TelefoneC pic X(15).
+           02 EmailC pic X(40).
+      *-Segundo titular (conta conjunta); em branco/zeros para as
+      *-contas de titular unico, sem exigir preenchimento.
+           02 SegundoTitularC pic A(40).
+           02 CpfCnpjSegundoTitularC pic 9(14).
+      *-Derivado de SegundoTitularC: 'S' quando ha segundo titular
+      *-preenchido (conta conjunta), 'N' quando titular unico.
+           02 ContaConjuntaC pic X(1).
+               88 Conta-Conjunta value 'S'.
+               88 Conta-Titular-Unico value 'N'.
+      *-Codigo da moeda da conta (ISO 4217); BRL para as contas
+      *-nacionais, que sao a grande maioria do cadastro.
+           02 MoedaC pic X(3).
