@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2RelCrediario.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PRODUTOS ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-PROD.
+
+       SELECT MOVIMENTO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-MOV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUTOS LABEL RECORD STANDARD
+           DATA RECORD IS REG-PROD
+           VALUE OF FILE-ID IS "PRODUTOS.DAT".
+       01 REG-PROD.
+           02 CODIG-P PIC 9(4).
+           02 NOME-P PIC X(30).
+           02 QTDADE-P PIC 9(4).
+           02 UNIT-P PIC 9(5)V99.
+           02 TOTAL-P PIC 9(6)V99.
+           02 CODC-P PIC 9(4).
+      *-Situacao da compra a credito: P = pendente de debito, D =
+      *-debito ja lancado em MOVIMENTO.DAT (ProgramaP2DebitoCre-
+      *-diario), espaco = venda a vista, sem debito a fazer.
+           02 STATUS-P PIC X(1).
+               88 Compra-Pendente VALUE "P".
+               88 Compra-Debitada VALUE "D".
+      *-Data da compra (AAMMDD), usada aqui para filtrar o periodo
+      *-do relatorio.
+           02 DataCompra-P.
+               03 AnoCompra-P PIC 9(2).
+               03 MesCompra-P PIC 9(2).
+               03 DiaCompra-P PIC 9(2).
+
+       FD  MOVIMENTO LABEL RECORD STANDARD
+           DATA RECORD IS REG-MOVIMENTO
+           VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+
+           COPY MOVIMENTO.
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST-PROD pic X(2).
+           01 ARQST-MOV pic X(2).
+           01 DATA-SIS.
+               02 Ano pic 99.
+               02 Mes pic 99.
+               02 Dia pic 99.
+
+      *-Periodo do relatorio (AAMMDD), mesmo formato de
+      *-DataCompra-P/DataMov, para comparacao direta a nivel de
+      *-grupo, no estilo de ProgramaP2RelAbertura.
+           01 WS-Data-Ini.
+               02 WS-Ano-Ini pic 9(2).
+               02 WS-Mes-Ini pic 9(2).
+               02 WS-Dia-Ini pic 9(2).
+           01 WS-Data-Fim.
+               02 WS-Ano-Fim pic 9(2).
+               02 WS-Mes-Fim pic 9(2).
+               02 WS-Dia-Fim pic 9(2).
+
+           01 WS-Qtd-Compras pic 9(6) value zeros.
+           01 WS-Total-Compras pic 9(9)V99 value zeros.
+
+           01 WS-Qtd-Debitos pic 9(6) value zeros.
+           01 WS-Total-Debitos pic 9(9)V99 value zeros.
+
+           01 WS-Divergencia pic S9(9)V99 value zeros.
+           01 WS-Reconciliado pic X value "S".
+               88 Crediario-Confere value "S".
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           ACCEPT DATA-SIS FROM DATE.
+           DISPLAY "Data inicial (AAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-Data-Ini.
+           DISPLAY "Data final (AAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-Data-Fim.
+           PERFORM 01-APURA-PRODUTOS.
+           PERFORM 02-APURA-DEBITOS.
+           PERFORM 03-COMPARA.
+           PERFORM 04-RESUMO.
+           STOP RUN.
+
+       01-APURA-PRODUTOS.
+           MOVE "00" TO ARQST-PROD.
+           OPEN INPUT PRODUTOS.
+           IF ARQST-PROD = "00"
+               PERFORM UNTIL ARQST-PROD = "10"
+                   READ PRODUTOS NEXT RECORD
+                       AT END
+                           MOVE "10" TO ARQST-PROD
+                       NOT AT END
+                           IF CODC-P NOT = ZEROS
+                               AND DataCompra-P >= WS-Data-Ini
+                               AND DataCompra-P <= WS-Data-Fim
+                               ADD 1 TO WS-Qtd-Compras
+                               ADD TOTAL-P TO WS-Total-Compras
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRODUTOS
+           END-IF.
+
+       02-APURA-DEBITOS.
+           MOVE "00" TO ARQST-MOV.
+           OPEN INPUT MOVIMENTO.
+           IF ARQST-MOV = "00"
+               PERFORM UNTIL ARQST-MOV = "10"
+                   READ MOVIMENTO NEXT RECORD
+                       AT END
+                           MOVE "10" TO ARQST-MOV
+                       NOT AT END
+                           IF OrigemMov = "C"
+                               AND DataMov >= WS-Data-Ini
+                               AND DataMov <= WS-Data-Fim
+                               ADD 1 TO WS-Qtd-Debitos
+                               ADD SaldoAnteriorMov TO WS-Total-Debitos
+                               SUBTRACT SaldoNovoMov FROM
+                                   WS-Total-Debitos
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MOVIMENTO
+           END-IF.
+
+       03-COMPARA.
+           COMPUTE WS-Divergencia =
+               WS-Total-Compras - WS-Total-Debitos.
+           IF WS-Divergencia NOT = ZEROS OR
+               WS-Qtd-Compras NOT = WS-Qtd-Debitos
+               MOVE "N" TO WS-Reconciliado
+           END-IF.
+
+       04-RESUMO.
+           DISPLAY "===================================================".
+           DISPLAY "  PROGRAMAP2RELCREDIARIO - RECONCILIACAO DO".
+           DISPLAY "  CREDIARIO".
+           DISPLAY "  DATA DO PROCESSAMENTO: " DIA "/" MES "/" ANO.
+           DISPLAY "  PERIODO: " WS-Data-Ini " A " WS-Data-Fim.
+           DISPLAY "  COMPRAS A CREDITO EM PRODUTOS.DAT: "
+               WS-Qtd-Compras.
+           DISPLAY "  TOTAL COMPRADO: " WS-Total-Compras.
+           DISPLAY "  DEBITOS DE CREDIARIO EM MOVIMENTO.DAT: "
+               WS-Qtd-Debitos.
+           DISPLAY "  TOTAL DEBITADO: " WS-Total-Debitos.
+           IF Crediario-Confere
+               DISPLAY "  RESULTADO: CREDIARIO CONFERE"
+           ELSE
+               DISPLAY "  RESULTADO: DIVERGENCIA DE " WS-Divergencia
+           END-IF.
+           DISPLAY "===================================================".
