@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2RelAbertura.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST.
+
+      *-Ficheiro impresso (spool) com as contas abertas no periodo.
+       SELECT RELATORIO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+       FD  RELATORIO LABEL RECORD STANDARD
+           DATA RECORD IS LINHA-REL
+           VALUE OF FILE-ID IS "ABERTURAS.LST".
+       01 LINHA-REL pic X(80).
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST pic X(2).
+           01 ARQST-REL pic X(2).
+
+           01 WS-Data-Ini.
+               02 WS-Ano-Ini pic 9(2).
+               02 WS-Mes-Ini pic 9(2).
+               02 WS-Dia-Ini pic 9(2).
+           01 WS-Data-Fim.
+               02 WS-Ano-Fim pic 9(2).
+               02 WS-Mes-Fim pic 9(2).
+               02 WS-Dia-Fim pic 9(2).
+
+           01 WS-Contador pic 9(6) value zeros.
+           01 WS-Saldo-Edt pic -ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           DISPLAY "RELATORIO DE CONTAS ABERTAS NO PERIODO".
+           DISPLAY "Data inicial (AAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-Data-Ini.
+           DISPLAY "Data final (AAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-Data-Fim.
+           PERFORM 01-ABRE-ARQ.
+           PERFORM 02-PROCESSA-CONTA UNTIL ARQST = "10".
+           CLOSE CC RELATORIO.
+           DISPLAY "Relatorio gravado em ABERTURAS.LST".
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN INPUT CC.
+           OPEN OUTPUT RELATORIO.
+
+       02-PROCESSA-CONTA.
+           READ CC NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST
+               NOT AT END
+                   IF DataAberturaC >= WS-Data-Ini
+                    AND DataAberturaC <= WS-Data-Fim
+                       PERFORM 03-IMPRIME-CONTA
+                   END-IF
+           END-READ.
+
+       03-IMPRIME-CONTA.
+           MOVE SaldoC TO WS-Saldo-Edt.
+           MOVE SPACES TO LINHA-REL.
+           STRING "CONTA " CodC " (" NomeC ") ABERTA EM "
+               DiaAberturaC "/" MesAberturaC "/" AnoAberturaC
+               " SALDO " WS-Saldo-Edt
+               DELIMITED BY SIZE INTO LINHA-REL.
+           WRITE LINHA-REL.
+           ADD 1 TO WS-Contador.
