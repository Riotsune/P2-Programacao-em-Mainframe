@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------
+      *-Layout de REG-ORDEM (ORDEM.DAT) - ordens de debito
+      *-automatico (recorrente) cadastradas contra uma conta, para
+      *-o job mensal ProgramaP2DebitoOrdens debitar todo dia de
+      *-vencimento sem precisar de nova digitacao do operador.
+      *-----------------------------------------------------------
+       01 REG-ORDEM.
+           02 NumOrdem pic 9(6).
+           02 CodC-Ord pic 9(4).
+           02 DescricaoOrd pic X(30).
+           02 ValorOrd pic 9(7)V99.
+           02 DiaVencimentoOrd pic 9(2).
+           02 StatusOrd pic X(1).
+               88 Ordem-Ativa value 'A'.
+               88 Ordem-Cancelada value 'C'.
+           02 UltimaExecOrd.
+               03 AnoUltimaExecOrd pic 9(2).
+               03 MesUltimaExecOrd pic 9(2).
+               03 DiaUltimaExecOrd pic 9(2).
