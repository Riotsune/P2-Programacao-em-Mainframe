@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------
+      *-Layout de REG-ALERTA (ALERTA.DAT) - historico persistente
+      *-dos alertas de saldo baixo, para o supervisor acompanhar
+      *-quais contas vem ficando abaixo do saldo minimo em vez de
+      *-a informacao so aparecer piscando na tela e se perder no
+      *-proximo ACCEPT.
+      *-----------------------------------------------------------
+       01 REG-ALERTA.
+           02 DataAlerta.
+               03 AnoAlerta pic 9(2).
+               03 MesAlerta pic 9(2).
+               03 DiaAlerta pic 9(2).
+           02 HoraAlerta pic 9(6).
+           02 CodAlerta pic 9(4).
+           02 SaldoAlerta pic S9(7)V99.
+           02 TipoAlerta pic X(1).
+               88 Alerta-Saldo-Zero value "Z".
+               88 Alerta-Saldo-Baixo value "B".
