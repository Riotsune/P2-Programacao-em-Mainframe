@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------
+      *-Layout de REG-AUDITORIA (AUDITORIA.DAT) - trilha de
+      *-auditoria com os valores de antes/depois de cada Editar
+      *-que efetivamente chega a fazer REWRITE em CC.DAT.
+      *-----------------------------------------------------------
+       01 REG-AUDITORIA.
+           02 CodC-Aud pic 9(4).
+           02 DataAud.
+               03 AnoAud pic 9(2).
+               03 MesAud pic 9(2).
+               03 DiaAud pic 9(2).
+           02 HoraAud pic 9(6).
+           02 OperadorAud pic X(8).
+           02 NomeAntesAud pic A(40).
+           02 NomeDepoisAud pic A(40).
+           02 CodBancoAntesAud pic 9(4).
+           02 CodBancoDepoisAud pic 9(4).
+           02 CodAgenciaAntesAud pic 9(4).
+           02 CodAgenciaDepoisAud pic 9(4).
+           02 CodContaAntesAud pic 9(6).
+           02 CodContaDepoisAud pic 9(6).
+           02 SaldoAntesAud pic S9(7)V99.
+           02 SaldoDepoisAud pic S9(7)V99.
