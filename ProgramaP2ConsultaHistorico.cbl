@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2ConsultaHistorico.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT HISTORICO ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-HIST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORICO LABEL RECORD STANDARD
+           DATA RECORD IS REG-HISTORICO
+           VALUE OF FILE-ID IS "HISTORICO.DAT".
+
+           COPY HISTORICO.
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST-HIST pic X(2).
+           01 WS-Cod-Busca pic 9(4).
+           01 WS-Nome-Busca pic A(30).
+      *-Termo de busca sem os espacos a direita, para localizar
+      *-o nome em qualquer posicao dentro de NomeC-Hist.
+           01 WS-Nome-Busca-Trim pic A(30).
+           01 WS-Qtd-Achados pic 9(2) value zeros.
+           01 WS-Opcao pic X(1).
+           01 WS-Achou pic X(1) value "N".
+               88 WS-Nao-Achou value "N".
+           01 WS-Saldo-Edt pic -ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           DISPLAY "CONSULTA AO HISTORICO DE CONTAS ENCERRADAS".
+           DISPLAY "Buscar por (C)odigo ou (N)ome? " WITH NO ADVANCING.
+           ACCEPT WS-Opcao.
+           MOVE FUNCTION UPPER-CASE(WS-Opcao) TO WS-Opcao.
+           IF WS-Opcao = "C"
+               DISPLAY "Codigo da conta: " WITH NO ADVANCING
+               ACCEPT WS-Cod-Busca
+           ELSE
+               DISPLAY "Nome (ou parte do nome): " WITH NO ADVANCING
+               ACCEPT WS-Nome-Busca
+               MOVE FUNCTION TRIM(WS-Nome-Busca) TO WS-Nome-Busca-Trim
+           END-IF.
+           PERFORM 01-ABRE-ARQ.
+           PERFORM 02-PROCURA UNTIL ARQST-HIST = "10".
+           CLOSE HISTORICO.
+           IF WS-Nao-Achou
+               DISPLAY "NENHUM REGISTRO ENCONTRADO NO HISTORICO"
+           END-IF.
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN INPUT HISTORICO.
+           IF ARQST-HIST NOT = "00"
+               DISPLAY "HISTORICO.DAT AINDA NAO EXISTE"
+               MOVE "10" TO ARQST-HIST
+           END-IF.
+
+       02-PROCURA.
+           READ HISTORICO NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST-HIST
+               NOT AT END
+                   IF WS-Opcao = "C"
+                       IF CodC-Hist = WS-Cod-Busca
+                           PERFORM 03-IMPRIME
+                       END-IF
+                   ELSE
+                       IF WS-Nome-Busca-Trim NOT = SPACES
+                           MOVE ZEROS TO WS-Qtd-Achados
+                           INSPECT NomeC-Hist TALLYING WS-Qtd-Achados
+                               FOR ALL WS-Nome-Busca-Trim
+                           IF WS-Qtd-Achados > ZEROS
+                               PERFORM 03-IMPRIME
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+
+       03-IMPRIME.
+           MOVE "S" TO WS-Achou.
+           MOVE SaldoC-Hist TO WS-Saldo-Edt.
+           DISPLAY "CONTA " CodC-Hist " - " NomeC-Hist.
+           DISPLAY "  ABERTA EM   " DiaAberturaC-Hist "/"
+               MesAberturaC-Hist "/" AnoAberturaC-Hist.
+           DISPLAY "  ENCERRADA EM " DiaEncerramentoC-Hist "/"
+               MesEncerramentoC-Hist "/" AnoEncerramentoC-Hist.
+           DISPLAY "  SALDO FINAL " WS-Saldo-Edt.
