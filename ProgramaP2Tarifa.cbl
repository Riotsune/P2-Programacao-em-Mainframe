@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaP2Tarifa.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST.
+      *-Ponto de controle do job, para permitir reinicio sem repetir
+      *-contas ja tarifadas caso o processamento seja interrompido.
+       SELECT CHECKPT ASSIGN TO DISK
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS ARQST-CHK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
+       FD  CHECKPT LABEL RECORD STANDARD
+           DATA RECORD IS REG-CHECKPT
+           VALUE OF FILE-ID IS "TARIFACHK.DAT".
+
+           COPY CHECKPT.
+
+       WORKING-STORAGE SECTION.
+
+           01 ARQST pic X(2).
+           01 ARQST-CHK pic X(2).
+           01 DATA-SIS.
+               02 Ano pic 99.
+               02 Mes pic 99.
+               02 Dia pic 99.
+
+      *-Saldo minimo exigido e tarifa cobrada de quem fica abaixo dele.
+           01 WS-Saldo-Minimo pic S9(7)V99 value 100,00.
+           01 WS-Valor-Tarifa pic 9(7)V99 value 10,00.
+           01 WS-Contador pic 9(6) value zeros.
+           01 WS-Total-Tarifa pic 9(9)V99 value zeros.
+
+      *-Reinicio: se um checkpoint em andamento for encontrado, o
+      *-processamento retoma a partir da conta seguinte a CodChk.
+           01 WS-Cod-Reinicio pic 9999 value zeros.
+           01 WS-Retomando pic X value 'N'.
+               88 Retomando-Processamento value 'S'.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           PERFORM 01-ABRE-ARQ.
+           ACCEPT DATA-SIS FROM DATE.
+           PERFORM 01-LE-CHECKPOINT.
+           IF Retomando-Processamento
+               DISPLAY "RETOMANDO PROCESSAMENTO APOS A CONTA "
+                   WS-Cod-Reinicio
+               MOVE WS-Cod-Reinicio TO CodC
+               START CC KEY IS GREATER THAN CodC
+                   INVALID KEY MOVE "10" TO ARQST
+               END-START
+           END-IF.
+           PERFORM 02-PROCESSA-CONTA UNTIL ARQST = "10".
+           PERFORM 04-CHECKPOINT-CONCLUIDO.
+           PERFORM 03-RESUMO.
+           CLOSE CC.
+           STOP RUN.
+
+       01-ABRE-ARQ.
+           OPEN I-O CC.
+
+       01-LE-CHECKPOINT.
+           MOVE ZEROS TO WS-Cod-Reinicio.
+           MOVE 'N' TO WS-Retomando.
+           OPEN INPUT CHECKPT.
+           IF ARQST-CHK = "00"
+               READ CHECKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF Checkpt-Em-Andamento
+                           MOVE CodChk TO WS-Cod-Reinicio
+                           MOVE 'S' TO WS-Retomando
+                       END-IF
+               END-READ
+               CLOSE CHECKPT
+           END-IF.
+
+       02-PROCESSA-CONTA.
+           READ CC NEXT RECORD
+               AT END
+                   MOVE "10" TO ARQST
+               NOT AT END
+                   IF Conta-Ativa AND SaldoC > ZEROS
+                       AND SaldoC < WS-Saldo-Minimo
+                       SUBTRACT WS-Valor-Tarifa FROM SaldoC
+                       REWRITE REG-CONTA
+                           INVALID KEY
+                               DISPLAY "ERRO NA CONTA " CodC
+                           NOT INVALID KEY
+                               ADD 1 TO WS-Contador
+                               ADD WS-Valor-Tarifa TO WS-Total-Tarifa
+                       END-REWRITE
+                   END-IF
+                   PERFORM 05-GRAVA-CHECKPOINT
+           END-READ.
+
+       05-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPT.
+           MOVE "TARIFA" TO JobChk.
+           MOVE ANO TO AnoChk.
+           MOVE MES TO MesChk.
+           MOVE DIA TO DiaChk.
+           MOVE CodC TO CodChk.
+           MOVE "A" TO StatusChk.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
+
+       04-CHECKPOINT-CONCLUIDO.
+           OPEN OUTPUT CHECKPT.
+           MOVE "TARIFA" TO JobChk.
+           MOVE ANO TO AnoChk.
+           MOVE MES TO MesChk.
+           MOVE DIA TO DiaChk.
+           MOVE ZEROS TO CodChk.
+           MOVE "C" TO StatusChk.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
+
+       03-RESUMO.
+           DISPLAY "===================================================".
+           DISPLAY "  PROGRAMAP2TARIFA - TARIFA DE SALDO MINIMO".
+           DISPLAY "  DATA DO PROCESSAMENTO: " DIA "/" MES "/" ANO.
+           DISPLAY "  SALDO MINIMO EXIGIDO: " WS-Saldo-Minimo.
+           DISPLAY "  VALOR DA TARIFA: " WS-Valor-Tarifa.
+           DISPLAY "  CONTAS TARIFADAS: " WS-Contador.
+           DISPLAY "  TOTAL DE TARIFAS COBRADAS: " WS-Total-Tarifa.
+           DISPLAY "===================================================".
