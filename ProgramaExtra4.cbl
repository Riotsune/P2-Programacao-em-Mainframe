@@ -11,6 +11,16 @@
 
        FILE STATUS ARQST.
 
+      *-Conta do cliente a que a compra fica associada, so para
+      *-confirmar que ela existe e esta ativa - o debito em si e
+      *-lancado depois, em lote, por ProgramaP2DebitoCrediario.
+       SELECT CC ASSIGN TO DISK
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY CodC
+       ALTERNATE RECORD KEY NomeC WITH DUPLICATES
+       FILE STATUS ARQST-CC.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PRODUTOS LABEL RECORD STANDARD
@@ -22,6 +32,26 @@
            02 QTDADE-P PIC 9(4).
            02 UNIT-P PIC 9(5)V99.
            02 TOTAL-P PIC 9(6)V99.
+           02 CODC-P PIC 9(4).
+      *-Situacao da compra a credito: P = pendente de debito, D =
+      *-debito ja lancado em MOVIMENTO.DAT por ProgramaP2DebitoCre-
+      *-diario, espaco = venda a vista, sem debito a fazer.
+           02 STATUS-P PIC X(1).
+               88 Compra-Pendente VALUE "P".
+               88 Compra-Debitada VALUE "D".
+      *-Data da compra (AAMMDD), usada por ProgramaP2DebitoCrediario
+      *-e por ProgramaP2RelCrediario para filtrar por periodo.
+           02 DataCompra-P.
+               03 AnoCompra-P PIC 9(2).
+               03 MesCompra-P PIC 9(2).
+               03 DiaCompra-P PIC 9(2).
+
+       FD  CC LABEL RECORD STANDARD
+           DATA RECORD IS REG-CC
+           VALUE OF FILE-ID IS "CC.DAT".
+
+           COPY CONTA.
+
        WORKING-STORAGE SECTION.
        01 DATA-SIS.
            02 ANO PIC 99.
@@ -29,9 +59,15 @@
            02 DIA PIC 99.
 
        01 ARQST PIC X(2).
+       01 ARQST-CC PIC X(2).
        01 OPCAO PIC X(1) VALUE SPACES.
        01 SALVA PIC X(1) VALUE SPACES.
        01 IGUAL PIC 9 VALUE ZEROS.
+      *-CODC-P = ZEROS e um valor valido (venda a vista, sem conta),
+      *-por isso a confirmacao de TESTA-CONTA usa um flag proprio em
+      *-vez de testar CODC-P > 0.
+       01 WS-CONTA-OK PIC X VALUE "N".
+           88 CONTA-CONFIRMADA VALUE "S".
        01 ESPACO PIC X(30) VALUES SPACES.
        01 MENS1 PIC X(20) VALUE "FIM DE PROGRAMA".
        01 DADOS-EDITADOS.
@@ -40,6 +76,7 @@
        02 QT PIC 9.999.
        02 UNITARIO PIC $ZZ.ZZ9,99.
        02 TOT PIC $ZZZ.ZZ9,99.
+       02 CONTACLI PIC 9.999.
 
        SCREEN SECTION.
        01 TELA.
@@ -50,6 +87,7 @@
        02 LINE 8 COL 19 VALUE "QUANTIDADE:".
        02 LINE 10 COL 19 VALUE "CUSTO UNITARIO:".
        02 LINE 12 COL 19 VALUE "CUSTO TOTAL:".
+       02 LINE 14 COL 19 VALUE "CONTA DO CLIENTE:".
        02 LINE 15 COL 25 VALUE "MENSAGEM:".
 
        PROCEDURE DIVISION.
@@ -57,7 +95,7 @@
            PERFORM ABRE-ARQ.
            PERFORM INCLUIR UNTIL OPCAO = "N".
            DISPLAY MENS1 AT 1535.
-           CLOSE PRODUTOS.
+           CLOSE PRODUTOS CC.
            STOP RUN.
 
        ABRE-ARQ.
@@ -65,6 +103,12 @@
            IF ARQST NOT = "00"
            CLOSE PRODUTOS
            OPEN EXTEND PRODUTOS.
+           OPEN I-O CC.
+           IF ARQST-CC = "35"
+           CLOSE CC
+           OPEN OUTPUT CC
+           CLOSE CC
+           OPEN I-O CC.
 
        INCLUIR.
            PERFORM ABERTURA.
@@ -80,9 +124,11 @@
       * ----------------------------- Inicialização das variáveis
            MOVE SPACE TO OPCAO SALVA.
            MOVE SPACES TO NOME.
-           MOVE ZEROS TO CODIGO QT UNITARIO TOT.
+           MOVE ZEROS TO CODIGO QT UNITARIO TOT CONTACLI.
            MOVE SPACES TO NOME-P.
-           MOVE ZEROS TO CODIG-P QTDADE-P UNIT-P TOTAL-P.
+           MOVE ZEROS TO CODIG-P QTDADE-P UNIT-P TOTAL-P CODC-P.
+           MOVE SPACES TO STATUS-P.
+           MOVE ZEROS TO DataCompra-P.
            DISPLAY ESPACO AT 1535.
 
        RECEBE.
@@ -91,6 +137,7 @@
            PERFORM TESTA-QT UNTIL QTDADE-P >= 10.
            PERFORM TESTA-CUSTO UNTIL UNIT-P > 0.
            PERFORM CALCULO-TOTAL.
+           PERFORM TESTA-CONTA UNTIL CONTA-CONFIRMADA.
            PERFORM GRAVA UNTIL SALVA = "S" OR = "N".
 
        TESTA-COD.
@@ -142,10 +189,47 @@
            MOVE TOTAL-P TO TOT.
            DISPLAY TOT AT 1232.
 
+       TESTA-CONTA.
+           MOVE "N" TO WS-CONTA-OK.
+           ACCEPT CONTACLI AT 1439 WITH PROMPT AUTO.
+           MOVE CONTACLI TO CODC-P.
+           IF CODC-P = ZEROS
+           DISPLAY "VENDA A VISTA (SEM CONTA)" AT 1535
+           MOVE "S" TO WS-CONTA-OK
+           ELSE
+           MOVE CODC-P TO CodC
+           READ CC
+               INVALID KEY
+                   DISPLAY "CONTA NAO CADASTRADA" AT 1535
+                   MOVE ZEROS TO CODC-P
+               NOT INVALID KEY
+                   IF NOT Conta-Ativa
+                       DISPLAY "CONTA BLOQUEADA OU ENCERRADA" AT 1535
+                       MOVE ZEROS TO CODC-P
+                   ELSE
+                       DISPLAY ESPACO AT 1535
+                       MOVE "S" TO WS-CONTA-OK
+                   END-IF
+           END-READ
+           END-IF.
+
        GRAVA.
+      *-O debito da conta fica para ProgramaP2DebitoCrediario, rodado
+      *-em lote: aqui so grava a compra pendente em PRODUTOS.DAT,
+      *-junto com a data, para o job de debito e o de reconciliacao
+      *-(ProgramaP2RelCrediario) acharem depois.
            DISPLAY "SALVAR (S/N)? [ ]" AT 1430.
            ACCEPT SALVA AT 1445 WITH PROMPT AUTO.
            IF SALVA = "S"
+           ACCEPT DATA-SIS FROM DATE
+           MOVE ANO TO AnoCompra-P
+           MOVE MES TO MesCompra-P
+           MOVE DIA TO DiaCompra-P
+           IF CODC-P > ZEROS
+           MOVE "P" TO STATUS-P
+           ELSE
+           MOVE SPACES TO STATUS-P
+           END-IF
            WRITE REG-PROD
            STOP RUN.
 
